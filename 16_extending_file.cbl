@@ -13,8 +13,23 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FLIGHT-POSITIONS ASSIGN TO "..\input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *    FLIGHT-POSITIONS moved off a flat append-only tape onto a
+      *    keyed (relative) file, so one leg can be pulled directly by
+      *    its record number instead of always scanning from the top.
+      *    (This build's GnuCOBOL runtime has no ISAM handler linked
+      *    in, so a true indexed file keyed on the timestamp is not
+      *    available here -- RELATIVE is the keyed organization this
+      *    runtime supports. See IMPLEMENTATION_STATUS.md req 009.)
+           SELECT FLIGHT-POSITIONS ASSIGN TO DYNAMIC WS-FLIGHT-POS-PATH
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-REL-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT POSITION-COUNTER
+           ASSIGN TO DYNAMIC WS-POSITION-CTR-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-POSITION-CTR-STATUS.
 
       *=================================================================
        DATA DIVISION.
@@ -22,16 +37,25 @@
        FILE SECTION.
        FD FLIGHT-POSITIONS.
        01 POSITION-RECORD.
-           05 FSYEAR     PIC 9(4).
-           05 FSMONTH    PIC 9(2).
-           05 FSDAY      PIC 99.
-           05 FSHOUR     PIC 99.
-           05 FSMINUTE   PIC 99.
-           05 FSSECOND   PIC 99.
+      *    FREC-TYPE distinguishes a per-flight header/trailer record
+      *    from an actual position fix, so several flights' tracks can
+      *    share one file (req 042):
+           05 FREC-TYPE  PIC X(1).
+           05 FFLIGHT-ID PIC X(10).
+           05 FS-TIMESTAMP.
+               10 FSYEAR     PIC 9(4).
+               10 FSMONTH    PIC 9(2).
+               10 FSDAY      PIC 99.
+               10 FSHOUR     PIC 99.
+               10 FSMINUTE   PIC 99.
+               10 FSSECOND   PIC 99.
            05 FLATITUDE  PIC 99.9(15).
            05 FLONGITUDE PIC 99.9(15).
            05 FALTITUDE  PIC 9(5).
 
+       FD POSITION-COUNTER.
+       01 COUNTER-RECORD PIC 9(6).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
@@ -48,22 +72,170 @@
 
        01 WS-EOF        PIC X(12).
 
+       01 WS-TODAY.
+           05 WS-TD-YEAR   PIC 9(4).
+           05 WS-TD-MONTH  PIC 99.
+           05 WS-TD-DAY    PIC 99.
+
+       01 WS-NOW.
+           05 WS-TM-HOUR   PIC 99.
+           05 WS-TM-MINUTE PIC 99.
+           05 WS-TM-SECOND PIC 99.
+           05 WS-TM-HSEC   PIC 99.
+
+       01 WS-REL-KEY      PIC 9(6).
+       01 WS-FILE-STATUS  PIC XX.
+       01 WS-POSITION-CTR-STATUS PIC XX.
+
+      * suporte a FLIGHT-ID (req 042):
+       01 WS-FLIGHT-ID      PIC X(10) VALUE SPACES.
+       01 WS-HEADER-FOUND   PIC X     VALUE "N".
+       01 WS-SCAN-KEY       PIC 9(6).
+       01 WS-SCAN-EOF       PIC X     VALUE "N".
+       01 WS-SAVED-REL-KEY  PIC 9(6).
+       01 WS-CLOSE-FLIGHT   PIC X     VALUE "N".
+
+      * caminhos de ficheiro parametrizaveis por variavel de ambiente,
+      * em vez de literais fixos (req 035):
+       01 WS-FLIGHT-POS-PATH   PIC X(60)
+           VALUE "..\flight-positions.dat".
+       01 WS-POSITION-CTR-PATH PIC X(60)
+           VALUE "..\flight-positions.ctr".
+       01 WS-ENV-VALUE         PIC X(60).
+
       *=================================================================
        PROCEDURE DIVISION.
-       OPEN EXTEND FLIGHT-POSITIONS.
-           MOVE 2019 TO FSYEAR.
-           MOVE 10 TO FSMONTH.
-           MOVE 31 TO FSDAY.
-           MOVE 22 TO FSHOUR.
-           MOVE 18 TO FSMINUTE.
-           MOVE 01 TO FSSECOND.
-           MOVE 00.7182029800003 TO FLATITUDE
-           MOVE 00.1504473815200 TO FLONGITUDE
-           MOVE 10100 TO FALTITUDE
+       MAIN-PROCEDURE.
+           PERFORM INIT-FILE-PATHS-PROCEDURE.
+           PERFORM READ-COUNTER-PROCEDURE.
+
+           OPEN I-O FLIGHT-POSITIONS.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT FLIGHT-POSITIONS
+               CLOSE FLIGHT-POSITIONS
+               OPEN I-O FLIGHT-POSITIONS
+           END-IF.
+
+           DISPLAY "Flight ID: " WITH NO ADVANCING.
+           ACCEPT WS-FLIGHT-ID.
+           PERFORM CHECK-FLIGHT-HEADER-PROCEDURE.
+           IF WS-HEADER-FOUND = "N"
+               PERFORM WRITE-FLIGHT-HEADER-PROCEDURE
+           END-IF.
+
+      *    take the actual current position for this fix, instead of
+      *    always logging the same canned coordinates:
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           ACCEPT WS-NOW FROM TIME.
+
+           MOVE "P" TO FREC-TYPE.
+           MOVE WS-FLIGHT-ID TO FFLIGHT-ID.
+           MOVE WS-TD-YEAR  TO FSYEAR.
+           MOVE WS-TD-MONTH TO FSMONTH.
+           MOVE WS-TD-DAY   TO FSDAY.
+           MOVE WS-TM-HOUR   TO FSHOUR.
+           MOVE WS-TM-MINUTE TO FSMINUTE.
+           MOVE WS-TM-SECOND TO FSSECOND.
+
+           DISPLAY "Latitude (99.9(15)): " WITH NO ADVANCING.
+           ACCEPT FLATITUDE.
+           DISPLAY "Longitude (99.9(15)): " WITH NO ADVANCING.
+           ACCEPT FLONGITUDE.
+           DISPLAY "Altitude (feet, 9(5)): " WITH NO ADVANCING.
+           ACCEPT FALTITUDE.
+
+           WRITE POSITION-RECORD
+               INVALID KEY
+                   DISPLAY "Erro ao gravar o registo (chave "
+                       WS-REL-KEY " invalida)."
+           END-WRITE.
+
+           ADD 1 TO WS-REL-KEY.
+
+           DISPLAY "Encerrar este voo (S/N)? " WITH NO ADVANCING.
+           ACCEPT WS-CLOSE-FLIGHT.
+           IF WS-CLOSE-FLIGHT = "S" OR WS-CLOSE-FLIGHT = "s"
+               PERFORM WRITE-FLIGHT-TRAILER-PROCEDURE
+           END-IF.
+
+           CLOSE FLIGHT-POSITIONS.
+           PERFORM WRITE-COUNTER-PROCEDURE.
+
+           STOP RUN.
+
+
+       READ-COUNTER-PROCEDURE.
+           MOVE 1 TO WS-REL-KEY.
+           OPEN INPUT POSITION-COUNTER.
+           IF WS-POSITION-CTR-STATUS = "00"
+               READ POSITION-COUNTER
+                   NOT AT END MOVE COUNTER-RECORD TO WS-REL-KEY
+               END-READ
+           END-IF.
+           CLOSE POSITION-COUNTER.
+
+
+       WRITE-COUNTER-PROCEDURE.
+           OPEN OUTPUT POSITION-COUNTER.
+           MOVE WS-REL-KEY TO COUNTER-RECORD.
+           WRITE COUNTER-RECORD.
+           CLOSE POSITION-COUNTER.
+
+      *    Header/trailer records let one FLIGHT-POSITIONS file carry
+      *    more than one flight's track (req 042). No ISAM key index
+      *    is available on this runtime (req 009), so checking whether
+      *    a flight already has a header means scanning by relative
+      *    key, the same way LOOKUP-BY-TIMESTAMP-PROCEDURE does in
+      *    REGISTO-DE-VOO. WS-REL-KEY is saved/restored around the
+      *    scan so the next WRITE still lands on the real next slot.
+       CHECK-FLIGHT-HEADER-PROCEDURE.
+           MOVE WS-REL-KEY TO WS-SAVED-REL-KEY.
+           MOVE 1 TO WS-SCAN-KEY.
+           MOVE "N" TO WS-SCAN-EOF.
+           MOVE "N" TO WS-HEADER-FOUND.
+           PERFORM UNTIL WS-SCAN-EOF = "Y" OR WS-HEADER-FOUND = "Y"
+               MOVE WS-SCAN-KEY TO WS-REL-KEY
+               READ FLIGHT-POSITIONS
+                   AT END MOVE "Y" TO WS-SCAN-EOF
+                   NOT AT END
+                       IF FREC-TYPE = "H" AND FFLIGHT-ID = WS-FLIGHT-ID
+                           MOVE "Y" TO WS-HEADER-FOUND
+                       END-IF
+               END-READ
+               ADD 1 TO WS-SCAN-KEY
+           END-PERFORM.
+           MOVE WS-SAVED-REL-KEY TO WS-REL-KEY.
+
+       WRITE-FLIGHT-HEADER-PROCEDURE.
+           MOVE SPACES TO POSITION-RECORD.
+           MOVE "H" TO FREC-TYPE.
+           MOVE WS-FLIGHT-ID TO FFLIGHT-ID.
+           WRITE POSITION-RECORD
+               INVALID KEY
+                   DISPLAY "Erro ao gravar o cabecalho do voo (chave "
+                       WS-REL-KEY " invalida)."
+           END-WRITE.
+           ADD 1 TO WS-REL-KEY.
+
+       WRITE-FLIGHT-TRAILER-PROCEDURE.
+           MOVE SPACES TO POSITION-RECORD.
+           MOVE "T" TO FREC-TYPE.
+           MOVE WS-FLIGHT-ID TO FFLIGHT-ID.
            WRITE POSITION-RECORD
+               INVALID KEY
+                   DISPLAY "Erro ao gravar o encerramento do voo "
+                       "(chave " WS-REL-KEY " invalida)."
            END-WRITE.
-       CLOSE FLIGHT-POSITIONS.
+           ADD 1 TO WS-REL-KEY.
 
-       STOP RUN.
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "FLIGHT_POSITIONS_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-FLIGHT-POS-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "FLIGHT_POSITIONS_CTR".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-POSITION-CTR-PATH
+           END-IF.
 
        END PROGRAM BLACK-BOX.
