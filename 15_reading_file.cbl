@@ -14,8 +14,18 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FLIGHT-POSITIONS ASSIGN TO "..\input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *    FLIGHT-POSITIONS moved off a flat append-only tape onto a
+      *    keyed (relative) file -- see BLACK-BOX and req 009 in
+      *    IMPLEMENTATION_STATUS.md for why RELATIVE rather than
+      *    INDEXED is used on this runtime. A leg can be pulled
+      *    directly by its record number without a full rescan; a
+      *    lookup by timestamp still has to scan (no ISAM key index
+      *    is available), but only until the match is found.
+           SELECT FLIGHT-POSITIONS ASSIGN TO DYNAMIC WS-FLIGHT-POS-PATH
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-REL-KEY
+           FILE STATUS IS WS-FILE-STATUS.
 
       *=================================================================
        DATA DIVISION.
@@ -23,12 +33,18 @@
        FILE SECTION.
        FD FLIGHT-POSITIONS.
        01 POSITION-RECORD.
-           05 FSYEAR     PIC 9(4).
-           05 FSMONTH    PIC 9(2).
-           05 FSDAY      PIC 99.
-           05 FSHOUR     PIC 99.
-           05 FSMINUTE   PIC 99.
-           05 FSSECOND   PIC 99.
+      *    FREC-TYPE/FFLIGHT-ID let one file carry several flights'
+      *    tracks; layout must match BLACK-BOX's POSITION-RECORD
+      *    exactly, since both programs share the same file (req 042):
+           05 FREC-TYPE  PIC X(1).
+           05 FFLIGHT-ID PIC X(10).
+           05 FS-TIMESTAMP.
+               10 FSYEAR     PIC 9(4).
+               10 FSMONTH    PIC 9(2).
+               10 FSDAY      PIC 99.
+               10 FSHOUR     PIC 99.
+               10 FSMINUTE   PIC 99.
+               10 FSSECOND   PIC 99.
            05 FLATITUDE  PIC 99.9(15).
            05 FLONGITUDE PIC 99.9(15).
            05 FALTITUDE  PIC 9(5).
@@ -37,6 +53,8 @@
        WORKING-STORAGE SECTION.
 
        01 WS-POSITION.
+           05 REC-TYPE  PIC X(1).
+           05 FLIGHT-ID PIC X(10).
            05 SYEAR     PIC 9(4).
            05 SMONTH    PIC 9(2).
            05 SDAY      PIC 9(2).
@@ -48,24 +66,243 @@
            05 ALTITUDE  PIC 9(5).
 
        01 WS-EOF        PIC X(12).
+       01 WS-FILE-STATUS PIC XX.
+
+      * caminho do ficheiro parametrizavel por variavel de ambiente,
+      * em vez de literal fixo (req 035):
+       01 WS-FLIGHT-POS-PATH PIC X(60)
+           VALUE "..\flight-positions.dat".
+       01 WS-ENV-VALUE       PIC X(60).
+
+       01 WS-LOOKUP-KEY.
+           05 LK-YEAR   PIC 9(4).
+           05 LK-MONTH  PIC 9(2).
+           05 LK-DAY    PIC 99.
+           05 LK-HOUR   PIC 99.
+           05 LK-MINUTE PIC 99.
+           05 LK-SECOND PIC 99.
+
+       01 WS-MODE       PIC X.
+       01 WS-REL-KEY    PIC 9(6).
+       01 WS-FOUND      PIC X VALUE "N".
+
+      * seleccao de voo, quando o ficheiro tem mais do que um (req 042):
+       01 WS-SELECTED-FLIGHT-ID PIC X(10) VALUE SPACES.
+
+      * resumo de voo (req 010): capturado a partir do primeiro e do
+      * ultimo POSITION-RECORD lidos numa passagem completa (modo "L"):
+       01 WS-N-RECORDS      PIC 9(6) VALUE ZERO.
+       01 WS-MAX-ALTITUDE   PIC 9(5) VALUE ZERO.
+       01 WS-FIRST-SECOND   PIC S9(7).
+       01 WS-LAST-SECOND    PIC S9(7).
+       01 WS-FIRST-LAT      PIC S99V9(15).
+       01 WS-FIRST-LON      PIC S99V9(15).
+       01 WS-LAST-LAT       PIC S99V9(15).
+       01 WS-LAST-LON       PIC S99V9(15).
+       01 WS-ELAPSED-SEC    PIC S9(7).
+       01 WS-ELAPSED-HOUR   PIC 9(4).
+       01 WS-ELAPSED-MIN    PIC 99.
+       01 WS-ELAPSED-SS     PIC 99.
+       01 WS-DIST-DEG-LAT   PIC S99V9(15).
+       01 WS-DIST-DEG-LON   PIC S99V9(15).
+       01 WS-DIST-DEG       PIC S99V9(15).
+       01 WS-DISTANCE-NM    PIC S9(6)V99.
+
+      * posicao anterior, para calculo de taxa de variacao entre
+      * registos consecutivos:
+       01 WS-HAVE-PREVIOUS PIC X VALUE "N".
+       01 WS-PREV-POSITION.
+           05 P-SECOND-OF-DAY PIC S9(7).
+           05 P-LAT           PIC S99V9(15).
+           05 P-LON           PIC S99V9(15).
+           05 P-ALTITUDE      PIC 9(5).
+
+       01 WS-LAT-NUM         PIC S99V9(15).
+       01 WS-LON-NUM         PIC S99V9(15).
+
+       01 WS-SECOND-OF-DAY  PIC S9(7).
+       01 WS-DELTA-T        PIC S9(7).
+       01 WS-DELTA-ALT      PIC S9(6).
+       01 WS-CLIMB-RATE     PIC S9(6).
+       01 WS-DELTA-LAT      PIC S99V9(15).
+       01 WS-DELTA-LON      PIC S99V9(15).
+
+      * limites de seguranca (variacao entre registos consecutivos):
+       01 WS-MAX-CLIMB-RATE PIC 9(6) VALUE 5000.
+       01 WS-MAX-DEG-RATE   PIC 9V9(15) VALUE 0.05.
 
 
       *=================================================================
        PROCEDURE DIVISION.
+       PERFORM INIT-FILE-PATHS-PROCEDURE.
+
        OPEN INPUT FLIGHT-POSITIONS.
-           PERFORM UNTIL WS-EOF="NO-MORE-DATA"
+
+           DISPLAY "Flight ID (branco = todos os voos): "
+               WITH NO ADVANCING.
+           ACCEPT WS-SELECTED-FLIGHT-ID.
+
+           DISPLAY "L - listar todo o voo / K - procurar por hora: "
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = "K" OR WS-MODE = "k"
+               PERFORM LOOKUP-BY-TIMESTAMP-PROCEDURE
+           ELSE
+               PERFORM UNTIL WS-EOF="NO-MORE-DATA"
+                   READ FLIGHT-POSITIONS NEXT RECORD INTO WS-POSITION
+                       AT END MOVE "NO-MORE-DATA" TO WS-EOF
+                       NOT AT END
+                           IF REC-TYPE = "P" AND
+                               (WS-SELECTED-FLIGHT-ID = SPACES OR
+                                FLIGHT-ID = WS-SELECTED-FLIGHT-ID)
+                               PERFORM SHOW-RECORD-PROCEDURE
+                               PERFORM CHECK-RATE-OF-CHANGE-PROCEDURE
+                               PERFORM TRACK-SUMMARY-PROCEDURE
+                               PERFORM SAVE-PREVIOUS-PROCEDURE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               PERFORM FLIGHT-SUMMARY-PROCEDURE
+           END-IF.
+
+       CLOSE FLIGHT-POSITIONS.
+       STOP RUN.
+
+
+       LOOKUP-BY-TIMESTAMP-PROCEDURE.
+           DISPLAY "Ano (YYYY): " WITH NO ADVANCING.
+           ACCEPT LK-YEAR.
+           DISPLAY "Mes (MM): " WITH NO ADVANCING.
+           ACCEPT LK-MONTH.
+           DISPLAY "Dia (DD): " WITH NO ADVANCING.
+           ACCEPT LK-DAY.
+           DISPLAY "Hora (HH): " WITH NO ADVANCING.
+           ACCEPT LK-HOUR.
+           DISPLAY "Minuto (MM): " WITH NO ADVANCING.
+           ACCEPT LK-MINUTE.
+           DISPLAY "Segundo (SS): " WITH NO ADVANCING.
+           ACCEPT LK-SECOND.
+
+      *    no ISAM key index on this runtime (see req 009 note above),
+      *    so this scans by relative record number until the leg with
+      *    a matching timestamp is found, or the file is exhausted:
+           MOVE 1 TO WS-REL-KEY.
+           MOVE "N" TO WS-FOUND.
+           PERFORM UNTIL WS-EOF = "NO-MORE-DATA" OR WS-FOUND = "Y"
                READ FLIGHT-POSITIONS INTO WS-POSITION
                    AT END MOVE "NO-MORE-DATA" TO WS-EOF
-                   NOT AT END PERFORM SHOW-RECORD-PROCEDURE
+                   NOT AT END
+                       IF REC-TYPE = "P" AND
+                           (WS-SELECTED-FLIGHT-ID = SPACES OR
+                            FLIGHT-ID = WS-SELECTED-FLIGHT-ID)
+                           AND SYEAR = LK-YEAR AND SMONTH = LK-MONTH
+                           AND SDAY = LK-DAY AND SHOUR = LK-HOUR
+                           AND SMINUTE = LK-MINUTE
+                           AND SSECOND = LK-SECOND
+                           MOVE "Y" TO WS-FOUND
+                           PERFORM SHOW-RECORD-PROCEDURE
+                       END-IF
                END-READ
+               ADD 1 TO WS-REL-KEY
            END-PERFORM.
 
-       CLOSE FLIGHT-POSITIONS.
-       STOP RUN.
+           IF WS-FOUND = "N"
+               DISPLAY "Registo nao encontrado para essa hora."
+           END-IF.
 
        SHOW-RECORD-PROCEDURE.
-       DISPLAY SYEAR "-" SMONTH "-" SDAY " " SHOUR ":" SMINUTE ":"
-      -    SSECOND " LAT: " LAT " LON: " LON
+       DISPLAY "VOO " FLIGHT-ID " " SYEAR "-" SMONTH "-" SDAY " "
+      -    SHOUR ":" SMINUTE ":" SSECOND " LAT: " LAT " LON: " LON
       -    "  ALT: " ALTITUDE.
 
+
+       CHECK-RATE-OF-CHANGE-PROCEDURE.
+           COMPUTE WS-SECOND-OF-DAY =
+               (SHOUR * 3600) + (SMINUTE * 60) + SSECOND.
+           MOVE LAT TO WS-LAT-NUM.
+           MOVE LON TO WS-LON-NUM.
+
+           IF WS-HAVE-PREVIOUS = "Y"
+               COMPUTE WS-DELTA-T = WS-SECOND-OF-DAY - P-SECOND-OF-DAY
+               IF WS-DELTA-T > 0
+                   COMPUTE WS-DELTA-ALT = ALTITUDE - P-ALTITUDE
+                   COMPUTE WS-CLIMB-RATE =
+                       (WS-DELTA-ALT * 60) / WS-DELTA-T
+                   IF FUNCTION ABS(WS-CLIMB-RATE) > WS-MAX-CLIMB-RATE
+                       DISPLAY "  *** UNSAFE CLIMB/DESCENT RATE: "
+                           WS-CLIMB-RATE " ft/min ***"
+                   END-IF
+
+                   COMPUTE WS-DELTA-LAT = WS-LAT-NUM - P-LAT
+                   COMPUTE WS-DELTA-LON = WS-LON-NUM - P-LON
+                   IF (FUNCTION ABS(WS-DELTA-LAT) / WS-DELTA-T)
+                           > WS-MAX-DEG-RATE
+                       OR (FUNCTION ABS(WS-DELTA-LON) / WS-DELTA-T)
+                           > WS-MAX-DEG-RATE
+                       DISPLAY "  *** UNSAFE GROUND SPEED ***"
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       SAVE-PREVIOUS-PROCEDURE.
+           MOVE WS-SECOND-OF-DAY TO P-SECOND-OF-DAY.
+           MOVE WS-LAT-NUM TO P-LAT.
+           MOVE WS-LON-NUM TO P-LON.
+           MOVE ALTITUDE TO P-ALTITUDE.
+           MOVE "Y" TO WS-HAVE-PREVIOUS.
+
+
+       TRACK-SUMMARY-PROCEDURE.
+           ADD 1 TO WS-N-RECORDS.
+           IF ALTITUDE > WS-MAX-ALTITUDE
+               MOVE ALTITUDE TO WS-MAX-ALTITUDE
+           END-IF.
+           IF WS-N-RECORDS = 1
+               MOVE WS-SECOND-OF-DAY TO WS-FIRST-SECOND
+               MOVE WS-LAT-NUM TO WS-FIRST-LAT
+               MOVE WS-LON-NUM TO WS-FIRST-LON
+           END-IF.
+           MOVE WS-SECOND-OF-DAY TO WS-LAST-SECOND.
+           MOVE WS-LAT-NUM TO WS-LAST-LAT.
+           MOVE WS-LON-NUM TO WS-LAST-LON.
+
+
+       FLIGHT-SUMMARY-PROCEDURE.
+           IF WS-N-RECORDS = 0
+               DISPLAY "Sem registos para resumir."
+           ELSE
+               COMPUTE WS-ELAPSED-SEC =
+                   WS-LAST-SECOND - WS-FIRST-SECOND
+               COMPUTE WS-ELAPSED-HOUR = WS-ELAPSED-SEC / 3600
+               COMPUTE WS-ELAPSED-MIN =
+                   (WS-ELAPSED-SEC / 60) - (WS-ELAPSED-HOUR * 60)
+               COMPUTE WS-ELAPSED-SS =
+                   WS-ELAPSED-SEC - (WS-ELAPSED-HOUR * 3600)
+                       - (WS-ELAPSED-MIN * 60)
+
+               COMPUTE WS-DIST-DEG-LAT = WS-LAST-LAT - WS-FIRST-LAT
+               COMPUTE WS-DIST-DEG-LON = WS-LAST-LON - WS-FIRST-LON
+               COMPUTE WS-DIST-DEG = FUNCTION SQRT(
+                   (WS-DIST-DEG-LAT * WS-DIST-DEG-LAT) +
+                   (WS-DIST-DEG-LON * WS-DIST-DEG-LON))
+      *        aproximacao simples: 1 grau ~ 60 milhas nauticas:
+               COMPUTE WS-DISTANCE-NM = WS-DIST-DEG * 60
+
+               DISPLAY "----- RESUMO DO VOO -----"
+               DISPLAY "Registos lidos: " WS-N-RECORDS
+               DISPLAY "Duracao: " WS-ELAPSED-HOUR "h "
+                   WS-ELAPSED-MIN "m " WS-ELAPSED-SS "s"
+               DISPLAY "Distancia (linha reta): " WS-DISTANCE-NM
+                   " milhas nauticas"
+               DISPLAY "Altitude maxima: " WS-MAX-ALTITUDE " ft"
+           END-IF.
+
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "FLIGHT_POSITIONS_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-FLIGHT-POS-PATH
+           END-IF.
+
        END PROGRAM REGISTO-DE-VOO.
