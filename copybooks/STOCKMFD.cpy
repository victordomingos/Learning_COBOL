@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * Shared STOCK-MASTER file record (req 039). COPY into FILE
+      * SECTION. Keyed by SM-ISBN (same layout as FISBN); holds the
+      * on-hand quantity and reorder level so sales can be checked
+      * and decremented against real inventory instead of nothing.
+      *----------------------------------------------------------------*
+       FD  STOCK-MASTER-FILE.
+       01  STOCK-MASTER-RECORD.
+           05 SM-ISBN.
+               10 SM-ISBN-COUNTRY   PIC 999.
+               10 SM-ISBN-PUBLISHER PIC 99.
+               10 SM-ISBN-BOOK      PIC 9999.
+               10 SM-ISBN-CONTROL   PIC X(1).
+           05 SM-TITLE          PIC X(40).
+           05 SM-ON-HAND        PIC 9(6).
+           05 SM-REORDER-LEVEL  PIC 9(6).
