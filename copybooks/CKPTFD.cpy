@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * Shared restart/checkpoint file record (req 033). COPY into
+      * FILE SECTION. CKPT-WRITTEN/CKPT-TOTAL (added in the second
+      * review round) let a program whose "records written" or
+      * running money total diverges from the plain input record
+      * count persist and restore those too, so a resumed run's
+      * control-total trailer is not left internally inconsistent.
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-COUNT    PIC 9(6).
+           05 CKPT-WRITTEN  PIC 9(6).
+           05 CKPT-TOTAL    PIC S9(10)V99.
