@@ -0,0 +1,66 @@
+      *----------------------------------------------------------------*
+      * Shared STOCK-MASTER logic (req 039). COPY into the PROCEDURE
+      * DIVISION. PERFORM INIT-STOCK-MASTER-PATH-PROCEDURE then
+      * LOAD-STOCK-MASTER-PROCEDURE once at startup to fill
+      * WS-STOCK-TABLE. To check a sale, MOVE the ISBN group to
+      * WS-STOCK-LOOKUP-ISBN and PERFORM LOOKUP-STOCK-PROCEDURE; check
+      * WS-STOCK-FOUND and then read/update
+      * WS-STOCK-ON-HAND(SM-IDX). PERFORM SAVE-STOCK-MASTER-PROCEDURE
+      * once at the end of the run to persist any changes.
+      *----------------------------------------------------------------*
+       INIT-STOCK-MASTER-PATH-PROCEDURE.
+           ACCEPT WS-STOCK-ENV-VALUE FROM ENVIRONMENT
+               "STOCK_MASTER_FILE".
+           IF WS-STOCK-ENV-VALUE NOT = SPACES
+               MOVE WS-STOCK-ENV-VALUE TO WS-STOCK-MASTER-PATH
+           END-IF.
+
+       LOAD-STOCK-MASTER-PROCEDURE.
+           MOVE ZERO TO WS-STOCK-COUNT.
+           OPEN INPUT STOCK-MASTER-FILE.
+           IF WS-STOCK-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-STOCK-STATUS = "10"
+                   READ STOCK-MASTER-FILE
+                       AT END MOVE "10" TO WS-STOCK-STATUS
+                       NOT AT END
+                           IF WS-STOCK-COUNT < 100
+                               ADD 1 TO WS-STOCK-COUNT
+                               MOVE SM-ISBN
+                                   TO WS-STOCK-ISBN(WS-STOCK-COUNT)
+                               MOVE SM-TITLE
+                                   TO WS-STOCK-TITLE(WS-STOCK-COUNT)
+                               MOVE SM-ON-HAND
+                                   TO WS-STOCK-ON-HAND(WS-STOCK-COUNT)
+                               MOVE SM-REORDER-LEVEL TO
+                                 WS-STOCK-REORDER-LEVEL(WS-STOCK-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STOCK-MASTER-FILE
+           END-IF.
+
+       LOOKUP-STOCK-PROCEDURE.
+           MOVE "N" TO WS-STOCK-FOUND.
+           PERFORM VARYING SM-IDX FROM 1 BY 1
+               UNTIL SM-IDX > WS-STOCK-COUNT
+               IF WS-STOCK-ISBN(SM-IDX) = WS-STOCK-LOOKUP-ISBN
+                   MOVE "Y" TO WS-STOCK-FOUND
+               END-IF
+               IF WS-STOCK-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SAVE-STOCK-MASTER-PROCEDURE.
+           OPEN OUTPUT STOCK-MASTER-FILE.
+           PERFORM VARYING SM-IDX FROM 1 BY 1
+               UNTIL SM-IDX > WS-STOCK-COUNT
+               MOVE WS-STOCK-ISBN(SM-IDX)         TO SM-ISBN
+               MOVE WS-STOCK-TITLE(SM-IDX)        TO SM-TITLE
+               MOVE WS-STOCK-ON-HAND(SM-IDX)       TO SM-ON-HAND
+               MOVE WS-STOCK-REORDER-LEVEL(SM-IDX) TO SM-REORDER-LEVEL
+               WRITE STOCK-MASTER-RECORD
+           END-PERFORM.
+           CLOSE STOCK-MASTER-FILE.
