@@ -0,0 +1,64 @@
+      *----------------------------------------------------------------*
+      * Shared STUDENT-MASTER logic (req 040). COPY into the PROCEDURE
+      * DIVISION. PERFORM INIT-STUDENT-MASTER-PATH-PROCEDURE then
+      * LOAD-STUDENT-MASTER-PROCEDURE once at startup to fill
+      * WS-STUDENT-TABLE. To recall a student, MOVE the student number
+      * to WS-STUDENT-LOOKUP-NUMERO and PERFORM
+      * LOOKUP-STUDENT-PROCEDURE; check WS-STUDENT-FOUND and then read
+      * WS-STUDENT-NOME(ST-IDX)/WS-STUDENT-MEDIA(ST-IDX)/etc, which are
+      * the most recent grading session on file for that student.
+      * STUDENT-MASTER-FILE must already be OPEN EXTEND (or OUTPUT) in
+      * the calling program before WRITE-STUDENT-HISTORY-PROCEDURE is
+      * performed.
+      *----------------------------------------------------------------*
+       INIT-STUDENT-MASTER-PATH-PROCEDURE.
+           ACCEPT WS-STUDENT-ENV-VALUE FROM ENVIRONMENT
+               "STUDENT_MASTER_FILE".
+           IF WS-STUDENT-ENV-VALUE NOT = SPACES
+               MOVE WS-STUDENT-ENV-VALUE TO WS-STUDENT-MASTER-PATH
+           END-IF.
+
+       LOAD-STUDENT-MASTER-PROCEDURE.
+           MOVE ZERO TO WS-STUDENT-COUNT.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-STUDENT-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-STUDENT-STATUS = "10"
+                   READ STUDENT-MASTER-FILE
+                       AT END MOVE "10" TO WS-STUDENT-STATUS
+                       NOT AT END
+                           IF WS-STUDENT-COUNT < 200
+                               ADD 1 TO WS-STUDENT-COUNT
+                               SET ST-IDX TO WS-STUDENT-COUNT
+                               PERFORM STORE-STUDENT-ROW-PROCEDURE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-MASTER-FILE
+           END-IF.
+
+       STORE-STUDENT-ROW-PROCEDURE.
+           MOVE ST-NUMERO    TO WS-STUDENT-NUMERO(ST-IDX).
+           MOVE ST-NOME      TO WS-STUDENT-NOME(ST-IDX).
+           MOVE ST-DIA       TO WS-STUDENT-DIA(ST-IDX).
+           MOVE ST-MES       TO WS-STUDENT-MES(ST-IDX).
+           MOVE ST-ANO       TO WS-STUDENT-ANO(ST-IDX).
+           MOVE ST-MEDIA     TO WS-STUDENT-MEDIA(ST-IDX).
+           MOVE ST-NOTA-F    TO WS-STUDENT-NOTA-F(ST-IDX).
+           MOVE ST-RESULTADO TO WS-STUDENT-RESULTADO(ST-IDX).
+
+       LOOKUP-STUDENT-PROCEDURE.
+           MOVE "N" TO WS-STUDENT-FOUND.
+           PERFORM VARYING ST-IDX FROM WS-STUDENT-COUNT BY -1
+               UNTIL ST-IDX < 1
+               IF WS-STUDENT-NUMERO(ST-IDX) = WS-STUDENT-LOOKUP-NUMERO
+                   MOVE "Y" TO WS-STUDENT-FOUND
+               END-IF
+               IF WS-STUDENT-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-STUDENT-HISTORY-PROCEDURE.
+           WRITE STUDENT-MASTER-RECORD.
