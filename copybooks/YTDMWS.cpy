@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      * Shared YTD-MASTER working-storage (req 046). COPY into
+      * WORKING-STORAGE SECTION. See YTDMP.cpy for the paragraphs that
+      * load, look up, accumulate into and save this table.
+      *----------------------------------------------------------------*
+       01  WS-YTD-MASTER-PATH PIC X(60)
+           VALUE "..\ytd-master.txt".
+       01  WS-YTD-ENV-VALUE   PIC X(60).
+       01  WS-YTD-STATUS      PIC XX.
+
+       01  WS-YTD-COUNT  PIC 99 VALUE ZERO.
+       01  WS-YTD-TABLE.
+           05 WS-YTD-ENTRY OCCURS 50 TIMES INDEXED BY YTD-IDX.
+               10 WS-YTD-NUMERO     PIC 9(5).
+               10 WS-YTD-YEAR       PIC 9(4).
+               10 WS-YTD-GROSS      PIC 9(9)V99.
+               10 WS-YTD-TAX        PIC 9(9)V99.
+               10 WS-YTD-SS         PIC 9(9)V99.
+               10 WS-YTD-NET        PIC 9(9)V99.
+
+       01  WS-YTD-LOOKUP-NUMERO PIC 9(5).
+       01  WS-YTD-LOOKUP-YEAR   PIC 9(4).
+       01  WS-YTD-FOUND         PIC X.
+       01  WS-YTD-TABLE-FULL    PIC X.
+
+      * valores do periodo corrente a somar ao ano em curso; o
+      * chamador preenche estes campos antes de PERFORM
+      * ACCUMULATE-YTD-PROCEDURE:
+       01  WS-YTD-ADD-GROSS PIC 9(9)V99.
+       01  WS-YTD-ADD-TAX   PIC 9(9)V99.
+       01  WS-YTD-ADD-SS    PIC 9(9)V99.
+       01  WS-YTD-ADD-NET   PIC 9(9)V99.
