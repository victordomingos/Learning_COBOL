@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      * Shared cross-program exceptions file status (req 032). COPY
+      * into WORKING-STORAGE alongside EXCEPTSEL.cpy/EXCEPTFD.cpy/
+      * EXCEPTWR.cpy.
+      *----------------------------------------------------------------*
+       01  WS-EXCEPTIONS-STATUS PIC XX.
