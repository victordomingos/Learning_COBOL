@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * Shared STUDENT-MASTER file select (req 040). COPY into
+      * FILE-CONTROL alongside a program's other SELECT clauses.
+      * Requires STUDMWS.cpy to already be COPY'd into WORKING-STORAGE
+      * (for WS-STUDENT-MASTER-PATH / WS-STUDENT-STATUS).
+      *----------------------------------------------------------------*
+           SELECT STUDENT-MASTER-FILE
+           ASSIGN TO DYNAMIC WS-STUDENT-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STUDENT-STATUS.
