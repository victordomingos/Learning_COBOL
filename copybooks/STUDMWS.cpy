@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * Shared STUDENT-MASTER working-storage (req 040). COPY into
+      * WORKING-STORAGE SECTION. See STUDMP.cpy for the paragraphs
+      * that load, look up and append to this history table.
+      *----------------------------------------------------------------*
+       01  WS-STUDENT-MASTER-PATH PIC X(60)
+           VALUE "..\student-master.txt".
+       01  WS-STUDENT-ENV-VALUE   PIC X(60).
+       01  WS-STUDENT-STATUS      PIC XX.
+
+       01  WS-STUDENT-COUNT PIC 9(4) VALUE ZERO.
+       01  WS-STUDENT-TABLE.
+           05 WS-STUDENT-ENTRY OCCURS 200 TIMES INDEXED BY ST-IDX.
+               10 WS-STUDENT-NUMERO    PIC 9(5).
+               10 WS-STUDENT-NOME      PIC A(20).
+               10 WS-STUDENT-DIA       PIC 99.
+               10 WS-STUDENT-MES       PIC 99.
+               10 WS-STUDENT-ANO       PIC 9(4).
+               10 WS-STUDENT-MEDIA     PIC 99V99.
+               10 WS-STUDENT-NOTA-F    PIC 99V99.
+               10 WS-STUDENT-RESULTADO PIC X(20).
+
+       01  WS-STUDENT-LOOKUP-NUMERO PIC 9(5).
+       01  WS-STUDENT-FOUND        PIC X.
