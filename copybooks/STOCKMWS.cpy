@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------*
+      * Shared STOCK-MASTER working-storage (req 039). COPY into
+      * WORKING-STORAGE SECTION. See STOCKMP.cpy for the paragraphs
+      * that load, look up and rewrite this table.
+      *----------------------------------------------------------------*
+       01  WS-STOCK-MASTER-PATH PIC X(60)
+           VALUE "..\stock-master.txt".
+       01  WS-STOCK-ENV-VALUE   PIC X(60).
+       01  WS-STOCK-STATUS      PIC XX.
+
+       01  WS-STOCK-COUNT PIC 999 VALUE ZERO.
+       01  WS-STOCK-TABLE.
+           05 WS-STOCK-ENTRY OCCURS 100 TIMES INDEXED BY SM-IDX.
+               10 WS-STOCK-ISBN.
+                   15 WS-STOCK-ISBN-COUNTRY   PIC 999.
+                   15 WS-STOCK-ISBN-PUBLISHER PIC 99.
+                   15 WS-STOCK-ISBN-BOOK      PIC 9999.
+                   15 WS-STOCK-ISBN-CONTROL   PIC X(1).
+               10 WS-STOCK-TITLE          PIC X(40).
+               10 WS-STOCK-ON-HAND        PIC 9(6).
+               10 WS-STOCK-REORDER-LEVEL  PIC 9(6).
+
+       01  WS-STOCK-LOOKUP-ISBN.
+           05 WS-STOCK-LOOKUP-ISBN-COUNTRY   PIC 999.
+           05 WS-STOCK-LOOKUP-ISBN-PUBLISHER PIC 99.
+           05 WS-STOCK-LOOKUP-ISBN-BOOK      PIC 9999.
+           05 WS-STOCK-LOOKUP-ISBN-CONTROL   PIC X(1).
+       01  WS-STOCK-FOUND PIC X.
