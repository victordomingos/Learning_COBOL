@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------*
+      * Shared calendar-date validation logic (req 030). COPY into the
+      * PROCEDURE DIVISION as its own paragraph. Requires DATEVAL.cpy
+      * to have been COPY'd into WORKING-STORAGE.
+      *----------------------------------------------------------------*
+       VALIDATE-DATE-PROCEDURE.
+           MOVE "Y" TO DV-VALID.
+           IF DV-MONTH < 1 OR DV-MONTH > 12
+               MOVE "N" TO DV-VALID
+           END-IF.
+
+           IF DV-VALID = "Y"
+               MOVE "N" TO DV-LEAP
+               IF FUNCTION MOD(DV-YEAR, 4) = 0
+                   AND (FUNCTION MOD(DV-YEAR, 100) NOT = 0
+                       OR FUNCTION MOD(DV-YEAR, 400) = 0)
+                   MOVE "Y" TO DV-LEAP
+               END-IF
+
+               EVALUATE DV-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO DV-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO DV-DAYS-IN-MONTH
+                   WHEN 2
+                       IF DV-LEAP = "Y"
+                           MOVE 29 TO DV-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO DV-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+
+               IF DV-DAY < 1 OR DV-DAY > DV-DAYS-IN-MONTH
+                   MOVE "N" TO DV-VALID
+               END-IF
+           END-IF.
