@@ -0,0 +1,51 @@
+      *----------------------------------------------------------------*
+      * Shared PRODUCT-MASTER logic (req 038). COPY into the PROCEDURE
+      * DIVISION. PERFORM INIT-PRODUCT-MASTER-PATH-PROCEDURE then
+      * LOAD-PRODUCT-MASTER-PROCEDURE once at startup to fill
+      * WS-PROD-TABLE. To price a transaction, MOVE the product name
+      * to WS-PROD-LOOKUP-NOME and PERFORM LOOKUP-PRODUCT-PROCEDURE;
+      * check WS-PROD-FOUND and then read
+      * WS-PROD-PRECO(PM-IDX)/WS-PROD-TAXA(PM-IDX).
+      *----------------------------------------------------------------*
+       INIT-PRODUCT-MASTER-PATH-PROCEDURE.
+           ACCEPT WS-PROD-ENV-VALUE FROM ENVIRONMENT
+               "PRODUCT_MASTER_FILE".
+           IF WS-PROD-ENV-VALUE NOT = SPACES
+               MOVE WS-PROD-ENV-VALUE TO WS-PRODUCT-MASTER-PATH
+           END-IF.
+
+       LOAD-PRODUCT-MASTER-PROCEDURE.
+           MOVE ZERO TO WS-PROD-COUNT.
+           OPEN INPUT PRODUCT-MASTER-FILE.
+           IF WS-PROD-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-PROD-STATUS = "10"
+                   READ PRODUCT-MASTER-FILE
+                       AT END MOVE "10" TO WS-PROD-STATUS
+                       NOT AT END
+                           IF WS-PROD-COUNT < 30
+                               ADD 1 TO WS-PROD-COUNT
+                               MOVE PM-NOME
+                                   TO WS-PROD-NOME(WS-PROD-COUNT)
+                               MOVE PM-PRECO
+                                   TO WS-PROD-PRECO(WS-PROD-COUNT)
+                               MOVE PM-TAXA
+                                   TO WS-PROD-TAXA(WS-PROD-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCT-MASTER-FILE
+           END-IF.
+
+       LOOKUP-PRODUCT-PROCEDURE.
+           MOVE "N" TO WS-PROD-FOUND.
+           PERFORM VARYING PM-IDX FROM 1 BY 1
+               UNTIL PM-IDX > WS-PROD-COUNT
+               IF WS-PROD-NOME(PM-IDX) = WS-PROD-LOOKUP-NOME
+                   MOVE "Y" TO WS-PROD-FOUND
+               END-IF
+               IF WS-PROD-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
