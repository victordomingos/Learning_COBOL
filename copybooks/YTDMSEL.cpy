@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * Shared YTD-MASTER file select (req 046). COPY into FILE-CONTROL
+      * alongside a program's other SELECT clauses. Requires YTDMWS.cpy
+      * to already be COPY'd into WORKING-STORAGE (for
+      * WS-YTD-MASTER-PATH / WS-YTD-STATUS).
+      *----------------------------------------------------------------*
+           SELECT YTD-MASTER-FILE
+           ASSIGN TO DYNAMIC WS-YTD-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-YTD-STATUS.
