@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------*
+      * Shared EMPLOYEE-MASTER working-storage (req 037). COPY into
+      * WORKING-STORAGE SECTION. See EMPLMP.cpy for the paragraphs
+      * that load and look up this table.
+      *----------------------------------------------------------------*
+       01  WS-EMPLOYEE-MASTER-PATH PIC X(60)
+           VALUE "..\employee-master.txt".
+       01  WS-EMP-ENV-VALUE        PIC X(60).
+       01  WS-EMP-STATUS           PIC XX.
+
+       01  WS-EMP-COUNT  PIC 99 VALUE ZERO.
+       01  WS-EMP-TABLE.
+           05 WS-EMP-ENTRY OCCURS 50 TIMES INDEXED BY EMP-IDX.
+               10 WS-EMP-NUMERO       PIC 9(5).
+               10 WS-EMP-NOME         PIC X(15).
+               10 WS-EMP-APELIDO      PIC X(15).
+               10  WS-EMP-BIRTHDAY.
+                   15 WS-EMP-BD-DAY   PIC 99.
+                   15 WS-EMP-BD-MONTH PIC 99.
+                   15 WS-EMP-BD-YEAR  PIC 9(4).
+               10 WS-EMP-CATEGORIA    PIC X(20).
+               10 WS-EMP-SECCAO       PIC X(20).
+
+      *        data de admissao / cessacao (req 045); ano de cessacao
+      *        ZERO significa que o funcionario continua ativo:
+               10  WS-EMP-HIRE-DATE.
+                   15 WS-EMP-HIRE-DAY   PIC 99.
+                   15 WS-EMP-HIRE-MONTH PIC 99.
+                   15 WS-EMP-HIRE-YEAR  PIC 9(4).
+               10  WS-EMP-TERM-DATE.
+                   15 WS-EMP-TERM-DAY   PIC 99.
+                   15 WS-EMP-TERM-MONTH PIC 99.
+                   15 WS-EMP-TERM-YEAR  PIC 9(4).
+
+       01  WS-EMP-LOOKUP-NUMERO PIC 9(5).
+       01  WS-EMP-FOUND         PIC X.
