@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------*
+      * Shared EMPLOYEE-MASTER file record (req 037). COPY into FILE
+      * SECTION. Keyed by EM-NUMERO (employee number); one record per
+      * employee, holding the fixed data (name, birthdate, category,
+      * section, work schedule) that used to be retyped on every
+      * payroll punch record.
+      *----------------------------------------------------------------*
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EM-NUMERO       PIC 9(5).
+           05 EM-NOME         PIC X(15).
+           05 EM-APELIDO      PIC X(15).
+
+           05  EM-BIRTHDAY.
+               06 EM-BD-DAY   PIC 99.
+               06 EM-BD-MONTH PIC 99.
+               06 EM-BD-YEAR  PIC 9(4).
+
+           05 EM-CATEGORIA    PIC X(20).
+           05 EM-SECCAO       PIC X(20).
+
+      *    data de admissao / cessacao (req 045), para permitir o
+      *    calculo proporcional da remuneracao de quem entra ou sai a
+      *    meio do periodo de pagamento. EM-TERM-YEAR = ZERO significa
+      *    que o funcionario continua ativo (sem data de cessacao).
+           05  EM-HIRE-DATE.
+               06 EM-HIRE-DAY     PIC 99.
+               06 EM-HIRE-MONTH   PIC 99.
+               06 EM-HIRE-YEAR    PIC 9(4).
+
+           05  EM-TERM-DATE.
+               06 EM-TERM-DAY     PIC 99.
+               06 EM-TERM-MONTH   PIC 99.
+               06 EM-TERM-YEAR    PIC 9(4).
