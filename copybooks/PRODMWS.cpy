@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      * Shared PRODUCT-MASTER working-storage (req 038). COPY into
+      * WORKING-STORAGE SECTION. See PRODMP.cpy for the paragraphs
+      * that load and look up this table.
+      *----------------------------------------------------------------*
+       01  WS-PRODUCT-MASTER-PATH PIC X(60)
+           VALUE "..\product-master.txt".
+       01  WS-PROD-ENV-VALUE      PIC X(60).
+       01  WS-PROD-STATUS         PIC XX.
+
+       01  WS-PROD-COUNT  PIC 99 VALUE ZERO.
+       01  WS-PROD-TABLE.
+           05 WS-PROD-ENTRY OCCURS 30 TIMES INDEXED BY PM-IDX.
+               10 WS-PROD-NOME    PIC X(20).
+               10 WS-PROD-PRECO   PIC 9(5)V99.
+               10 WS-PROD-TAXA    PIC 99.
+
+       01  WS-PROD-LOOKUP-NOME PIC X(20).
+       01  WS-PROD-FOUND       PIC X.
