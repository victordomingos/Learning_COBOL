@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * Shared PRODUCT-MASTER file select (req 038). COPY into
+      * FILE-CONTROL alongside a program's other SELECT clauses.
+      * Requires PRODMWS.cpy to already be COPY'd into WORKING-STORAGE
+      * (for WS-PRODUCT-MASTER-PATH / WS-PROD-STATUS).
+      *----------------------------------------------------------------*
+           SELECT PRODUCT-MASTER-FILE
+           ASSIGN TO DYNAMIC WS-PRODUCT-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PROD-STATUS.
