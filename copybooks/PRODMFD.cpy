@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * Shared PRODUCT-MASTER file record (req 038). COPY into FILE
+      * SECTION. Keyed by PM-NOME (product name); holds the
+      * authoritative price and tax rate so a mistyped FPRICE/FTAX on
+      * a single transaction line can no longer invoice wrong.
+      *----------------------------------------------------------------*
+       FD  PRODUCT-MASTER-FILE.
+       01  PRODUCT-MASTER-RECORD.
+           05 PM-NOME    PIC X(20).
+           05 PM-PRECO   PIC 9(5)V99.
+           05 PM-TAXA    PIC 99.
