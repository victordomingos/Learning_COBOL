@@ -0,0 +1,46 @@
+      *----------------------------------------------------------------*
+      * Shared restart/checkpoint logic (req 033). COPY into the
+      * PROCEDURE DIVISION. READ-CHECKPOINT-PROCEDURE loads
+      * WS-CHECKPOINT-COUNT/-WRITTEN/-TOTAL with the record count,
+      * written-record count and running money total already
+      * persisted by a previous (interrupted) run, or zero if none.
+      * The calling program then skips that many input records before
+      * its normal processing loop, and (if it tracks a written count
+      * and/or running total distinct from WS-RECORDS-READ) moves
+      * WS-CHECKPOINT-WRITTEN/WS-CHECKPOINT-TOTAL into its own field to
+      * resume from there. Before each WRITE-CHECKPOINT-PROCEDURE, a
+      * calling program that uses those staging fields moves its own
+      * written count/running total back into them so the persisted
+      * checkpoint tracks the same thing WS-RECORDS-READ does.
+      * WRITE-CHECKPOINT-PROCEDURE persists all three after every input
+      * record so a rerun can resume past whatever was already done;
+      * CLEAR-CHECKPOINT-PROCEDURE resets them to zero once a run
+      * completes cleanly, so the next run starts from the beginning
+      * of a fresh input file.
+      *----------------------------------------------------------------*
+       READ-CHECKPOINT-PROCEDURE.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT WS-CHECKPOINT-WRITTEN
+               WS-CHECKPOINT-TOTAL.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-COUNT   TO WS-CHECKPOINT-COUNT
+                       MOVE CKPT-WRITTEN TO WS-CHECKPOINT-WRITTEN
+                       MOVE CKPT-TOTAL   TO WS-CHECKPOINT-TOTAL
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-PROCEDURE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORDS-READ      TO CKPT-COUNT.
+           MOVE WS-CHECKPOINT-WRITTEN TO CKPT-WRITTEN.
+           MOVE WS-CHECKPOINT-TOTAL  TO CKPT-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PROCEDURE.
+           MOVE ZERO TO WS-RECORDS-READ WS-CHECKPOINT-WRITTEN
+               WS-CHECKPOINT-TOTAL.
+           PERFORM WRITE-CHECKPOINT-PROCEDURE.
