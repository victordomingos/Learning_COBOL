@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * Shared cross-program exceptions file (req 032). COPY into
+      * FILE-CONTROL alongside a program's other SELECT clauses.
+      * Requires EXCEPTWS.cpy to already be COPY'd into WORKING-STORAGE
+      * (for WS-EXCEPTIONS-STATUS) and OPEN-SHARED-EXCEPTIONS-PROCEDURE
+      * (in EXCEPTWR.cpy) to be PERFORMed instead of a raw OPEN EXTEND,
+      * so a fresh checkout without exceptions.txt yet doesn't abort.
+      *----------------------------------------------------------------*
+           SELECT EXCEPTIONS-FILE ASSIGN TO "..\exceptions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTIONS-STATUS.
