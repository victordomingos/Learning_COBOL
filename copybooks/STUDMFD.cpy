@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * Shared STUDENT-MASTER file record (req 040). COPY into FILE
+      * SECTION. Append-only history keyed by ST-NUMERO: one record per
+      * grading session, so a student's name doesn't have to be
+      * retyped and past grades can be looked back up over time.
+      *----------------------------------------------------------------*
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05 ST-NUMERO     PIC 9(5).
+           05 ST-NOME       PIC A(20).
+           05 ST-DIA        PIC 99.
+           05 ST-MES        PIC 99.
+           05 ST-ANO        PIC 9(4).
+           05 ST-MEDIA      PIC 99V99.
+           05 ST-NOTA-F     PIC 99V99.
+           05 ST-RESULTADO  PIC X(20).
