@@ -0,0 +1,61 @@
+      *----------------------------------------------------------------*
+      * Shared EMPLOYEE-MASTER logic (req 037). COPY into the
+      * PROCEDURE DIVISION. PERFORM INIT-EMPLOYEE-MASTER-PATH-PROCEDURE
+      * then LOAD-EMPLOYEE-MASTER-PROCEDURE once at startup to fill
+      * WS-EMP-TABLE. To merge a punch record against the master, MOVE
+      * the employee number to WS-EMP-LOOKUP-NUMERO and PERFORM
+      * LOOKUP-EMPLOYEE-PROCEDURE; check WS-EMP-FOUND and then read
+      * WS-EMP-NOME(EMP-IDX)/WS-EMP-APELIDO(EMP-IDX)/etc.
+      *----------------------------------------------------------------*
+       INIT-EMPLOYEE-MASTER-PATH-PROCEDURE.
+           ACCEPT WS-EMP-ENV-VALUE FROM ENVIRONMENT
+               "EMPLOYEE_MASTER_FILE".
+           IF WS-EMP-ENV-VALUE NOT = SPACES
+               MOVE WS-EMP-ENV-VALUE TO WS-EMPLOYEE-MASTER-PATH
+           END-IF.
+
+       LOAD-EMPLOYEE-MASTER-PROCEDURE.
+           MOVE ZERO TO WS-EMP-COUNT.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WS-EMP-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EMP-STATUS = "10"
+                   READ EMPLOYEE-MASTER-FILE
+                       AT END MOVE "10" TO WS-EMP-STATUS
+                       NOT AT END
+                           IF WS-EMP-COUNT < 50
+                               ADD 1 TO WS-EMP-COUNT
+                               MOVE EM-NUMERO
+                                   TO WS-EMP-NUMERO(WS-EMP-COUNT)
+                               MOVE EM-NOME
+                                   TO WS-EMP-NOME(WS-EMP-COUNT)
+                               MOVE EM-APELIDO
+                                   TO WS-EMP-APELIDO(WS-EMP-COUNT)
+                               MOVE EM-BIRTHDAY
+                                   TO WS-EMP-BIRTHDAY(WS-EMP-COUNT)
+                               MOVE EM-CATEGORIA
+                                   TO WS-EMP-CATEGORIA(WS-EMP-COUNT)
+                               MOVE EM-SECCAO
+                                   TO WS-EMP-SECCAO(WS-EMP-COUNT)
+                               MOVE EM-HIRE-DATE
+                                   TO WS-EMP-HIRE-DATE(WS-EMP-COUNT)
+                               MOVE EM-TERM-DATE
+                                   TO WS-EMP-TERM-DATE(WS-EMP-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       LOOKUP-EMPLOYEE-PROCEDURE.
+           MOVE "N" TO WS-EMP-FOUND.
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > WS-EMP-COUNT
+               IF WS-EMP-NUMERO(EMP-IDX) = WS-EMP-LOOKUP-NUMERO
+                   MOVE "Y" TO WS-EMP-FOUND
+               END-IF
+               IF WS-EMP-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
