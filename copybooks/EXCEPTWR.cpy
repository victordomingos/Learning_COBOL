@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      * Shared cross-program exceptions file writer (req 032). COPY
+      * into the PROCEDURE DIVISION. Caller MOVEs EX-PROGRAM/EX-REASON/
+      * EX-DETAIL then PERFORMs this paragraph. EXCEPTIONS-FILE must
+      * already be open (via OPEN-SHARED-EXCEPTIONS-PROCEDURE below) in
+      * the calling program.
+      *----------------------------------------------------------------*
+       WRITE-SHARED-EXCEPTION-PROCEDURE.
+           WRITE EXCEPTIONS-RECORD.
+
+      *----------------------------------------------------------------*
+      * Opens the shared exceptions file for this run. PERFORM this
+      * instead of a raw OPEN EXTEND: on a fresh checkout (or after
+      * exceptions.txt is archived/deleted) OPEN EXTEND aborts the run
+      * with status 35 instead of creating the file, so this opens
+      * OUTPUT the first time and EXTEND every time after that.
+      *----------------------------------------------------------------*
+       OPEN-SHARED-EXCEPTIONS-PROCEDURE.
+           OPEN EXTEND EXCEPTIONS-FILE.
+           IF WS-EXCEPTIONS-STATUS = "35"
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF.
