@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * Shared cross-program exceptions file record (req 032). COPY
+      * into FILE SECTION. Every batch program that rejects or flags
+      * a record writes one line here, tagged with its own program
+      * name, so operations has a single file to review each morning.
+      *----------------------------------------------------------------*
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-RECORD.
+           05 EX-PROGRAM   PIC X(20).
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 EX-REASON    PIC X(30).
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 EX-DETAIL    PIC X(40).
