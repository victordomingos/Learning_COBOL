@@ -0,0 +1,103 @@
+      *----------------------------------------------------------------*
+      * Shared YTD-MASTER logic (req 046). COPY into the PROCEDURE
+      * DIVISION. PERFORM INIT-YTD-MASTER-PATH-PROCEDURE then
+      * LOAD-YTD-MASTER-PROCEDURE once at startup to fill WS-YTD-TABLE.
+      * For each payroll record, move the employee number and the
+      * payroll year to WS-YTD-LOOKUP-NUMERO/WS-YTD-LOOKUP-YEAR, move
+      * this period's amounts into WS-YTD-ADD-GROSS/-TAX/-SS/-NET, and
+      * PERFORM ACCUMULATE-YTD-PROCEDURE (it creates the year's entry
+      * if one does not exist yet). PERFORM SAVE-YTD-MASTER-PROCEDURE
+      * once at the end of the run to persist the updated table.
+      *----------------------------------------------------------------*
+       INIT-YTD-MASTER-PATH-PROCEDURE.
+           ACCEPT WS-YTD-ENV-VALUE FROM ENVIRONMENT "YTD_MASTER_FILE".
+           IF WS-YTD-ENV-VALUE NOT = SPACES
+               MOVE WS-YTD-ENV-VALUE TO WS-YTD-MASTER-PATH
+           END-IF.
+
+       LOAD-YTD-MASTER-PROCEDURE.
+           MOVE ZERO TO WS-YTD-COUNT.
+           OPEN INPUT YTD-MASTER-FILE.
+           IF WS-YTD-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-YTD-STATUS = "10"
+                   READ YTD-MASTER-FILE
+                       AT END MOVE "10" TO WS-YTD-STATUS
+                       NOT AT END
+                           IF WS-YTD-COUNT < 50
+                               ADD 1 TO WS-YTD-COUNT
+                               MOVE YM-NUMERO
+                                   TO WS-YTD-NUMERO(WS-YTD-COUNT)
+                               MOVE YM-YEAR
+                                   TO WS-YTD-YEAR(WS-YTD-COUNT)
+                               MOVE YM-GROSS-YTD
+                                   TO WS-YTD-GROSS(WS-YTD-COUNT)
+                               MOVE YM-TAX-YTD
+                                   TO WS-YTD-TAX(WS-YTD-COUNT)
+                               MOVE YM-SS-YTD
+                                   TO WS-YTD-SS(WS-YTD-COUNT)
+                               MOVE YM-NET-YTD
+                                   TO WS-YTD-NET(WS-YTD-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-MASTER-FILE
+           END-IF.
+
+       LOOKUP-YTD-PROCEDURE.
+           MOVE "N" TO WS-YTD-FOUND.
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+               UNTIL YTD-IDX > WS-YTD-COUNT
+               IF WS-YTD-NUMERO(YTD-IDX) = WS-YTD-LOOKUP-NUMERO
+                   AND WS-YTD-YEAR(YTD-IDX) = WS-YTD-LOOKUP-YEAR
+                   MOVE "Y" TO WS-YTD-FOUND
+               END-IF
+               IF WS-YTD-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-YTD-PROCEDURE.
+           MOVE "N" TO WS-YTD-TABLE-FULL.
+           PERFORM LOOKUP-YTD-PROCEDURE.
+           IF WS-YTD-FOUND = "N"
+               IF WS-YTD-COUNT < 50
+                   ADD 1 TO WS-YTD-COUNT
+                   MOVE WS-YTD-LOOKUP-NUMERO
+                       TO WS-YTD-NUMERO(WS-YTD-COUNT)
+                   MOVE WS-YTD-LOOKUP-YEAR
+                       TO WS-YTD-YEAR(WS-YTD-COUNT)
+                   MOVE ZERO TO WS-YTD-GROSS(WS-YTD-COUNT)
+                   MOVE ZERO TO WS-YTD-TAX(WS-YTD-COUNT)
+                   MOVE ZERO TO WS-YTD-SS(WS-YTD-COUNT)
+                   MOVE ZERO TO WS-YTD-NET(WS-YTD-COUNT)
+                   MOVE WS-YTD-COUNT TO YTD-IDX
+               ELSE
+      *            tabela cheia (OCCURS 50, YTDMWS.cpy) e este par
+      *            numero/ano ainda nao tinha entrada -- sem esta
+      *            saida, YTD-IDX ficaria em WS-YTD-COUNT + 1 = 51 e os
+      *            ADD abaixo escreveriam fora da tabela:
+                   MOVE "Y" TO WS-YTD-TABLE-FULL
+               END-IF
+           END-IF.
+           IF WS-YTD-TABLE-FULL = "N"
+               ADD WS-YTD-ADD-GROSS TO WS-YTD-GROSS(YTD-IDX)
+               ADD WS-YTD-ADD-TAX   TO WS-YTD-TAX(YTD-IDX)
+               ADD WS-YTD-ADD-SS    TO WS-YTD-SS(YTD-IDX)
+               ADD WS-YTD-ADD-NET   TO WS-YTD-NET(YTD-IDX)
+           END-IF.
+
+       SAVE-YTD-MASTER-PROCEDURE.
+           OPEN OUTPUT YTD-MASTER-FILE.
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+               UNTIL YTD-IDX > WS-YTD-COUNT
+               MOVE WS-YTD-NUMERO(YTD-IDX) TO YM-NUMERO
+               MOVE WS-YTD-YEAR(YTD-IDX)   TO YM-YEAR
+               MOVE WS-YTD-GROSS(YTD-IDX)  TO YM-GROSS-YTD
+               MOVE WS-YTD-TAX(YTD-IDX)    TO YM-TAX-YTD
+               MOVE WS-YTD-SS(YTD-IDX)     TO YM-SS-YTD
+               MOVE WS-YTD-NET(YTD-IDX)    TO YM-NET-YTD
+               WRITE YTD-MASTER-RECORD
+           END-PERFORM.
+           CLOSE YTD-MASTER-FILE.
