@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * Shared fleet-rates file record (req 036). COPY into FILE
+      * SECTION. Used by PRODUCAO1-ALUGUER (rate lookup) and
+      * FLEET-RATES-MAINT (add/edit/retire maintenance).
+      *----------------------------------------------------------------*
+       FD  FLEET-RATES-FILE.
+       01  FLEET-RATE-RECORD.
+           05 FR-TIPO          PIC 9.
+           05 FR-NOME-EXTENSO  PIC X(12).
+           05 FR-PRECO-DIA     PIC 9999V99.
+           05 FR-PRECO-KM      PIC 9999V99.
+           05 FR-KM-DIA-LIVRE  PIC 999.
