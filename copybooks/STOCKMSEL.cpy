@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * Shared STOCK-MASTER file select (req 039). COPY into
+      * FILE-CONTROL alongside a program's other SELECT clauses.
+      * Requires STOCKMWS.cpy to already be COPY'd into WORKING-STORAGE
+      * (for WS-STOCK-MASTER-PATH / WS-STOCK-STATUS).
+      *----------------------------------------------------------------*
+           SELECT STOCK-MASTER-FILE
+           ASSIGN TO DYNAMIC WS-STOCK-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STOCK-STATUS.
