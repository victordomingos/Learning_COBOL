@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * Shared restart/checkpoint working-storage (req 033). COPY into
+      * WORKING-STORAGE SECTION. WS-CHECKPOINT-WRITTEN/WS-CHECKPOINT-
+      * TOTAL are staging fields: a calling program that tracks a
+      * written-record count and/or a running money total distinct
+      * from WS-RECORDS-READ moves its own field into the matching
+      * staging field right before WRITE-CHECKPOINT-PROCEDURE, and
+      * moves it back out right after READ-CHECKPOINT-PROCEDURE on a
+      * resumed run.
+      *----------------------------------------------------------------*
+       01  WS-CHECKPOINT-STATUS  PIC XX.
+       01  WS-CHECKPOINT-COUNT   PIC 9(6) VALUE ZERO.
+       01  WS-CHECKPOINT-WRITTEN PIC 9(6) VALUE ZERO.
+       01  WS-CHECKPOINT-TOTAL   PIC S9(10)V99 VALUE ZERO.
+       01  WS-RECORDS-READ       PIC 9(6) VALUE ZERO.
