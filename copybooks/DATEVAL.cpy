@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * Shared calendar-date validation working-storage (req 030).
+      * COPY into WORKING-STORAGE SECTION; move the date under test
+      * into DV-DAY/DV-MONTH/DV-YEAR, then PERFORM VALIDATE-DATE-
+      * PROCEDURE (see DATEVALP.cpy) and check DV-VALID.
+      *----------------------------------------------------------------*
+       01  WS-DATEVAL.
+           05 DV-DAY             PIC 99.
+           05 DV-MONTH           PIC 99.
+           05 DV-YEAR            PIC 9(4).
+           05 DV-VALID           PIC X VALUE "N".
+           05 DV-LEAP            PIC X VALUE "N".
+           05 DV-DAYS-IN-MONTH   PIC 99 VALUE ZERO.
