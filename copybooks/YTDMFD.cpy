@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * Shared YTD-MASTER file record (req 046). COPY into FILE
+      * SECTION. One record per employee per calendar year, carrying
+      * the running totals accumulated across every payroll run for
+      * that year so annual tax statements do not have to be
+      * reconstructed by re-adding every period's output file.
+      *----------------------------------------------------------------*
+       FD  YTD-MASTER-FILE.
+       01  YTD-MASTER-RECORD.
+           05 YM-NUMERO      PIC 9(5).
+           05 YM-YEAR        PIC 9(4).
+           05 YM-GROSS-YTD   PIC 9(9)V99.
+           05 YM-TAX-YTD     PIC 9(9)V99.
+           05 YM-SS-YTD      PIC 9(9)V99.
+           05 YM-NET-YTD     PIC 9(9)V99.
