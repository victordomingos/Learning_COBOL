@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * Shared EMPLOYEE-MASTER file select (req 037). COPY into
+      * FILE-CONTROL alongside a program's other SELECT clauses.
+      * Requires EMPLMWS.cpy to already be COPY'd into WORKING-STORAGE
+      * (for WS-EMPLOYEE-MASTER-PATH / WS-EMP-STATUS).
+      *----------------------------------------------------------------*
+           SELECT EMPLOYEE-MASTER-FILE
+           ASSIGN TO DYNAMIC WS-EMPLOYEE-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EMP-STATUS.
