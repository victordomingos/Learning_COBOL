@@ -33,6 +33,11 @@
       *----------------------------------------------------------------*
 
        FILE-CONTROL.
+           SELECT GRADES-OUTPUT ASSIGN TO "..\grades-output.txt".
+           SELECT COURSE-PARAMS ASSIGN TO "..\course-params.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARAMS-STATUS.
+           COPY "STUDMSEL.cpy".
 
       *================================================================*
        DATA                                            DIVISION.
@@ -41,11 +46,35 @@
       *----------------------------------------------------------------*
        FILE                                    SECTION.
       *----------------------------------------------------------------*
+       FD  GRADES-OUTPUT.
+       01  GRADES-RECORD.
+           05 G-NOME       PIC A(20).
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 G-NOTA1      PIC Z9.
+           05 G-NOTA2      PIC Z9.
+           05 G-NOTA3      PIC Z9.
+           05 G-NOTA4      PIC Z9.
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 G-FALTAS     PIC ZZ9.
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 G-MEDIA      PIC Z9.99.
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 G-NOTA-F     PIC Z9.99.
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 G-RESULTADO  PIC X(20).
+
+       FD  COURSE-PARAMS.
+       01  COURSE-PARAMS-RECORD.
+           05 P-CURSO       PIC X(20).
+           05 P-MAX-FALTAS  PIC 999.
+
+       COPY "STUDMFD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                         SECTION.
       *----------------------------------------------------------------*
        77  NOME    PIC A(20)   VALUE SPACES.
+       77  NUMERO  PIC 9(5)    VALUE ZERO.
 
        77  NOTA1   PIC 99      VALUE 21.
        77  NOTA2   PIC 99      VALUE 21.
@@ -53,6 +82,7 @@
        77  NOTA4   PIC 99      VALUE 21.
        77  NFALTAS PIC S99     VALUE -1.
        77  EXAME   PIC 99      VALUE 21.
+       77  EXAME2  PIC 99      VALUE 21.
        77  IN-NOTA PIC Z9.
 
        77  MEDIA   PIC 99V99   VALUE ZERO.
@@ -70,6 +100,37 @@
 
        77  SP    PIC A(1)      VALUE SPACE.
 
+       77  WS-RESULTADO PIC X(20) VALUE SPACES.
+
+      * limite maximo de faltas para o curso corrente; 26 e' o
+      * valor por omissao, usado quando nao existe ficheiro de
+      * parametros para o curso.
+       77  WS-MAX-FALTAS PIC 999 VALUE 26.
+       77  WS-PARAMS-STATUS PIC XX VALUE "00".
+
+       77  WS-CONTINUA PIC X VALUE SPACE.
+
+      * totais da turma, acumulados ao longo da execucao (lote):
+       77  WS-N-APROVADOS         PIC 999 VALUE ZERO.
+       77  WS-N-REPROVADOS        PIC 999 VALUE ZERO.
+       77  WS-N-REPROVADOS-FALTAS PIC 999 VALUE ZERO.
+       77  WS-N-FORAM-A-EXAME     PIC 999 VALUE ZERO.
+
+      * distribuicao das notas finais por banda, para o relatorio ao
+      * conselho pedagogico (req 048):
+       77  WS-FINAL-GRADE PIC 99V99 VALUE ZERO.
+       77  WS-BAND-0-9    PIC 999   VALUE ZERO.
+       77  WS-BAND-10-13  PIC 999   VALUE ZERO.
+       77  WS-BAND-14-16  PIC 999   VALUE ZERO.
+       77  WS-BAND-17-20  PIC 999   VALUE ZERO.
+
+      * validacao de calendario partilhada (req 030):
+       COPY "DATEVAL.cpy".
+
+      * historico de STUDENT-MASTER, para nao ter de reintroduzir o
+      * nome do aluno todas as sessoes (req 040):
+       COPY "STUDMWS.cpy".
+
       *----------------------------------------------------------------*
        SCREEN                                  SECTION.
       *----------------------------------------------------------------*
@@ -80,20 +141,160 @@
       *================================================================*
 
        MAIN-PROCEDURE.
+           OPEN OUTPUT GRADES-OUTPUT.
+           PERFORM READ-COURSE-PARAMS-PROCEDURE.
+           PERFORM INIT-STUDENT-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-STUDENT-MASTER-PROCEDURE.
+           OPEN EXTEND STUDENT-MASTER-FILE.
+
+           NEXT-STUDENT.
            PERFORM START-SCREEN-PROCEDURE.
            PERFORM INPUT-PROCEDURE.
            PERFORM CALC-AVG-PROCEDURE.
            PERFORM REPORT-PROCEDURE.
 
            666.
+           PERFORM WRITE-GRADES-PROCEDURE.
+           PERFORM TALLY-RESULT-PROCEDURE.
+           PERFORM ACCUMULATE-GRADE-BAND-PROCEDURE.
+           PERFORM FILL-STUDENT-HISTORY-PROCEDURE.
+           PERFORM WRITE-STUDENT-HISTORY-PROCEDURE.
+
+           DISPLAY "-----------FIM DO ALUNO------------" AT 2527
+           DISPLAY "Mais um aluno? (S/N)" AT 2601
+           ACCEPT WS-CONTINUA AT 2622
+
+           IF WS-CONTINUA = "S" OR WS-CONTINUA = "s"
+               PERFORM RESET-STUDENT-PROCEDURE
+               GO TO NEXT-STUDENT
+           END-IF.
+
+           CLOSE GRADES-OUTPUT.
+           CLOSE STUDENT-MASTER-FILE.
+           PERFORM SUMMARY-PROCEDURE.
            DISPLAY "-----------FIM DO PROGRAMA------------" AT 2527
            ACCEPT SP AT 2501
            STOP RUN.
 
 
+       RESET-STUDENT-PROCEDURE.
+           MOVE ZERO TO NUMERO.
+           MOVE SPACES TO NOME.
+           MOVE 21 TO NOTA1 NOTA2 NOTA3 NOTA4 EXAME EXAME2.
+           MOVE -1 TO NFALTAS.
+           MOVE ZERO TO NOTA-F.
+           MOVE SPACES TO WS-RESULTADO.
+
+
+       TALLY-RESULT-PROCEDURE.
+           EVALUATE WS-RESULTADO
+               WHEN "APROVADO"
+                   ADD 1 TO WS-N-APROVADOS
+               WHEN "REPROVADO-FALTAS"
+                   ADD 1 TO WS-N-REPROVADOS-FALTAS
+               WHEN "REPROVADO"
+                   ADD 1 TO WS-N-REPROVADOS
+               WHEN "APROVADO-EXAME"
+                   ADD 1 TO WS-N-APROVADOS
+                   ADD 1 TO WS-N-FORAM-A-EXAME
+               WHEN "APROVADO-2A-CHAM"
+                   ADD 1 TO WS-N-APROVADOS
+                   ADD 1 TO WS-N-FORAM-A-EXAME
+           END-EVALUATE.
+
+
+      * a nota final e o NOTA-F apos exame, ou a MEDIA quando o aluno
+      * passa ou chumba (por faltas) sem ir a exame (EXAME fica no
+      * valor sentinela 21 nesse caso) -- req 048:
+       ACCUMULATE-GRADE-BAND-PROCEDURE.
+           IF EXAME <= 20
+               MOVE NOTA-F TO WS-FINAL-GRADE
+           ELSE
+               MOVE MEDIA TO WS-FINAL-GRADE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-FINAL-GRADE < 10
+                   ADD 1 TO WS-BAND-0-9
+               WHEN WS-FINAL-GRADE < 14
+                   ADD 1 TO WS-BAND-10-13
+               WHEN WS-FINAL-GRADE < 17
+                   ADD 1 TO WS-BAND-14-16
+               WHEN OTHER
+                   ADD 1 TO WS-BAND-17-20
+           END-EVALUATE.
+
+
+       SUMMARY-PROCEDURE.
+           DISPLAY SPACE ERASE EOS.
+           DISPLAY "======== RESUMO DA TURMA ========" AT 0801
+           DISPLAY "Aprovados:            " AT 1001
+           DISPLAY WS-N-APROVADOS AT 1024
+           DISPLAY "Reprovados (nota):    " AT 1101
+           DISPLAY WS-N-REPROVADOS AT 1124
+           DISPLAY "Reprovados (faltas):  " AT 1201
+           DISPLAY WS-N-REPROVADOS-FALTAS AT 1224
+           DISPLAY "Foram a exame:        " AT 1301
+           DISPLAY WS-N-FORAM-A-EXAME AT 1324
+           DISPLAY "==================================" AT 1401
+           DISPLAY "Distribuicao de notas:" AT 1501
+           DISPLAY "  0-9 :" AT 1601
+           DISPLAY WS-BAND-0-9   AT 1609
+           DISPLAY " 10-13:" AT 1701
+           DISPLAY WS-BAND-10-13 AT 1709
+           DISPLAY " 14-16:" AT 1801
+           DISPLAY WS-BAND-14-16 AT 1809
+           DISPLAY " 17-20:" AT 1901
+           DISPLAY WS-BAND-17-20 AT 1909.
+
+
+       FILL-STUDENT-HISTORY-PROCEDURE.
+           MOVE NUMERO       TO ST-NUMERO.
+           MOVE NOME         TO ST-NOME.
+           MOVE DIA          TO ST-DIA.
+           MOVE MES          TO ST-MES.
+           COMPUTE ST-ANO = 2000 + ANO.
+           MOVE MEDIA        TO ST-MEDIA.
+           MOVE NOTA-F       TO ST-NOTA-F.
+           MOVE WS-RESULTADO TO ST-RESULTADO.
+
+
+       WRITE-GRADES-PROCEDURE.
+           MOVE NOME     TO G-NOME.
+           MOVE NOTA1    TO G-NOTA1.
+           MOVE NOTA2    TO G-NOTA2.
+           MOVE NOTA3    TO G-NOTA3.
+           MOVE NOTA4    TO G-NOTA4.
+           MOVE NFALTAS  TO G-FALTAS.
+           MOVE MEDIA    TO G-MEDIA.
+           MOVE NOTA-F   TO G-NOTA-F.
+           MOVE WS-RESULTADO TO G-RESULTADO.
+           WRITE GRADES-RECORD.
+
+
+       READ-COURSE-PARAMS-PROCEDURE.
+           MOVE 26 TO WS-MAX-FALTAS.
+           OPEN INPUT COURSE-PARAMS.
+           IF WS-PARAMS-STATUS = "00"
+               READ COURSE-PARAMS
+                   NOT AT END MOVE P-MAX-FALTAS TO WS-MAX-FALTAS
+               END-READ
+               CLOSE COURSE-PARAMS
+           END-IF.
+
+
        START-SCREEN-PROCEDURE.
            DISPLAY SPACE ERASE EOS.
            ACCEPT HOJE FROM DATE.
+
+           MOVE DIA TO DV-DAY.
+           MOVE MES TO DV-MONTH.
+           COMPUTE DV-YEAR = 2000 + ANO.
+           PERFORM VALIDATE-DATE-PROCEDURE.
+           IF DV-VALID = "N"
+               DISPLAY "AVISO: data de hoje invalida." AT 0301
+           END-IF.
+
            DISPLAY "Data:" AT 0201
            DISPLAY DIA AT 0207
            DISPLAY "/" AT 0209
@@ -107,11 +308,27 @@
 
 
        INPUT-PROCEDURE.
-           DISPLAY "Digite o nome do aluno:" AT 0410
-           PERFORM UNTIL (NOME ALPHABETIC) AND (NOME NOT = SPACES)
-               ACCEPT NOME AT 0445
+           DISPLAY "Numero do aluno:" AT 0301
+           PERFORM UNTIL NUMERO > ZERO
+               ACCEPT NUMERO AT 0335
            END-PERFORM.
 
+           MOVE NUMERO TO WS-STUDENT-LOOKUP-NUMERO.
+           PERFORM LOOKUP-STUDENT-PROCEDURE.
+
+           IF WS-STUDENT-FOUND = "Y"
+               MOVE WS-STUDENT-NOME(ST-IDX) TO NOME
+               DISPLAY "Aluno conhecido: " AT 0410
+               DISPLAY NOME AT 0445
+               DISPLAY "Ultimo resultado: " AT 1110
+               DISPLAY WS-STUDENT-RESULTADO(ST-IDX) AT 1130
+           ELSE
+               DISPLAY "Digite o nome do aluno:" AT 0410
+               PERFORM UNTIL (NOME ALPHABETIC) AND (NOME NOT = SPACES)
+                   ACCEPT NOME AT 0445
+               END-PERFORM
+           END-IF.
+
            DISPLAY "Digite a primeira nota:" AT 0510
            DISPLAY "valores" AT 0548
            PERFORM UNTIL (NOTA1 >= 0) AND (NOTA1 <= 20)
@@ -155,8 +372,9 @@
 
 
        REPORT-PROCEDURE.
-           IF NFALTAS > 26
+           IF NFALTAS > WS-MAX-FALTAS
                DISPLAY "XXXXXX REPROVADO XXXXXX" AT 1135
+               MOVE "REPROVADO-FALTAS" TO WS-RESULTADO
                GO TO 666
            END-IF.
 
@@ -174,6 +392,7 @@
 
            IF MEDIA >= 10
                DISPLAY "O aluno esta' aprovado." AT 1635
+               MOVE "APROVADO" TO WS-RESULTADO
                GO TO 666
            END-IF.
 
@@ -183,6 +402,7 @@
                DISPLAY "com o valor de:        valores" AT 1845
                MOVE M-FALTAS TO M-FALTAS-M
                DISPLAY M-FALTAS-M AT 1861
+               MOVE "REPROVADO-FALTAS" TO WS-RESULTADO
                GO TO 666
            END-IF.
 
@@ -207,14 +427,40 @@
            DISPLAY NOME AT 2244
 
 
+           IF NOTA-F >= 10
+               DISPLAY "O aluno esta' aprovado." AT 2335
+               MOVE "APROVADO-EXAME" TO WS-RESULTADO
+               GO TO 666
+           END-IF.
+
+      * ============ Segunda chamada (2a oportunidade de exame)
+           DISPLAY "O aluno esta' reprovado na 1a chamada." AT 2335
+
+           DISPLAY "Digite a nota da 2a chamada:" AT 2510
+           PERFORM UNTIL (EXAME2 >= 0) AND (EXAME2 <= 20)
+               ACCEPT IN-NOTA AT 2545
+               MOVE IN-NOTA TO EXAME2
+           END-PERFORM
+
+           COMPUTE NOTA-F = (MEDIA + EXAME2)/2
+           MOVE NOTA-F TO NOTA-M
+
+           DISPLAY "Nota final (2a chamada):" AT 2610
+           DISPLAY NOTA-M AT 2635
+
            IF NOTA-F < 10
-               DISPLAY "O aluno esta' reprovado." AT 2335
+               DISPLAY "O aluno esta' reprovado." AT 2710
+               MOVE "REPROVADO" TO WS-RESULTADO
            ELSE
-               DISPLAY "O aluno esta' aprovado." AT 2335
+               DISPLAY "O aluno esta' aprovado." AT 2710
+               MOVE "APROVADO-2A-CHAM" TO WS-RESULTADO
            END-IF.
 
            GO TO 666.
 
 
+       COPY "DATEVALP.cpy".
+
+       COPY "STUDMP.cpy".
 
        END PROGRAM PRODUCAO1-NOTA-ESCOLAR.
