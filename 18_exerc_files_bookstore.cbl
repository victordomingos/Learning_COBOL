@@ -14,10 +14,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BOOK-SALES-FILE
-               ASSIGN TO "..\input-bookstore.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-BOOK-SALES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOOK-SALES-STATUS.
            SELECT SALES-REPORT-FILE
-               ASSIGN TO "..\book-sales-report.txt".
+               ASSIGN TO DYNAMIC WS-SALES-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROYALTY-REPORT-FILE
+               ASSIGN TO DYNAMIC WS-ROYALTY-REPORT-PATH.
+           SELECT PUBLISHER-TAX-FILE
+               ASSIGN TO DYNAMIC WS-PUBLISHER-TAX-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PUB-TAX-STATUS.
+      *    taxas de cambio por pais do ISBN, para faturar vendas de
+      *    exportacao na moeda do cliente em vez de assumir sempre a
+      *    moeda domestica (req 044):
+           SELECT CURRENCY-RATES-FILE
+               ASSIGN TO DYNAMIC WS-CURRENCY-RATES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENCY-STATUS.
+           COPY "EXCEPTSEL.cpy".
+           COPY "STOCKMSEL.cpy".
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "..\book-sales.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
       *=================================================================
        DATA DIVISION.
@@ -36,6 +57,9 @@
            05 FQTY       PIC 9999.
            05 FPRICE     PIC 9(5).
            05 FDISCOUNT  PIC 99.
+      *    tipo de transacao (req 047): normal (espaco) ou "V"/"v"
+      *    para estorno/correcao de uma venda do proprio dia:
+           05 FTTYPE     PIC X.
 
        FD SALES-REPORT-FILE.
        01 SALES-REPORT.
@@ -53,8 +77,45 @@
            05 FILLER          PIC X(5) VALUE SPACES.
            05 SINVOICED-VALUE PIC 9(8).
            05 FILLER          PIC X(5) VALUE SPACES.
+           05 SCURRENCY       PIC X(3).
+           05 FILLER          PIC X(5) VALUE SPACES.
+           05 STTYPE          PIC X.
+           05 FILLER          PIC X(5) VALUE SPACES.
            05 SOBSERVATIONS   PIC X(15).
 
+      * trailer de controlo (req 034), gravado uma vez ao fechar o
+      * ficheiro:
+       01 SALES-REPORT-TRAILER.
+           05 FILLER      PIC X(9) VALUE "TRAILER: ".
+           05 TR-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3) VALUE " / ".
+           05 TR-TOTAL    PIC Z(8)9.99-.
+
+       FD ROYALTY-REPORT-FILE.
+       01 ROYALTY-REPORT-RECORD.
+           05 RR-AUTHOR   PIC X(30).
+           05 FILLER      PIC X(3) VALUE SPACES.
+           05 RR-QTY      PIC Z(6)9-.
+           05 FILLER      PIC X(3) VALUE SPACES.
+           05 RR-VALUE    PIC Z(9)9.99-.
+
+       FD PUBLISHER-TAX-FILE.
+       01 PUBLISHER-TAX-RECORD.
+           05 PT-NAME     PIC X(20).
+           05 PT-RATE     PIC 99V99.
+
+       FD CURRENCY-RATES-FILE.
+       01 CURRENCY-RATE-RECORD.
+           05 CR-COUNTRY  PIC 999.
+           05 CR-CURRENCY PIC X(3).
+           05 CR-RATE     PIC 9(4)V9999.
+
+       COPY "EXCEPTFD.cpy".
+
+       COPY "STOCKMFD.cpy".
+
+       COPY "CKPTFD.cpy".
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
@@ -62,18 +123,159 @@
        01 CDISCOUNT       PIC 99V99    VALUE ZERO.
        01 CINVOICED-VALUE PIC 9(8)V99  VALUE ZERO.
        01 CTAX            PIC 99V99    VALUE 5.00.
-       01 C-TOTAL         PIC 9(10)V99 VALUE ZERO.
+       01 C-TOTAL         PIC S9(10)V99 VALUE ZERO.
+
+      * quantidade/valor com sinal a acumular neste registo (req 047):
+      * iguais a FQTY/CINVOICED-VALUE numa venda normal, invertidos
+      * para um estorno (FTTYPE = "V"):
+       01 WS-SIGNED-QTY   PIC S9(7).
+       01 WS-SIGNED-VALUE PIC S9(10)V99.
 
        01  M-PRICE        PIC Z(4)9.99.
 
        01  WS-EOF         PIC X(12).
 
+      * caminhos de ficheiro parametrizaveis por variavel de ambiente,
+      * em vez de literais fixos (req 035):
+       01  WS-BOOK-SALES-PATH    PIC X(60)
+           VALUE "..\input-bookstore.txt".
+       01  WS-SALES-REPORT-PATH  PIC X(60)
+           VALUE "..\book-sales-report.txt".
+       01  WS-ROYALTY-REPORT-PATH PIC X(60)
+           VALUE "..\book-royalty-report.txt".
+       01  WS-PUBLISHER-TAX-PATH PIC X(60)
+           VALUE "..\publisher-tax.txt".
+       01  WS-CURRENCY-RATES-PATH PIC X(60)
+           VALUE "..\currency-rates.txt".
+       01  WS-ENV-VALUE          PIC X(60).
+
+      * checkpoint/restart partilhado (req 033):
+       COPY "CKPTWS.cpy".
+
+      * estado do ficheiro de excecoes partilhado (req 032):
+       COPY "EXCEPTWS.cpy".
+
+      * digitos de controlo de ISBN (req 016): a soma ponderada dos
+      * primeiros 9 digitos, modulo 11, tem de bater certo com
+      * FISBN-CONTROL (0-9 ou "X" para o resto 10):
+       01 WS-ISBN-BODY.
+           05 WS-IB-COUNTRY   PIC 999.
+           05 WS-IB-PUBLISHER PIC 99.
+           05 WS-IB-BOOK      PIC 9999.
+       01 WS-ISBN-DIGITS REDEFINES WS-ISBN-BODY.
+           05 WS-ISBN-DIGIT PIC 9 OCCURS 9 TIMES
+               INDEXED BY WS-ISBN-IDX.
+       01 WS-CHECK-SUM        PIC 9(4).
+       01 WS-CHECK-REMAINDER  PIC 99.
+       01 WS-EXPECTED-CHECK   PIC 99.
+       01 WS-EXPECTED-DIGIT   PIC 9.
+       01 WS-EXPECTED-CONTROL PIC X(1).
+
+       01 WS-BOOK-SALES-STATUS PIC XX.
+
+      * taxa de imposto por editora, em vez de um CTAX fixo (req 017):
+       01 WS-PUB-TAX-STATUS PIC XX.
+       01 WS-PUB-TAX-EOF    PIC X(12).
+       01 WS-PUB-TAX-COUNT  PIC 99 VALUE ZERO.
+       01 WS-PUB-TAX-TABLE.
+           05 WS-PUB-TAX-ENTRY OCCURS 20 TIMES INDEXED BY PT-IDX.
+               10 WS-PUB-NAME PIC X(20).
+               10 WS-PUB-RATE PIC 99V99.
+       01 WS-DEFAULT-TAX     PIC 99V99 VALUE 5.00.
+
+      * faturacao multi-moeda para exportacao (req 044): FISBN-COUNTRY
+      * diferente do pais domestico e faturado na moeda do cliente, a
+      * cambio da tabela lida de CURRENCY-RATES-FILE.
+       01 WS-DOMESTIC-COUNTRY PIC 999 VALUE 972.
+       01 WS-DEFAULT-CURRENCY PIC X(3) VALUE "EUR".
+       01 WS-CURRENCY-STATUS  PIC XX.
+       01 WS-CURRENCY-EOF     PIC X(12).
+       01 WS-CURRENCY-COUNT   PIC 99 VALUE ZERO.
+       01 WS-CURRENCY-TABLE.
+           05 WS-CURRENCY-ENTRY OCCURS 20 TIMES INDEXED BY CR-IDX.
+               10 WS-CR-COUNTRY  PIC 999.
+               10 WS-CR-CURRENCY PIC X(3).
+               10 WS-CR-RATE     PIC 9(4)V9999.
+       01 CCURRENCY           PIC X(3) VALUE SPACES.
+       01 WS-EXCHANGE-RATE    PIC 9(4)V9999 VALUE 1.0000.
+
+      * extrato de royalties por autor (req 018):
+       01 WS-AUTHOR-COUNT PIC 99 VALUE ZERO.
+       01 WS-AUTHOR-TABLE.
+           05 WS-AUTHOR-ENTRY OCCURS 50 TIMES INDEXED BY AU-IDX.
+               10 WS-AUTHOR-NAME  PIC X(30).
+               10 WS-AUTHOR-QTY   PIC S9(7).
+               10 WS-AUTHOR-VALUE PIC S9(10)V99.
+       01 WS-AUTHOR-FOUND PIC X.
+
+      * teto de desconto autorizado (req 019):
+       01 WS-MAX-DISCOUNT PIC 99 VALUE 20.
+
+      * ranking de mais vendidos por titulo (req 020):
+       01 WS-TITLE-COUNT PIC 99 VALUE ZERO.
+       01 WS-TITLE-TABLE.
+           05 WS-TITLE-ENTRY OCCURS 50 TIMES INDEXED BY TI-IDX.
+               10 WS-TITLE-NAME PIC X(40).
+               10 WS-TITLE-QTY  PIC S9(7).
+       01 WS-TITLE-FOUND     PIC X.
+       01 WS-RANK-TMP-NAME   PIC X(40).
+       01 WS-RANK-TMP-QTY    PIC S9(7).
+       01 WS-RANK-I          PIC 99.
+       01 WS-RANK-J          PIC 99.
+       01 WS-TOP-N           PIC 99 VALUE 5.
+
+      * inventario de STOCK-MASTER, decrementado a cada venda em vez de
+      * nao ser controlado em lado nenhum (req 039):
+       COPY "STOCKMWS.cpy".
+       01 WS-STOCK-OK        PIC X.
+
+      * BATCH-DRIVER (req 031) CALLs BOOKSTORE-SUB to chain this job
+      * with the others in the same run unit -- STOP RUN here would end
+      * BATCH-DRIVER's own run unit too, so a call through that entry
+      * point returns with GOBACK instead:
+       01  WS-CALLED-AS-SUB PIC X VALUE "N".
+
 
       *=================================================================
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE "N" TO WS-CALLED-AS-SUB.
+           GO TO MAIN-BODY.
+
+           ENTRY "BOOKSTORE-SUB".
+           MOVE "Y" TO WS-CALLED-AS-SUB.
+
+       MAIN-BODY.
+           PERFORM INIT-FILE-PATHS-PROCEDURE.
+           PERFORM READ-PUBLISHER-TAX-PROCEDURE.
+           PERFORM READ-CURRENCY-RATES-PROCEDURE.
+           PERFORM INIT-STOCK-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-STOCK-MASTER-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PROCEDURE.
+
            OPEN INPUT  BOOK-SALES-FILE
-           OPEN OUTPUT SALES-REPORT-FILE
+           IF WS-BOOK-SALES-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir "
+                   WS-BOOK-SALES-PATH
+                   " (file status " WS-BOOK-SALES-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               IF WS-CALLED-AS-SUB = "Y"
+                   GOBACK
+               ELSE
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN OUTPUT ROYALTY-REPORT-FILE
+           PERFORM OPEN-SHARED-EXCEPTIONS-PROCEDURE
+
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ
+           MOVE WS-CHECKPOINT-TOTAL TO C-TOTAL
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND SALES-REPORT-FILE
+               PERFORM SKIP-CHECKPOINT-RECORDS-PROCEDURE
+           ELSE
+               OPEN OUTPUT SALES-REPORT-FILE
+           END-IF
 
            READ BOOK-SALES-FILE
                AT END MOVE "NO-MORE-DATA" TO WS-EOF
@@ -83,10 +285,28 @@
            UNTIL WS-EOF="NO-MORE-DATA"
 
 
+           MOVE WS-RECORDS-READ TO TR-COUNT.
+           MOVE C-TOTAL TO TR-TOTAL.
+           WRITE SALES-REPORT FROM SALES-REPORT-TRAILER
+               AFTER ADVANCING 1 LINE.
+
            CLOSE BOOK-SALES-FILE
            CLOSE SALES-REPORT-FILE
 
-       STOP RUN.
+           PERFORM WRITE-ROYALTY-EXTRACT-PROCEDURE.
+           CLOSE ROYALTY-REPORT-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE.
+
+           PERFORM BESTSELLER-REPORT-PROCEDURE.
+           PERFORM REORDER-REPORT-PROCEDURE.
+           PERFORM SAVE-STOCK-MASTER-PROCEDURE.
+
+           IF WS-CALLED-AS-SUB = "Y"
+               GOBACK
+           ELSE
+               STOP RUN
+           END-IF.
 
 
        PROCESS-RECORD.
@@ -95,32 +315,318 @@
            MOVE FQTY TO SQTY.
            MOVE FPRICE TO CPRICE.
            MOVE FDISCOUNT TO CDISCOUNT.
+           MOVE FDISCOUNT TO SDISCOUNT.
+           MOVE FPRICE TO SPRICE.
+           MOVE FTTYPE TO STTYPE.
+           MOVE SPACES TO SOBSERVATIONS.
+
+           PERFORM LOOKUP-PUBLISHER-TAX-PROCEDURE.
 
            COMPUTE CINVOICED-VALUE = CPRICE * FQTY
            COMPUTE CINVOICED-VALUE = CINVOICED-VALUE*(1 - CDISCOUNT/100)
            COMPUTE CINVOICED-VALUE = CINVOICED-VALUE * (1+CTAX/100).
 
-           ADD CINVOICED-VALUE TO C-TOTAL.
+           PERFORM LOOKUP-CURRENCY-PROCEDURE.
+           IF CCURRENCY NOT = WS-DEFAULT-CURRENCY
+               COMPUTE CINVOICED-VALUE ROUNDED =
+                   CINVOICED-VALUE * WS-EXCHANGE-RATE
+           END-IF.
+           MOVE CCURRENCY TO SCURRENCY.
 
-           MOVE FDISCOUNT TO SDISCOUNT.
            MOVE CINVOICED-VALUE TO SINVOICED-VALUE.
 
-           MOVE FPRICE TO SPRICE.
+      *    quantidade/valor com sinal (req 047): um estorno inverte a
+      *    contribuicao desta linha para os totais e para o stock:
+           MOVE FQTY TO WS-SIGNED-QTY.
+           MOVE CINVOICED-VALUE TO WS-SIGNED-VALUE.
+           IF FTTYPE = "V" OR FTTYPE = "v"
+               COMPUTE WS-SIGNED-QTY = WS-SIGNED-QTY * -1
+               COMPUTE WS-SIGNED-VALUE = WS-SIGNED-VALUE * -1
+           END-IF.
 
+           PERFORM VALIDATE-ISBN-PROCEDURE.
 
-           IF FISBN-CONTROL IS NOT NUMERIC AND FISBN-CONTROL <> 'X'
-               MOVE "INVALID ISBN" TO SOBSERVATIONS
+           MOVE FISBN TO WS-STOCK-LOOKUP-ISBN.
+           PERFORM LOOKUP-STOCK-PROCEDURE.
+           MOVE "Y" TO WS-STOCK-OK.
+           IF WS-STOCK-FOUND = "N"
+               MOVE "N" TO WS-STOCK-OK
+               IF SOBSERVATIONS = SPACES
+                   MOVE "ISBN NAO EM STOCK" TO SOBSERVATIONS
+               END-IF
+      *        um estorno devolve unidades ao stock, pelo que nao
+      *        faz sentido exigir que ja haja FQTY disponivel (req 047):
+           ELSE IF (FTTYPE NOT = "V" AND FTTYPE NOT = "v")
+                   AND FQTY > WS-STOCK-ON-HAND(SM-IDX)
+               MOVE "N" TO WS-STOCK-OK
+               IF SOBSERVATIONS = SPACES
+                   MOVE "STOCK INSUFICIENTE" TO SOBSERVATIONS
+               END-IF
+           END-IF.
+
+           IF FDISCOUNT > WS-MAX-DISCOUNT
+               IF SOBSERVATIONS = SPACES
+                   MOVE "DESCONTO ALTO" TO SOBSERVATIONS
+               END-IF
            ELSE
-               MOVE " " TO SOBSERVATIONS.
+               ADD WS-SIGNED-VALUE TO C-TOTAL
+               PERFORM ACCUMULATE-AUTHOR-PROCEDURE
+               PERFORM ACCUMULATE-TITLE-PROCEDURE
+           END-IF.
+
+           IF WS-STOCK-OK = "Y"
+               SUBTRACT WS-SIGNED-QTY FROM WS-STOCK-ON-HAND(SM-IDX)
+           END-IF.
+
+      *    estorno/correcao de uma venda do proprio dia (req 047): fica
+      *    registado no ficheiro de excecoes partilhado para auditoria,
+      *    sem bloquear o processamento normal:
+           IF FTTYPE = "V" OR FTTYPE = "v"
+               MOVE "BOOKSTORE" TO EX-PROGRAM
+               MOVE "ESTORNO VENDA DO PROPRIO DIA" TO EX-REASON
+               MOVE FTITLE(1:40) TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+           IF SOBSERVATIONS NOT = SPACES
+               MOVE "BOOKSTORE" TO EX-PROGRAM
+               MOVE SOBSERVATIONS TO EX-REASON
+               MOVE FTITLE(1:40) TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
 
 
            DISPLAY SALES-REPORT.
 
            WRITE SALES-REPORT AFTER ADVANCING 1 LINE.
 
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE C-TOTAL TO WS-CHECKPOINT-TOTAL.
+           PERFORM WRITE-CHECKPOINT-PROCEDURE.
+
            READ BOOK-SALES-FILE
                AT END MOVE "NO-MORE-DATA" TO WS-EOF
            END-READ.
 
 
+       SKIP-CHECKPOINT-RECORDS-PROCEDURE.
+           PERFORM WS-CHECKPOINT-COUNT TIMES
+               READ BOOK-SALES-FILE
+                   AT END MOVE "NO-MORE-DATA" TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+
+       VALIDATE-ISBN-PROCEDURE.
+           MOVE FISBN-COUNTRY   TO WS-IB-COUNTRY.
+           MOVE FISBN-PUBLISHER OF FISBN TO WS-IB-PUBLISHER.
+           MOVE FISBN-BOOK      TO WS-IB-BOOK.
+
+           MOVE ZERO TO WS-CHECK-SUM.
+           PERFORM VARYING WS-ISBN-IDX FROM 1 BY 1
+               UNTIL WS-ISBN-IDX > 9
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM +
+                   (WS-ISBN-DIGIT(WS-ISBN-IDX) * (11 - WS-ISBN-IDX))
+           END-PERFORM.
+
+           COMPUTE WS-CHECK-REMAINDER = FUNCTION MOD(WS-CHECK-SUM, 11).
+           COMPUTE WS-EXPECTED-CHECK = 11 - WS-CHECK-REMAINDER.
+
+           EVALUATE WS-EXPECTED-CHECK
+               WHEN 11
+                   MOVE "0" TO WS-EXPECTED-CONTROL
+               WHEN 10
+                   MOVE "X" TO WS-EXPECTED-CONTROL
+               WHEN OTHER
+                   MOVE WS-EXPECTED-CHECK TO WS-EXPECTED-DIGIT
+                   MOVE WS-EXPECTED-DIGIT TO WS-EXPECTED-CONTROL
+           END-EVALUATE.
+
+           IF FISBN-CONTROL NOT = WS-EXPECTED-CONTROL
+               MOVE "INVALID ISBN" TO SOBSERVATIONS
+           END-IF.
+
+
+       LOOKUP-PUBLISHER-TAX-PROCEDURE.
+           MOVE WS-DEFAULT-TAX TO CTAX.
+           PERFORM VARYING PT-IDX FROM 1 BY 1
+               UNTIL PT-IDX > WS-PUB-TAX-COUNT
+               IF WS-PUB-NAME(PT-IDX) = FPUBLISHER
+                   MOVE WS-PUB-RATE(PT-IDX) TO CTAX
+               END-IF
+           END-PERFORM.
+
+
+       READ-PUBLISHER-TAX-PROCEDURE.
+           MOVE ZERO TO WS-PUB-TAX-COUNT.
+           MOVE SPACES TO WS-PUB-TAX-EOF.
+           OPEN INPUT PUBLISHER-TAX-FILE.
+           IF WS-PUB-TAX-STATUS = "00"
+               READ PUBLISHER-TAX-FILE
+                   AT END MOVE "NO-MORE-DATA" TO WS-PUB-TAX-EOF
+               END-READ
+               PERFORM UNTIL WS-PUB-TAX-EOF = "NO-MORE-DATA"
+                       OR WS-PUB-TAX-COUNT >= 20
+                   ADD 1 TO WS-PUB-TAX-COUNT
+                   MOVE PT-NAME TO WS-PUB-NAME(WS-PUB-TAX-COUNT)
+                   MOVE PT-RATE TO WS-PUB-RATE(WS-PUB-TAX-COUNT)
+                   READ PUBLISHER-TAX-FILE
+                       AT END MOVE "NO-MORE-DATA" TO WS-PUB-TAX-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE PUBLISHER-TAX-FILE
+           END-IF.
+
+
+       LOOKUP-CURRENCY-PROCEDURE.
+           MOVE WS-DEFAULT-CURRENCY TO CCURRENCY.
+           MOVE 1.0000 TO WS-EXCHANGE-RATE.
+           IF FISBN-COUNTRY NOT = WS-DOMESTIC-COUNTRY
+               PERFORM VARYING CR-IDX FROM 1 BY 1
+                   UNTIL CR-IDX > WS-CURRENCY-COUNT
+                   IF WS-CR-COUNTRY(CR-IDX) = FISBN-COUNTRY
+                       MOVE WS-CR-CURRENCY(CR-IDX) TO CCURRENCY
+                       MOVE WS-CR-RATE(CR-IDX) TO WS-EXCHANGE-RATE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+
+       READ-CURRENCY-RATES-PROCEDURE.
+           MOVE ZERO TO WS-CURRENCY-COUNT.
+           MOVE SPACES TO WS-CURRENCY-EOF.
+           OPEN INPUT CURRENCY-RATES-FILE.
+           IF WS-CURRENCY-STATUS = "00"
+               READ CURRENCY-RATES-FILE
+                   AT END MOVE "NO-MORE-DATA" TO WS-CURRENCY-EOF
+               END-READ
+               PERFORM UNTIL WS-CURRENCY-EOF = "NO-MORE-DATA"
+                       OR WS-CURRENCY-COUNT >= 20
+                   ADD 1 TO WS-CURRENCY-COUNT
+                   MOVE CR-COUNTRY  TO WS-CR-COUNTRY(WS-CURRENCY-COUNT)
+                   MOVE CR-CURRENCY TO WS-CR-CURRENCY(WS-CURRENCY-COUNT)
+                   MOVE CR-RATE     TO WS-CR-RATE(WS-CURRENCY-COUNT)
+                   READ CURRENCY-RATES-FILE
+                       AT END MOVE "NO-MORE-DATA" TO WS-CURRENCY-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE CURRENCY-RATES-FILE
+           END-IF.
+
+
+       ACCUMULATE-AUTHOR-PROCEDURE.
+           MOVE "N" TO WS-AUTHOR-FOUND.
+           PERFORM VARYING AU-IDX FROM 1 BY 1
+               UNTIL AU-IDX > WS-AUTHOR-COUNT
+               IF WS-AUTHOR-NAME(AU-IDX) = FAUTHOR
+                   ADD WS-SIGNED-QTY TO WS-AUTHOR-QTY(AU-IDX)
+                   ADD WS-SIGNED-VALUE TO WS-AUTHOR-VALUE(AU-IDX)
+                   MOVE "Y" TO WS-AUTHOR-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-AUTHOR-FOUND = "N" AND WS-AUTHOR-COUNT < 50
+               ADD 1 TO WS-AUTHOR-COUNT
+               MOVE FAUTHOR TO WS-AUTHOR-NAME(WS-AUTHOR-COUNT)
+               MOVE WS-SIGNED-QTY TO WS-AUTHOR-QTY(WS-AUTHOR-COUNT)
+               MOVE WS-SIGNED-VALUE TO WS-AUTHOR-VALUE(WS-AUTHOR-COUNT)
+           END-IF.
+
+
+       WRITE-ROYALTY-EXTRACT-PROCEDURE.
+           PERFORM VARYING AU-IDX FROM 1 BY 1
+               UNTIL AU-IDX > WS-AUTHOR-COUNT
+               MOVE WS-AUTHOR-NAME(AU-IDX)  TO RR-AUTHOR
+               MOVE WS-AUTHOR-QTY(AU-IDX)   TO RR-QTY
+               MOVE WS-AUTHOR-VALUE(AU-IDX) TO RR-VALUE
+               WRITE ROYALTY-REPORT-RECORD AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+
+       ACCUMULATE-TITLE-PROCEDURE.
+           MOVE "N" TO WS-TITLE-FOUND.
+           PERFORM VARYING TI-IDX FROM 1 BY 1
+               UNTIL TI-IDX > WS-TITLE-COUNT
+               IF WS-TITLE-NAME(TI-IDX) = FTITLE(1:40)
+                   ADD WS-SIGNED-QTY TO WS-TITLE-QTY(TI-IDX)
+                   MOVE "Y" TO WS-TITLE-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-TITLE-FOUND = "N" AND WS-TITLE-COUNT < 50
+               ADD 1 TO WS-TITLE-COUNT
+               MOVE FTITLE(1:40) TO WS-TITLE-NAME(WS-TITLE-COUNT)
+               MOVE WS-SIGNED-QTY TO WS-TITLE-QTY(WS-TITLE-COUNT)
+           END-IF.
+
+
+       BESTSELLER-REPORT-PROCEDURE.
+           PERFORM VARYING WS-RANK-I FROM 1 BY 1
+                   UNTIL WS-RANK-I >= WS-TITLE-COUNT
+               PERFORM VARYING WS-RANK-J FROM WS-RANK-I BY 1
+                       UNTIL WS-RANK-J > WS-TITLE-COUNT
+                   IF WS-TITLE-QTY(WS-RANK-J) > WS-TITLE-QTY(WS-RANK-I)
+                       MOVE WS-TITLE-NAME(WS-RANK-I) TO WS-RANK-TMP-NAME
+                       MOVE WS-TITLE-QTY(WS-RANK-I)  TO WS-RANK-TMP-QTY
+                       MOVE WS-TITLE-NAME(WS-RANK-J)
+                           TO WS-TITLE-NAME(WS-RANK-I)
+                       MOVE WS-TITLE-QTY(WS-RANK-J)
+                           TO WS-TITLE-QTY(WS-RANK-I)
+                       MOVE WS-RANK-TMP-NAME TO WS-TITLE-NAME(WS-RANK-J)
+                       MOVE WS-RANK-TMP-QTY  TO WS-TITLE-QTY(WS-RANK-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "----- TOP TITULOS MAIS VENDIDOS -----".
+           PERFORM VARYING WS-RANK-I FROM 1 BY 1
+                   UNTIL WS-RANK-I > WS-TITLE-COUNT
+                       OR WS-RANK-I > WS-TOP-N
+               DISPLAY WS-RANK-I ". " WS-TITLE-NAME(WS-RANK-I)
+                   " - " WS-TITLE-QTY(WS-RANK-I)
+           END-PERFORM.
+
+
+       REORDER-REPORT-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "----- LIVROS PARA REPOR (STOCK BAIXO) -----".
+           PERFORM VARYING SM-IDX FROM 1 BY 1
+                   UNTIL SM-IDX > WS-STOCK-COUNT
+               IF WS-STOCK-ON-HAND(SM-IDX)
+                       <= WS-STOCK-REORDER-LEVEL(SM-IDX)
+                   DISPLAY WS-STOCK-TITLE(SM-IDX) " - stock: "
+                       WS-STOCK-ON-HAND(SM-IDX) " (nivel de reposicao: "
+                       WS-STOCK-REORDER-LEVEL(SM-IDX) ")"
+               END-IF
+           END-PERFORM.
+
+
+       COPY "EXCEPTWR.cpy".
+
+       COPY "CKPTP.cpy".
+
+       COPY "STOCKMP.cpy".
+
+
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "BOOK_SALES_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-BOOK-SALES-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SALES_REPORT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-SALES-REPORT-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "ROYALTY_REPORT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-ROYALTY-REPORT-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PUBLISHER_TAX_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-PUBLISHER-TAX-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "CURRENCY_RATES_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CURRENCY-RATES-PATH
+           END-IF.
+
        END PROGRAM BOOKSTORE.
