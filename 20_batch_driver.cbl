@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+      *=================================================================
+      * Purpose: Run the day's batch jobs back-to-back (req 031),
+      *          stopping with a clear message on the first hard
+      *          failure instead of four separate manual launches.
+      * Author:  Victor Domingos
+      * Date:    2026-08-08
+      * License: MIT
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * WS-JOB-NAME is the entry point CALLed for each job. Each target
+      * program's own PROGRAM-ID still ends in STOP RUN for standalone
+      * use, which would tear down BATCH-DRIVER's run unit too -- so
+      * each job is CALLed through its "-SUB" ENTRY instead, which
+      * GOBACKs to let the next job run (see each job's MAIN-PROCEDURE):
+       01  WS-JOB-NAME     PIC X(30).
+       01  WS-JOB-DISPLAY-NAME PIC X(30).
+       01  WS-JOB-RC       PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-FAILED       PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "----- BATCH-DRIVER: inicio do lote diario -----".
+
+           MOVE "PRODUCT-PRICES" TO WS-JOB-DISPLAY-NAME.
+           MOVE "PRODUCT-PRICES-SUB" TO WS-JOB-NAME.
+           PERFORM RUN-JOB-PROCEDURE.
+           IF WS-FAILED = "N"
+               MOVE "BOOKSTORE" TO WS-JOB-DISPLAY-NAME
+               MOVE "BOOKSTORE-SUB" TO WS-JOB-NAME
+               PERFORM RUN-JOB-PROCEDURE
+           END-IF.
+           IF WS-FAILED = "N"
+               MOVE "PRODUCAO1-REMUNERACAO" TO WS-JOB-DISPLAY-NAME
+               MOVE "PRODUCAO1-REMUNERACAO-SUB" TO WS-JOB-NAME
+               PERFORM RUN-JOB-PROCEDURE
+           END-IF.
+           IF WS-FAILED = "N"
+               MOVE "PRODUCAO1-ALUGUER" TO WS-JOB-DISPLAY-NAME
+               MOVE "PRODUCAO1-ALUGUER-SUB" TO WS-JOB-NAME
+               PERFORM RUN-JOB-PROCEDURE
+           END-IF.
+
+           IF WS-FAILED = "Y"
+               DISPLAY "----- BATCH-DRIVER: lote interrompido -----"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "----- BATCH-DRIVER: lote concluido -----"
+           END-IF.
+
+           STOP RUN.
+
+
+       RUN-JOB-PROCEDURE.
+           DISPLAY "A executar: " WS-JOB-DISPLAY-NAME.
+           CALL WS-JOB-NAME.
+           MOVE RETURN-CODE TO WS-JOB-RC.
+           IF WS-JOB-RC NOT = ZERO
+               DISPLAY "ERRO: " WS-JOB-DISPLAY-NAME
+                   " terminou com RETURN-CODE " WS-JOB-RC
+               MOVE "Y" TO WS-FAILED
+           END-IF.
+
+
+       END PROGRAM BATCH-DRIVER.
