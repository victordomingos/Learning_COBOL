@@ -13,26 +13,37 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MONEY-IN ASSIGN TO "..\input_remun.txt"
+           SELECT MONEY-IN ASSIGN TO DYNAMIC WS-MONEY-IN-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT MONEY-OUT ASSIGN TO "..\output-remun.txt".
+           SELECT MONEY-OUT ASSIGN TO DYNAMIC WS-MONEY-OUT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * ficheiro mestre de funcionarios (req 037), consultado por
+      * numero de funcionario em vez de repetir os dados fixos em
+      * cada registo de ponto:
+           COPY "EMPLMSEL.cpy".
+
+           COPY "EXCEPTSEL.cpy".
+           SELECT CHECKPOINT-FILE ASSIGN TO "..\input_remun.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * master de acumulados ano-a-data (req 046), para nao ter de
+      * reconstruir os totais anuais somando a mao cada ficheiro de
+      * saida de cada periodo:
+           COPY "YTDMSEL.cpy".
 
 
        DATA DIVISION.
        FILE SECTION.
            FD MONEY-IN.
+      * registo de ponto (req 037): so o numero de funcionario e as
+      * horas do periodo sao repetidos a cada execucao; nome,
+      * categoria, seccao e data de nascimento vem do ficheiro mestre
+      * EMPLOYEE-MASTER-FILE, indexado por IEMPNO.
        01  MONEY-IN-FILE.
-           05 INOME PIC X(15).
-           05 IAPELIDO PIC X(15).
-
-           05  IBIRTHDAY.
-               06 IBD-DAY PIC 99.
-               06 IBD-MONTH PIC 99.
-               06 IBD-YEAR PIC 9(4).
-
-           05 ICATEGORIA PIC X(20).
-           05 ISECCAO PIC X(20).
+           05 IEMPNO PIC 9(5).
 
            05  IHORARIO.
                06 IHH-ENTRADA PIC 99.
@@ -61,25 +72,35 @@
 
            05 OCATEGORIA PIC X(20).
 
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 OSECCAO PIC X(20).
+
            05 FILLER          PIC X(2) VALUE SPACES.
            05 OHORAS-SEMANAIS PIC X(19).
 
            05 FILLER          PIC X(2) VALUE SPACES.
            05 OREMUNERATION PIC X(11) VALUE SPACES.
 
+      * trailer de controlo (req 034), gravado uma vez ao fechar o
+      * ficheiro:
+       01  MONEY-OUT-TRAILER.
+           05 FILLER      PIC X(9) VALUE "TRAILER: ".
+           05 TR-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3) VALUE " / ".
+           05 TR-TOTAL    PIC Z(7)9.99.
 
-       WORKING-STORAGE SECTION.
-       01  WS-MONEY.
-           05 WNOME PIC X(15).
-           05 WAPELIDO PIC X(15).
+       COPY "EMPLMFD.cpy".
+
+       COPY "EXCEPTFD.cpy".
+
+       COPY "CKPTFD.cpy".
+
+       COPY "YTDMFD.cpy".
 
-           05  WBIRTHDAY.
-               06 WBD-DAY PIC 99.
-               06 WBD-MONTH PIC 99.
-               06 WBD-YEAR PIC 9(4).
 
-           05 WCATEGORIA PIC X(20).
-           05 WSECCAO PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  WS-MONEY.
+           05 WEMPNO PIC 9(5).
 
            05  WHORARIO.
                06 WHH-ENTRADA PIC 99.
@@ -96,21 +117,109 @@
                06 WHH-SEMANA PIC 99.
                06 WMM-SEMANA PIC 99.
 
-           05 WREMUNERATION PIC 9(6).
+           05 WREMUNERATION PIC 9999V99.
 
        01  WS-EOF PIC A(1).
 
+      * caminhos de ficheiro parametrizaveis por variavel de ambiente,
+      * em vez de literais fixos (req 035):
+       01  WS-MONEY-IN-PATH  PIC X(60) VALUE "..\input_remun.txt".
+       01  WS-MONEY-OUT-PATH PIC X(60) VALUE "..\output-remun.txt".
+       01  WS-ENV-VALUE      PIC X(60).
+
+      * retencao na fonte / seguranca social, para apurar o liquido
+      * (req 021) em vez de passar o bruto diretamente a OREMUNERATION:
+       01  WS-TAX-PCT       PIC 99V99 VALUE 15.00.
+       01  WS-SS-PCT        PIC 99V99 VALUE 11.00.
+       01  WS-TAX-AMOUNT    PIC 9(6)V99.
+       01  WS-SS-AMOUNT     PIC 9(6)V99.
+       01  WS-NET-PAY       PIC 9(6)V99.
+       01  WS-NET-DISPLAY   PIC Z(4)9.99.
+
+      * total acumulado dos liquidos pagos nesta execucao, para o
+      * trailer de controlo (req 034):
+       01  WS-MONEY-TOTAL    PIC 9(8)V99 VALUE ZERO.
+
+      * contagem de linhas de detalhe efetivamente escritas, para o
+      * trailer -- WS-RECORDS-READ (CKPTWS.cpy) conta registos de
+      * entrada consumidos (para o checkpoint/restart), o que nao e o
+      * mesmo quando um funcionario desconhecido e ignorado sem WRITE:
+       01  WS-RECORDS-WRITTEN PIC 9(6) VALUE ZERO.
+
+      * calculo proporcional para quem entra/sai a meio do periodo de
+      * pagamento (req 045), a partir de EM-HIRE-DATE/EM-TERM-DATE:
+       01  WS-PERIOD-START     PIC 9(8).
+       01  WS-PERIOD-END       PIC 9(8).
+       01  WS-PERIOD-DAYS      PIC S9(5).
+       01  WS-EMP-HIRE-DATE-N  PIC 9(8).
+       01  WS-EMP-TERM-DATE-N  PIC 9(8).
+       01  WS-EFFECTIVE-START  PIC 9(8).
+       01  WS-EFFECTIVE-END    PIC 9(8).
+       01  WS-WORKED-DAYS      PIC S9(5).
+       01  WS-PRORATED-REMUNERATION PIC 9(6)V99.
+
+      * subtotais de folha de pagamento por seccao (req 024):
+       01  WS-DEPT-COUNT PIC 99 VALUE ZERO.
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 20 TIMES INDEXED BY DP-IDX.
+               10 WS-DEPT-NAME  PIC X(20).
+               10 WS-DEPT-TOTAL PIC 9(9)V99.
+       01  WS-DEPT-FOUND PIC X.
+       01  M-DEPT-TOTAL  PIC Z(8)9.99.
+
+      * validacao de calendario partilhada (req 030):
+       COPY "DATEVAL.cpy".
+
+      * checkpoint/restart partilhado (req 033):
+       COPY "CKPTWS.cpy".
+
+      * estado do ficheiro de excecoes partilhado (req 032):
+       COPY "EXCEPTWS.cpy".
+
+      * ficheiro mestre de funcionarios (req 037):
+       COPY "EMPLMWS.cpy".
+
+      * master de acumulados ano-a-data (req 046):
+       COPY "YTDMWS.cpy".
+
 
        PROCEDURE DIVISION.
-           OPEN INPUT MONEY-IN.
-           OPEN OUTPUT MONEY-OUT.
+           PERFORM INIT-FILE-PATHS-PROCEDURE.
+           PERFORM INIT-EMPLOYEE-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-EMPLOYEE-MASTER-PROCEDURE.
+           PERFORM INIT-YTD-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-YTD-MASTER-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PROCEDURE.
+
+      *    limites do periodo de pagamento, para o calculo proporcional
+      *    de quem entra/sai a meio do periodo (req 045):
+           DISPLAY "Periodo - inicio (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-PERIOD-START.
+           DISPLAY "Periodo - fim (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-PERIOD-END.
+           COMPUTE WS-PERIOD-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-PERIOD-END)
+               - FUNCTION INTEGER-OF-DATE(WS-PERIOD-START) + 1.
 
-           MOVE "NOME" TO ONOME.
-           MOVE "APELIDO" TO OAPELIDO.
-           MOVE "CATEGORIA" TO OCATEGORIA.
-           MOVE "HORAS-SEMANAIS" TO OHORAS-SEMANAIS.
-           MOVE "REMUNERACAO" TO OREMUNERATION.
-           WRITE MONEY-OUT-FILE.
+           OPEN INPUT MONEY-IN.
+           PERFORM OPEN-SHARED-EXCEPTIONS-PROCEDURE.
+
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ.
+           MOVE WS-CHECKPOINT-WRITTEN TO WS-RECORDS-WRITTEN.
+           MOVE WS-CHECKPOINT-TOTAL TO WS-MONEY-TOTAL.
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND MONEY-OUT
+               PERFORM SKIP-CHECKPOINT-RECORDS-PROCEDURE
+           ELSE
+               OPEN OUTPUT MONEY-OUT
+               MOVE "NOME" TO ONOME
+               MOVE "APELIDO" TO OAPELIDO
+               MOVE "CATEGORIA" TO OCATEGORIA
+               MOVE "SECCAO" TO OSECCAO
+               MOVE "HORAS-SEMANAIS" TO OHORAS-SEMANAIS
+               MOVE "REMUNERACAO" TO OREMUNERATION
+               WRITE MONEY-OUT-FILE
+           END-IF.
 
            PERFORM UNTIL WS-EOF='Y'
                READ MONEY-IN INTO WS-MONEY
@@ -119,20 +228,186 @@
                END-READ
            END-PERFORM.
 
+           MOVE WS-RECORDS-WRITTEN TO TR-COUNT.
+           MOVE WS-MONEY-TOTAL TO TR-TOTAL.
+           WRITE MONEY-OUT-FILE FROM MONEY-OUT-TRAILER
+               AFTER ADVANCING 1 LINE.
+
            CLOSE MONEY-IN.
            CLOSE MONEY-OUT.
+           CLOSE EXCEPTIONS-FILE.
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE.
+           PERFORM SAVE-YTD-MASTER-PROCEDURE.
+
+           PERFORM DEPARTMENT-SUMMARY-PROCEDURE.
 
            STOP RUN.
 
 
        WRITE-PROCEDURE.
-           MOVE WNOME TO ONOME.
-           MOVE WAPELIDO TO OAPELIDO.
-           MOVE WCATEGORIA TO OCATEGORIA.
-           MOVE WHORAS-SEMANAIS TO OHORAS-SEMANAIS.
-           MOVE WREMUNERATION TO OREMUNERATION.
+           MOVE WEMPNO TO WS-EMP-LOOKUP-NUMERO.
+           PERFORM LOOKUP-EMPLOYEE-PROCEDURE.
+           IF WS-EMP-FOUND = "N"
+               DISPLAY "AVISO: funcionario nao encontrado no master - "
+                   WEMPNO
+               MOVE "MONEY" TO EX-PROGRAM
+               MOVE "Numero de funcionario desconhecido" TO EX-REASON
+               MOVE WEMPNO TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           ELSE
+               MOVE WS-EMP-BD-DAY(EMP-IDX) TO DV-DAY
+               MOVE WS-EMP-BD-MONTH(EMP-IDX) TO DV-MONTH
+               MOVE WS-EMP-BD-YEAR(EMP-IDX) TO DV-YEAR
+               PERFORM VALIDATE-DATE-PROCEDURE
+               IF DV-VALID = "N"
+                   DISPLAY "AVISO: data de nascimento invalida - "
+                       WS-EMP-NOME(EMP-IDX)
+                   MOVE "MONEY" TO EX-PROGRAM
+                   MOVE "Data de nascimento invalida" TO EX-REASON
+                   MOVE WS-EMP-NOME(EMP-IDX) TO EX-DETAIL
+                   PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+               END-IF
+
+               MOVE WS-EMP-NOME(EMP-IDX) TO ONOME
+               MOVE WS-EMP-APELIDO(EMP-IDX) TO OAPELIDO
+               MOVE WS-EMP-CATEGORIA(EMP-IDX) TO OCATEGORIA
+               MOVE WS-EMP-SECCAO(EMP-IDX) TO OSECCAO
+               MOVE WHORAS-SEMANAIS TO OHORAS-SEMANAIS
+
+               PERFORM PRORATE-PAY-PROCEDURE
+
+               COMPUTE WS-TAX-AMOUNT =
+                   WS-PRORATED-REMUNERATION * WS-TAX-PCT / 100
+               COMPUTE WS-SS-AMOUNT =
+                   WS-PRORATED-REMUNERATION * WS-SS-PCT / 100
+               COMPUTE WS-NET-PAY = WS-PRORATED-REMUNERATION
+                   - WS-TAX-AMOUNT - WS-SS-AMOUNT
+               MOVE WS-NET-PAY TO WS-NET-DISPLAY
+               MOVE WS-NET-DISPLAY TO OREMUNERATION
+
+               PERFORM ACCUMULATE-DEPARTMENT-PROCEDURE
+               ADD WS-NET-PAY TO WS-MONEY-TOTAL
+
+               MOVE WEMPNO TO WS-YTD-LOOKUP-NUMERO
+               COMPUTE WS-YTD-LOOKUP-YEAR = WS-PERIOD-END / 10000
+               MOVE WS-PRORATED-REMUNERATION TO WS-YTD-ADD-GROSS
+               MOVE WS-TAX-AMOUNT TO WS-YTD-ADD-TAX
+               MOVE WS-SS-AMOUNT TO WS-YTD-ADD-SS
+               MOVE WS-NET-PAY TO WS-YTD-ADD-NET
+               PERFORM ACCUMULATE-YTD-PROCEDURE
+
+               WRITE MONEY-OUT-FILE AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF.
+
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO WS-CHECKPOINT-WRITTEN.
+           MOVE WS-MONEY-TOTAL TO WS-CHECKPOINT-TOTAL.
+           PERFORM WRITE-CHECKPOINT-PROCEDURE.
+
+
+      *    Compensa o periodo efetivamente trabalhado quando a
+      *    admissao e posterior ao inicio do periodo ou a cessacao e
+      *    anterior ao fim do periodo (req 045). EM-TERM-YEAR = ZERO
+      *    (funcionario ainda ativo) trata a cessacao como o proprio
+      *    fim do periodo.
+       PRORATE-PAY-PROCEDURE.
+           COMPUTE WS-EMP-HIRE-DATE-N =
+               WS-EMP-HIRE-YEAR(EMP-IDX) * 10000
+               + WS-EMP-HIRE-MONTH(EMP-IDX) * 100
+               + WS-EMP-HIRE-DAY(EMP-IDX).
+
+           IF WS-EMP-TERM-YEAR(EMP-IDX) = ZERO
+               MOVE WS-PERIOD-END TO WS-EMP-TERM-DATE-N
+           ELSE
+               COMPUTE WS-EMP-TERM-DATE-N =
+                   WS-EMP-TERM-YEAR(EMP-IDX) * 10000
+                   + WS-EMP-TERM-MONTH(EMP-IDX) * 100
+                   + WS-EMP-TERM-DAY(EMP-IDX)
+           END-IF.
+
+           IF WS-EMP-HIRE-DATE-N > WS-PERIOD-START
+               MOVE WS-EMP-HIRE-DATE-N TO WS-EFFECTIVE-START
+           ELSE
+               MOVE WS-PERIOD-START TO WS-EFFECTIVE-START
+           END-IF.
+
+           IF WS-EMP-TERM-DATE-N < WS-PERIOD-END
+               MOVE WS-EMP-TERM-DATE-N TO WS-EFFECTIVE-END
+           ELSE
+               MOVE WS-PERIOD-END TO WS-EFFECTIVE-END
+           END-IF.
+
+           IF WS-EFFECTIVE-START > WS-EFFECTIVE-END
+               MOVE ZERO TO WS-WORKED-DAYS
+           ELSE
+               COMPUTE WS-WORKED-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-END)
+                   - FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-START) + 1
+           END-IF.
+
+           IF WS-WORKED-DAYS >= WS-PERIOD-DAYS
+               MOVE WREMUNERATION TO WS-PRORATED-REMUNERATION
+           ELSE
+               COMPUTE WS-PRORATED-REMUNERATION ROUNDED =
+                   WREMUNERATION * WS-WORKED-DAYS / WS-PERIOD-DAYS
+           END-IF.
+
+
+       SKIP-CHECKPOINT-RECORDS-PROCEDURE.
+           PERFORM WS-CHECKPOINT-COUNT TIMES
+               READ MONEY-IN INTO WS-MONEY
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+
+       ACCUMULATE-DEPARTMENT-PROCEDURE.
+           MOVE "N" TO WS-DEPT-FOUND.
+           PERFORM VARYING DP-IDX FROM 1 BY 1
+               UNTIL DP-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-NAME(DP-IDX) = WS-EMP-SECCAO(EMP-IDX)
+                   ADD WS-NET-PAY TO WS-DEPT-TOTAL(DP-IDX)
+                   MOVE "Y" TO WS-DEPT-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-DEPT-FOUND = "N" AND WS-DEPT-COUNT < 20
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE WS-EMP-SECCAO(EMP-IDX)
+                   TO WS-DEPT-NAME(WS-DEPT-COUNT)
+               MOVE WS-NET-PAY TO WS-DEPT-TOTAL(WS-DEPT-COUNT)
+           END-IF.
+
+
+       DEPARTMENT-SUMMARY-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "----- TOTAIS DE FOLHA POR SECCAO -----".
+           PERFORM VARYING DP-IDX FROM 1 BY 1
+               UNTIL DP-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-TOTAL(DP-IDX) TO M-DEPT-TOTAL
+               DISPLAY WS-DEPT-NAME(DP-IDX) " : " M-DEPT-TOTAL
+           END-PERFORM.
+
+
+       COPY "DATEVALP.cpy".
+
+       COPY "EXCEPTWR.cpy".
+
+       COPY "CKPTP.cpy".
+
+       COPY "EMPLMP.cpy".
+
+       COPY "YTDMP.cpy".
 
-           WRITE MONEY-OUT-FILE AFTER ADVANCING 1 LINE.
 
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "MONEY_IN_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-MONEY-IN-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "MONEY_OUT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-MONEY-OUT-PATH
+           END-IF.
 
        END PROGRAM MONEY.
