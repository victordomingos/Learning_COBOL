@@ -0,0 +1,261 @@
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. FLEET-RATES-MAINT.
+      ***************************DOCUMENTAÇÃO***************************
+      ******************************************************************
+      *                                                       PI 01-19 *
+      *    AUTOR:      Victor Domingos, 18                             *
+      *    DATA:       2019/10/30                                      *
+      *    ESPECIFICACAO DO PROGRAMA: Manutencao da tabela de tarifas  *
+      *                               da frota (fleet-rates.txt)       *
+      *    LOCAL:      Mazagão, Braga, Portugal                        *
+      *                                                                *
+      *    NOTA ESCOLAR:                                               *
+      *                                                                *
+      *    COMENTÁRIOS: esta build do GnuCOBOL nao tem o runtime de    *
+      *    SCREEN SECTION configurado (extended screen I/O disabled),  *
+      *    por isso a manutencao usa o mesmo estilo de menu por        *
+      *    ACCEPT/DISPLAY ja usado no resto do repositorio (ver        *
+      *    REGISTO-DE-VOO e BLACK-BOX) em vez de uma SCREEN SECTION.   *
+      *                                                                *
+      ******************************************************************
+      *************************FIM DOCUMENTAÇÃO*************************
+
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                           SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                            SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+           SELECT FLEET-RATES-FILE
+           ASSIGN TO DYNAMIC WS-FLEET-RATES-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FLEET-STATUS.
+
+      *================================================================*
+       DATA                                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                    SECTION.
+      *----------------------------------------------------------------*
+
+           COPY "FLEETFD.cpy".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                         SECTION.
+      *----------------------------------------------------------------*
+
+      * caminho do ficheiro parametrizavel por variavel de ambiente,
+      * em vez de literal fixo (req 035, mesma convencao aqui):
+       01  WS-FLEET-RATES-PATH PIC X(60) VALUE "..\fleet-rates.txt".
+       01  WS-ENV-VALUE        PIC X(60).
+
+       01  WS-FLEET-STATUS PIC XX.
+       01  WS-FLEET-EOF    PIC X VALUE "N".
+       01  WS-FLEET-COUNT  PIC 99 VALUE ZERO.
+       01  WS-FLEET-TABLE.
+           05 WS-FLEET-ENTRY OCCURS 10 TIMES INDEXED BY FR-IDX.
+               10 WS-FLEET-TIPO         PIC 9.
+               10 WS-FLEET-NOME-EXTENSO PIC X(12).
+               10 WS-FLEET-PRECO-DIA    PIC 9999V99.
+               10 WS-FLEET-PRECO-KM     PIC 9999V99.
+               10 WS-FLEET-KM-DIA-LIVRE PIC 999.
+       01  WS-FLEET-FOUND  PIC X.
+       01  WS-DIRTY        PIC X VALUE "N".
+
+       01  WS-OPTION       PIC X.
+       01  WS-SEL-TIPO     PIC 9.
+       01  M-PRECO         PIC Z(3)9.99.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                                       DIVISION.
+      *----------------------------------------------------------------*
+       MAIN-PROCEDURE.
+           PERFORM INIT-FILE-PATHS-PROCEDURE.
+           PERFORM READ-FLEET-RATES-PROCEDURE.
+
+           PERFORM UNTIL WS-OPTION = "5"
+               PERFORM SHOW-MENU-PROCEDURE
+               EVALUATE WS-OPTION
+                   WHEN "1" PERFORM LIST-RATES-PROCEDURE
+                   WHEN "2" PERFORM ADD-RATE-PROCEDURE
+                   WHEN "3" PERFORM EDIT-RATE-PROCEDURE
+                   WHEN "4" PERFORM RETIRE-RATE-PROCEDURE
+                   WHEN "5" CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida."
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WS-DIRTY = "Y"
+               PERFORM WRITE-FLEET-RATES-PROCEDURE
+               DISPLAY "Tarifas gravadas em " WS-FLEET-RATES-PATH "."
+           END-IF.
+
+           STOP RUN.
+
+
+       SHOW-MENU-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "----- MANUTENCAO DE TARIFAS DA FROTA -----".
+           DISPLAY "1 - Listar tarifas".
+           DISPLAY "2 - Adicionar tarifa".
+           DISPLAY "3 - Editar tarifa".
+           DISPLAY "4 - Retirar tarifa".
+           DISPLAY "5 - Gravar e sair".
+           DISPLAY "Opcao: " WITH NO ADVANCING.
+           ACCEPT WS-OPTION.
+
+
+       LIST-RATES-PROCEDURE.
+           IF WS-FLEET-COUNT = ZERO
+               DISPLAY "Nao ha tarifas carregadas."
+           ELSE
+               PERFORM VARYING FR-IDX FROM 1 BY 1
+                   UNTIL FR-IDX > WS-FLEET-COUNT
+                   MOVE WS-FLEET-PRECO-DIA(FR-IDX) TO M-PRECO
+                   DISPLAY "Tipo " WS-FLEET-TIPO(FR-IDX)
+                       " - " WS-FLEET-NOME-EXTENSO(FR-IDX)
+                       " / dia: " M-PRECO WITH NO ADVANCING
+                   MOVE WS-FLEET-PRECO-KM(FR-IDX) TO M-PRECO
+                   DISPLAY " / km: " M-PRECO WITH NO ADVANCING
+                   DISPLAY " / km livres por dia: "
+                       WS-FLEET-KM-DIA-LIVRE(FR-IDX)
+               END-PERFORM
+           END-IF.
+
+
+       ADD-RATE-PROCEDURE.
+           IF WS-FLEET-COUNT >= 10
+               DISPLAY "Tabela de tarifas cheia (maximo de 10)."
+           ELSE
+               DISPLAY "Tipo (0-9): " WITH NO ADVANCING
+               ACCEPT WS-SEL-TIPO
+               PERFORM LOOKUP-RATE-PROCEDURE
+               IF WS-FLEET-FOUND = "Y"
+                   DISPLAY "Ja existe uma tarifa para esse tipo -- "
+                       "use a opcao Editar."
+               ELSE
+                   ADD 1 TO WS-FLEET-COUNT
+                   MOVE WS-SEL-TIPO TO WS-FLEET-TIPO(WS-FLEET-COUNT)
+                   PERFORM PROMPT-RATE-FIELDS-PROCEDURE
+                   MOVE "Y" TO WS-DIRTY
+               END-IF
+           END-IF.
+
+
+       EDIT-RATE-PROCEDURE.
+           DISPLAY "Tipo a editar (0-9): " WITH NO ADVANCING.
+           ACCEPT WS-SEL-TIPO.
+           PERFORM LOOKUP-RATE-PROCEDURE.
+           IF WS-FLEET-FOUND = "N"
+               DISPLAY "Nao existe tarifa para esse tipo."
+           ELSE
+               PERFORM PROMPT-RATE-FIELDS-PROCEDURE
+               MOVE "Y" TO WS-DIRTY
+           END-IF.
+
+
+       RETIRE-RATE-PROCEDURE.
+           DISPLAY "Tipo a retirar (0-9): " WITH NO ADVANCING.
+           ACCEPT WS-SEL-TIPO.
+           PERFORM LOOKUP-RATE-PROCEDURE.
+           IF WS-FLEET-FOUND = "N"
+               DISPLAY "Nao existe tarifa para esse tipo."
+           ELSE
+               PERFORM VARYING FR-IDX FROM FR-IDX BY 1
+                   UNTIL FR-IDX >= WS-FLEET-COUNT
+                   MOVE WS-FLEET-ENTRY(FR-IDX + 1) TO
+                       WS-FLEET-ENTRY(FR-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-FLEET-COUNT
+               MOVE "Y" TO WS-DIRTY
+               DISPLAY "Tarifa retirada."
+           END-IF.
+
+
+       PROMPT-RATE-FIELDS-PROCEDURE.
+           DISPLAY "Nome extenso (ate 12 caracteres): "
+               WITH NO ADVANCING.
+           ACCEPT WS-FLEET-NOME-EXTENSO(FR-IDX).
+           DISPLAY "Preco por dia (9999.99): " WITH NO ADVANCING.
+           ACCEPT WS-FLEET-PRECO-DIA(FR-IDX).
+           DISPLAY "Preco por km (9999.99): " WITH NO ADVANCING.
+           ACCEPT WS-FLEET-PRECO-KM(FR-IDX).
+           DISPLAY "Km livres por dia (999): " WITH NO ADVANCING.
+           ACCEPT WS-FLEET-KM-DIA-LIVRE(FR-IDX).
+
+
+       LOOKUP-RATE-PROCEDURE.
+           MOVE "N" TO WS-FLEET-FOUND.
+           PERFORM VARYING FR-IDX FROM 1 BY 1
+               UNTIL FR-IDX > WS-FLEET-COUNT
+               IF WS-FLEET-TIPO(FR-IDX) = WS-SEL-TIPO
+                   MOVE "Y" TO WS-FLEET-FOUND
+               END-IF
+               IF WS-FLEET-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+
+       READ-FLEET-RATES-PROCEDURE.
+           OPEN INPUT FLEET-RATES-FILE.
+           IF WS-FLEET-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-FLEET-EOF = "Y"
+                   READ FLEET-RATES-FILE
+                       AT END MOVE "Y" TO WS-FLEET-EOF
+                       NOT AT END
+                           IF WS-FLEET-COUNT < 10
+                           ADD 1 TO WS-FLEET-COUNT
+                           MOVE FR-TIPO
+                               TO WS-FLEET-TIPO(WS-FLEET-COUNT)
+                           MOVE FR-NOME-EXTENSO
+                               TO WS-FLEET-NOME-EXTENSO(WS-FLEET-COUNT)
+                           MOVE FR-PRECO-DIA
+                               TO WS-FLEET-PRECO-DIA(WS-FLEET-COUNT)
+                           MOVE FR-PRECO-KM
+                               TO WS-FLEET-PRECO-KM(WS-FLEET-COUNT)
+                           MOVE FR-KM-DIA-LIVRE
+                               TO WS-FLEET-KM-DIA-LIVRE(WS-FLEET-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FLEET-RATES-FILE
+           END-IF.
+
+
+       WRITE-FLEET-RATES-PROCEDURE.
+           OPEN OUTPUT FLEET-RATES-FILE.
+           PERFORM VARYING FR-IDX FROM 1 BY 1
+               UNTIL FR-IDX > WS-FLEET-COUNT
+               MOVE WS-FLEET-TIPO(FR-IDX) TO FR-TIPO
+               MOVE WS-FLEET-NOME-EXTENSO(FR-IDX) TO FR-NOME-EXTENSO
+               MOVE WS-FLEET-PRECO-DIA(FR-IDX) TO FR-PRECO-DIA
+               MOVE WS-FLEET-PRECO-KM(FR-IDX) TO FR-PRECO-KM
+               MOVE WS-FLEET-KM-DIA-LIVRE(FR-IDX) TO FR-KM-DIA-LIVRE
+               WRITE FLEET-RATE-RECORD
+           END-PERFORM.
+           CLOSE FLEET-RATES-FILE.
+
+
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "FLEET_RATES_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-FLEET-RATES-PATH
+           END-IF.
+
+       END PROGRAM FLEET-RATES-MAINT.
