@@ -32,10 +32,23 @@
       *----------------------------------------------------------------*
 
        FILE-CONTROL.
-           SELECT CAR-IN ASSIGN TO "..\RENTACAR-IN.txt"
+           SELECT CAR-IN ASSIGN TO DYNAMIC WS-CAR-IN-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CAR-IN-STATUS.
+
+           SELECT CAR-OUT ASSIGN TO DYNAMIC WS-CAR-OUT-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT CAR-OUT ASSIGN TO "..\RENTACAR-OUT.txt".
+           SELECT FLEET-RATES-FILE
+           ASSIGN TO DYNAMIC WS-FLEET-RATES-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FLEET-STATUS.
+
+           COPY "EXCEPTSEL.cpy".
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "..\rentacar.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
 
       *================================================================*
        DATA                                            DIVISION.
@@ -46,11 +59,18 @@
       *----------------------------------------------------------------*
            FD CAR-IN.
        01  CAR-IN-FILE.
-           05 I-NOME     PIC X(20).
-           05 I-INICIAL  PIC X.
-           05 I-TIPO     PIC 9.
-           05 I-KM       PIC 9(5).
-           05 I-DIAS     PIC 999.
+           05 I-NOME             PIC X(20).
+           05 I-INICIAL          PIC X.
+           05 I-TIPO             PIC 9.
+           05 I-KM               PIC 9(5).
+           05 I-DIAS             PIC 999.
+           05 I-FUEL-LEVEL       PIC 999.
+           05 I-DAMAGE-CHARGE    PIC 9(4)V99.
+           05 I-DIAS-PLANEADOS   PIC 999.
+           05 I-DIAS-REAIS       PIC 999.
+      *    tipo de transacao (req 047): normal (espaco) ou "V"/"v"
+      *    para estorno/correcao de um aluguer do proprio dia:
+           05 I-TTYPE            PIC X.
 
            FD CAR-OUT.
        01  CAR-OUT-FILE.
@@ -64,26 +84,104 @@
            05 FILLER          PIC X(3) VALUE SPACES.
            05 O-DIAS          PIC ZZ9.
            05 FILLER          PIC X(3) VALUE SPACES.
-           05 O-MONTANTE      PIC Z(4)9.99.
+           05 O-FUEL-LEVEL    PIC ZZ9.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 O-DAMAGE-CHARGE PIC Z(3)9.99.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 O-DIAS-ATRASO   PIC ZZ9.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 O-PENALIZACAO   PIC Z(3)9.99.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 O-MONTANTE      PIC Z(4)9.99-.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 O-TTYPE         PIC X.
+
+      * trailer de controlo (req 034), gravado uma vez ao fechar o
+      * ficheiro:
+       01  CAR-OUT-TRAILER.
+           05 FILLER      PIC X(9) VALUE "TRAILER: ".
+           05 TR-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3) VALUE " / ".
+           05 TR-TOTAL    PIC Z(5)9.99-.
+
+           COPY "FLEETFD.cpy".
+
+       COPY "EXCEPTFD.cpy".
+
+       COPY "CKPTFD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                         SECTION.
       *----------------------------------------------------------------*
        01  WS-CAR.
-           05 WS-NOME      PIC X(20).
-           05 WS-INICIAL   PIC X.
-           05 WS-TIPO      PIC 9.
-           05 WS-KM        PIC 9(5).
-           05 WS-DIAS      PIC 999.
+           05 WS-NOME             PIC X(20).
+           05 WS-INICIAL          PIC X.
+           05 WS-TIPO             PIC 9.
+           05 WS-KM               PIC 9(5).
+           05 WS-DIAS             PIC 999.
+           05 WS-FUEL-LEVEL       PIC 999.
+           05 WS-DAMAGE-CHARGE    PIC 9(4)V99.
+           05 WS-DIAS-PLANEADOS   PIC 999.
+           05 WS-DIAS-REAIS       PIC 999.
+           05 WS-TTYPE            PIC X.
+
+      * caminhos de ficheiro parametrizaveis por variavel de ambiente,
+      * em vez de literais fixos (req 035):
+       01  WS-CAR-IN-PATH     PIC X(60) VALUE "..\RENTACAR-IN.txt".
+       01  WS-CAR-OUT-PATH    PIC X(60) VALUE "..\RENTACAR-OUT.txt".
+       01  WS-FLEET-RATES-PATH PIC X(60) VALUE "..\fleet-rates.txt".
+       01  WS-ENV-VALUE       PIC X(60).
 
        01  WS-TIPO-EXTENSO PIC X(12) VALUE SPACES.
+       01  WS-KM-LIVRE-DIA PIC 999 VALUE 25.
+       01  WS-KM-LIVRE     PIC 9(5).
        01  WS-KM2          PIC 9(5).
        01  WS-PRECO-DIA    PIC 9999V99.
        01  WS-PRECO-KM     PIC 9999V99.
        01  WS-TOT          PIC 9999V99.
 
+      * montante com sinal desta transacao (req 047): igual a WS-TOT
+      * num aluguer normal, invertido para um estorno (WS-TTYPE = "V"):
+       01  WS-SIGNED-TOT   PIC S9999V99.
+
+      * total acumulado dos montantes faturados nesta execucao, para o
+      * trailer de controlo (req 034):
+       01  WS-CAR-TOTAL    PIC S9(6)V99 VALUE ZERO.
+
+       01  WS-DIAS-ATRASO      PIC 999.
+       01  WS-PENALIZACAO-DIA  PIC 99V99 VALUE 15.00.
+       01  WS-PENALIZACAO      PIC 9(4)V99.
+
        01  WS-EOF PIC A(1).
 
+      * tabela de tarifas da frota (req 026), carregada de
+      * fleet-rates.txt no arranque; mantem os precos originais
+      * como valores por omissao caso o ficheiro nao exista:
+       01  WS-FLEET-STATUS PIC XX.
+       01  WS-FLEET-EOF    PIC X VALUE "N".
+       01  WS-FLEET-COUNT  PIC 99 VALUE ZERO.
+       01  WS-FLEET-TABLE.
+           05 WS-FLEET-ENTRY OCCURS 10 TIMES INDEXED BY FR-IDX.
+               10 WS-FLEET-TIPO         PIC 9.
+               10 WS-FLEET-NOME-EXTENSO PIC X(12).
+               10 WS-FLEET-PRECO-DIA    PIC 9999V99.
+               10 WS-FLEET-PRECO-KM     PIC 9999V99.
+               10 WS-FLEET-KM-DIA-LIVRE PIC 999.
+       01  WS-FLEET-FOUND  PIC X.
+
+      * checkpoint/restart partilhado (req 033):
+       COPY "CKPTWS.cpy".
+
+      * estado do ficheiro de excecoes partilhado (req 032):
+       COPY "EXCEPTWS.cpy".
+
+      * BATCH-DRIVER (req 031) CALLs PRODUCAO1-ALUGUER-SUB to chain
+      * this job with the others in the same run unit -- STOP RUN here
+      * would end BATCH-DRIVER's own run unit too, so a call through
+      * that entry point returns with GOBACK instead:
+       01  WS-CALLED-AS-SUB PIC X VALUE "N".
+       01  WS-CAR-IN-STATUS PIC XX.
+
       *----------------------------------------------------------------*
        SCREEN                                  SECTION.
       *----------------------------------------------------------------*
@@ -93,8 +191,38 @@
        PROCEDURE                                       DIVISION.
       *================================================================*
        MAIN-PROCEDURE.
+           MOVE "N" TO WS-CALLED-AS-SUB.
+           GO TO MAIN-BODY.
+
+           ENTRY "PRODUCAO1-ALUGUER-SUB".
+           MOVE "Y" TO WS-CALLED-AS-SUB.
+
+       MAIN-BODY.
+           PERFORM INIT-FILE-PATHS-PROCEDURE.
+           PERFORM READ-FLEET-RATES-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PROCEDURE.
+
            OPEN INPUT CAR-IN.
-           OPEN OUTPUT CAR-OUT.
+           IF WS-CAR-IN-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir " WS-CAR-IN-PATH
+                   " (file status " WS-CAR-IN-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               IF WS-CALLED-AS-SUB = "Y"
+                   GOBACK
+               ELSE
+                   STOP RUN
+               END-IF
+           END-IF.
+           PERFORM OPEN-SHARED-EXCEPTIONS-PROCEDURE.
+
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ.
+           MOVE WS-CHECKPOINT-TOTAL TO WS-CAR-TOTAL.
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND CAR-OUT
+               PERFORM SKIP-CHECKPOINT-RECORDS-PROCEDURE
+           ELSE
+               OPEN OUTPUT CAR-OUT
+           END-IF.
 
            PERFORM UNTIL WS-EOF='Y'
                READ CAR-IN INTO WS-CAR
@@ -103,40 +231,176 @@
                END-READ
            END-PERFORM.
 
+           MOVE WS-RECORDS-READ TO TR-COUNT.
+           MOVE WS-CAR-TOTAL TO TR-TOTAL.
+           WRITE CAR-OUT-FILE FROM CAR-OUT-TRAILER
+               AFTER ADVANCING 1 LINE.
+
            CLOSE CAR-IN.
            CLOSE CAR-OUT.
+           CLOSE EXCEPTIONS-FILE.
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE.
 
-           STOP RUN.
+           IF WS-CALLED-AS-SUB = "Y"
+               GOBACK
+           ELSE
+               STOP RUN
+           END-IF.
+
+
+       SKIP-CHECKPOINT-RECORDS-PROCEDURE.
+           PERFORM WS-CHECKPOINT-COUNT TIMES
+               READ CAR-IN INTO WS-CAR
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
 
 
        WRITE-PROCEDURE.
            MOVE WS-NOME TO O-NOME.
            MOVE WS-INICIAL TO O-INICIAL.
 
-           EVALUATE WS-TIPO
-               WHEN 1
-                   MOVE "Volkswagen" TO WS-TIPO-EXTENSO
-                   MOVE 10.00 TO WS-PRECO-DIA
-                   MOVE 0.50 TO WS-PRECO-KM
-               WHEN 2
-                   MOVE "Toyota" TO WS-TIPO-EXTENSO
-                   MOVE 12.50 TO WS-PRECO-DIA
-                   MOVE 0.55 TO WS-PRECO-KM
-               WHEN 3
-                   MOVE "Mercedes" TO WS-TIPO-EXTENSO
-                   MOVE 16.00 TO WS-PRECO-DIA
-                   MOVE 0.65 TO WS-PRECO-KM
-           END-EVALUATE.
-
-           COMPUTE WS-KM2 = WS-KM - 75
-           COMPUTE WS-TOT = WS-PRECO-KM*WS-KM2 + WS-PRECO-DIA*WS-DIAS
-           MOVE WS-TOT TO O-MONTANTE
-
-           MOVE WS-TIPO-EXTENSO TO O-TIPO-EXTENSO
+           PERFORM LOOKUP-FLEET-RATE-PROCEDURE.
+
+           COMPUTE WS-KM-LIVRE = WS-KM-LIVRE-DIA * WS-DIAS.
+           COMPUTE WS-KM2 = WS-KM - WS-KM-LIVRE.
+           COMPUTE WS-TOT =
+               WS-PRECO-KM * WS-KM2 + WS-PRECO-DIA * WS-DIAS.
+
+           PERFORM LATE-RETURN-PROCEDURE.
+           ADD WS-DAMAGE-CHARGE TO WS-TOT.
+           ADD WS-PENALIZACAO TO WS-TOT.
+
+           MOVE WS-TOT TO WS-SIGNED-TOT.
+           IF WS-TTYPE = "V" OR WS-TTYPE = "v"
+               COMPUTE WS-SIGNED-TOT = WS-SIGNED-TOT * -1
+           END-IF.
+           MOVE WS-SIGNED-TOT TO O-MONTANTE.
+
+           IF WS-KM = ZERO AND WS-DIAS > ZERO
+               MOVE "PRODUCAO1-ALUGUER" TO EX-PROGRAM
+               MOVE "Km percorridos a zero" TO EX-REASON
+               MOVE WS-NOME TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+      *    estorno/correcao de um aluguer do proprio dia (req 047): fica
+      *    registado no ficheiro de excecoes partilhado para auditoria,
+      *    sem bloquear o processamento normal:
+           IF WS-TTYPE = "V" OR WS-TTYPE = "v"
+               MOVE "PRODUCAO1-ALUGUER" TO EX-PROGRAM
+               MOVE "ESTORNO ALUGUER DO PROPRIO DIA" TO EX-REASON
+               MOVE WS-NOME TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+           MOVE WS-TIPO-EXTENSO TO O-TIPO-EXTENSO.
            MOVE WS-KM TO O-KM.
            MOVE WS-DIAS TO O-DIAS.
+           MOVE WS-FUEL-LEVEL TO O-FUEL-LEVEL.
+           MOVE WS-DAMAGE-CHARGE TO O-DAMAGE-CHARGE.
+           MOVE WS-DIAS-ATRASO TO O-DIAS-ATRASO.
+           MOVE WS-PENALIZACAO TO O-PENALIZACAO.
+           MOVE WS-TTYPE TO O-TTYPE.
 
            WRITE CAR-OUT-FILE AFTER ADVANCING 1 LINE.
+           ADD WS-SIGNED-TOT TO WS-CAR-TOTAL.
+
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE WS-CAR-TOTAL TO WS-CHECKPOINT-TOTAL.
+           PERFORM WRITE-CHECKPOINT-PROCEDURE.
+
+
+       READ-FLEET-RATES-PROCEDURE.
+           OPEN INPUT FLEET-RATES-FILE.
+           IF WS-FLEET-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-FLEET-EOF = "Y"
+                   READ FLEET-RATES-FILE
+                       AT END MOVE "Y" TO WS-FLEET-EOF
+                       NOT AT END
+                           IF WS-FLEET-COUNT < 10
+                           ADD 1 TO WS-FLEET-COUNT
+                           MOVE FR-TIPO
+                               TO WS-FLEET-TIPO(WS-FLEET-COUNT)
+                           MOVE FR-NOME-EXTENSO
+                               TO WS-FLEET-NOME-EXTENSO(WS-FLEET-COUNT)
+                           MOVE FR-PRECO-DIA
+                               TO WS-FLEET-PRECO-DIA(WS-FLEET-COUNT)
+                           MOVE FR-PRECO-KM
+                               TO WS-FLEET-PRECO-KM(WS-FLEET-COUNT)
+                           MOVE FR-KM-DIA-LIVRE
+                               TO WS-FLEET-KM-DIA-LIVRE(WS-FLEET-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FLEET-RATES-FILE
+           END-IF.
+
+
+       LOOKUP-FLEET-RATE-PROCEDURE.
+           MOVE "N" TO WS-FLEET-FOUND.
+           PERFORM VARYING FR-IDX FROM 1 BY 1
+               UNTIL FR-IDX > WS-FLEET-COUNT
+               IF WS-FLEET-TIPO(FR-IDX) = WS-TIPO
+                   MOVE WS-FLEET-NOME-EXTENSO(FR-IDX) TO WS-TIPO-EXTENSO
+                   MOVE WS-FLEET-PRECO-DIA(FR-IDX) TO WS-PRECO-DIA
+                   MOVE WS-FLEET-PRECO-KM(FR-IDX) TO WS-PRECO-KM
+                   MOVE WS-FLEET-KM-DIA-LIVRE(FR-IDX) TO WS-KM-LIVRE-DIA
+                   MOVE "Y" TO WS-FLEET-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FLEET-FOUND = "N"
+               EVALUATE WS-TIPO
+                   WHEN 1
+                       MOVE "Volkswagen" TO WS-TIPO-EXTENSO
+                       MOVE 10.00 TO WS-PRECO-DIA
+                       MOVE 0.50 TO WS-PRECO-KM
+                       MOVE 25 TO WS-KM-LIVRE-DIA
+                   WHEN 2
+                       MOVE "Toyota" TO WS-TIPO-EXTENSO
+                       MOVE 12.50 TO WS-PRECO-DIA
+                       MOVE 0.55 TO WS-PRECO-KM
+                       MOVE 25 TO WS-KM-LIVRE-DIA
+                   WHEN 3
+                       MOVE "Mercedes" TO WS-TIPO-EXTENSO
+                       MOVE 16.00 TO WS-PRECO-DIA
+                       MOVE 0.65 TO WS-PRECO-KM
+                       MOVE 25 TO WS-KM-LIVRE-DIA
+               END-EVALUATE
+           END-IF.
+
+
+       LATE-RETURN-PROCEDURE.
+           IF WS-DIAS-REAIS > WS-DIAS-PLANEADOS
+               COMPUTE WS-DIAS-ATRASO =
+                   WS-DIAS-REAIS - WS-DIAS-PLANEADOS
+               COMPUTE WS-PENALIZACAO =
+                   WS-DIAS-ATRASO * WS-PENALIZACAO-DIA
+           ELSE
+               MOVE ZERO TO WS-DIAS-ATRASO
+               MOVE ZERO TO WS-PENALIZACAO
+           END-IF.
+
+
+       COPY "EXCEPTWR.cpy".
+
+       COPY "CKPTP.cpy".
+
 
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "RENTACAR_IN_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CAR-IN-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "RENTACAR_OUT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CAR-OUT-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "FLEET_RATES_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-FLEET-RATES-PATH
+           END-IF.
 
        END PROGRAM PRODUCAO1-ALUGUER.
