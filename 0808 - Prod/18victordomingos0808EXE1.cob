@@ -33,10 +33,30 @@
       *----------------------------------------------------------------*
 
        FILE-CONTROL.
-           SELECT MONEY-IN ASSIGN TO "..\REMUNERACAO-IN.txt"
+           SELECT MONEY-IN ASSIGN TO DYNAMIC WS-MONEY-IN-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MONEY-IN-STATUS.
+
+           SELECT MONEY-OUT ASSIGN TO DYNAMIC WS-MONEY-OUT-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT MONEY-OUT ASSIGN TO "..\REMUNERACAO-OUT.txt".
+           SELECT PAYSLIP-FILE ASSIGN TO DYNAMIC WS-PAYSLIP-PATH.
+
+      * ficheiro mestre de funcionarios (req 037), consultado por
+      * numero de funcionario em vez de repetir os dados fixos em
+      * cada registo de ponto:
+           COPY "EMPLMSEL.cpy".
+
+           COPY "EXCEPTSEL.cpy".
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "..\remuneracao.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * master de acumulados ano-a-data (req 046), para nao ter de
+      * reconstruir os totais anuais somando a mao cada ficheiro de
+      * saida de cada periodo:
+           COPY "YTDMSEL.cpy".
 
       *================================================================*
        DATA                                            DIVISION.
@@ -46,11 +66,12 @@
        FILE                                    SECTION.
       *----------------------------------------------------------------*
            FD MONEY-IN.
+      * registo de ponto (req 037): so o numero de funcionario e as
+      * horas do periodo sao repetidos a cada execucao; nome,
+      * categoria e data de nascimento vem do ficheiro mestre
+      * EMPLOYEE-MASTER-FILE, indexado por IEMPNO.
        01  MONEY-IN-FILE.
-           05 INOME PIC X(9).
-           05 IAPELIDO PIC X(8).
-           05 IBIRTHDATE PIC 9(8).
-           05 ICATEGORIA PIC X(11).
+           05 IEMPNO PIC 9(5).
 
            05 IHH-ENTRADA PIC 99.
            05 IMM-ENTRADA PIC 99.
@@ -87,17 +108,31 @@
            05 OHORAS-SEMANAIS PIC 99.99 VALUE ZEROS.
            05 FILLER          PIC X(4) VALUE SPACES.
            05 OREMUNERATION   PIC Z(3)9.99 VALUE ZEROS.
+
+      * trailer de controlo (req 034), gravado uma vez ao fechar o
+      * ficheiro:
+       01  MONEY-OUT-TRAILER.
+           05 FILLER      PIC X(9) VALUE "TRAILER: ".
+           05 TR-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3) VALUE " / ".
+           05 TR-TOTAL    PIC Z(6)9.99.
+
+           FD PAYSLIP-FILE.
+       01  PAYSLIP-LINE PIC X(60).
+
+           COPY "EMPLMFD.cpy".
+
+           COPY "EXCEPTFD.cpy".
+
+           COPY "CKPTFD.cpy".
+
+           COPY "YTDMFD.cpy".
       *----------------------------------------------------------------*
        WORKING-STORAGE                         SECTION.
       *----------------------------------------------------------------*
 
        01  WS-MONEY.
-           05 WNOME PIC X(9).
-           05 WAPELIDO PIC X(8).
-
-           05 WBIRTHDATE PIC 9(8).
-
-           05 WCATEGORIA PIC X(13).
+           05 WEMPNO PIC 9(5).
 
            05  WHORARIO.
                06 WHH-ENTRADA PIC 99.
@@ -115,6 +150,107 @@
 
        01  WS-EOF PIC A(1).
 
+      * caminhos de ficheiro parametrizaveis por variavel de ambiente,
+      * em vez de literais fixos (req 035):
+       01  WS-MONEY-IN-PATH  PIC X(60)
+           VALUE "..\REMUNERACAO-IN.txt".
+       01  WS-MONEY-OUT-PATH PIC X(60)
+           VALUE "..\REMUNERACAO-OUT.txt".
+       01  WS-PAYSLIP-PATH   PIC X(60) VALUE "..\payslip.txt".
+       01  WS-ENV-VALUE      PIC X(60).
+
+      * horas efetivamente trabalhadas, a partir da entrada/saida e do
+      * intervalo (req 022), e respetivo pagamento de horas extra:
+       01  WS-ENTRADA-MIN            PIC S9(5).
+       01  WS-SAIDA-MIN              PIC S9(5).
+       01  WS-INTERVALO-INICIO-MIN   PIC S9(5).
+       01  WS-INTERVALO-FIM-MIN      PIC S9(5).
+       01  WS-INTERVALO-MIN          PIC S9(5).
+       01  WS-WORKED-MIN             PIC S9(5).
+       01  WS-WORKED-HOURS           PIC S9(3)V99.
+       01  WS-OVERTIME-HOURS         PIC S9(3)V99.
+       01  WS-OVERTIME-MULT          PIC 9V99 VALUE 1.50.
+       01  WS-HOURLY-RATE            PIC 9(4)V99.
+       01  WS-OVERTIME-PAY           PIC 9(6)V99.
+       01  WS-CONTRACTED-HOURS       PIC 9(3)V99.
+       01  WS-GROSS-BASE             PIC 9(6)V99.
+
+      * bonus de antiguidade / idade, a partir de IBIRTHDATE (req 025):
+       01  WS-TODAY.
+           05 WS-TD-YEAR  PIC 9(4).
+           05 WS-TD-MONTH PIC 99.
+           05 WS-TD-DAY   PIC 99.
+       01  WS-BIRTH-YEAR    PIC 9(4).
+       01  WS-BIRTH-MONTH   PIC 99.
+       01  WS-BIRTH-DAY     PIC 99.
+       01  WS-AGE           PIC 999.
+       01  WS-SENIORITY-PCT PIC 99V99.
+       01  WS-SENIORITY-BONUS PIC 9(6)V99.
+
+      * apuramento do liquido e emissao do recibo (req 021-style
+      * deducoes, reaproveitadas aqui para o payslip -- req 023):
+       01  WS-TAX-PCT     PIC 99V99 VALUE 15.00.
+       01  WS-SS-PCT      PIC 99V99 VALUE 11.00.
+       01  WS-GROSS-PAY   PIC 9(6)V99.
+       01  WS-TAX-AMOUNT  PIC 9(6)V99.
+       01  WS-SS-AMOUNT   PIC 9(6)V99.
+       01  WS-NET-PAY     PIC 9(6)V99.
+
+      * total acumulado dos liquidos pagos nesta execucao, para o
+      * trailer de controlo (req 034):
+       01  WS-MONEY-TOTAL PIC 9(8)V99 VALUE ZERO.
+
+      * contagem de linhas de detalhe efetivamente escritas, para o
+      * trailer -- WS-RECORDS-READ (CKPTWS.cpy) conta registos de
+      * entrada consumidos (para o checkpoint/restart), o que nao e o
+      * mesmo quando um funcionario desconhecido e ignorado sem WRITE:
+       01  WS-RECORDS-WRITTEN PIC 9(6) VALUE ZERO.
+
+      * calculo proporcional para quem entra/sai a meio do periodo de
+      * pagamento (req 045), a partir de EM-HIRE-DATE/EM-TERM-DATE:
+       01  WS-PERIOD-START     PIC 9(8).
+       01  WS-PERIOD-START-PARTS REDEFINES WS-PERIOD-START.
+           05 WS-PERIOD-START-YYYYMM PIC 9(6).
+           05 WS-PERIOD-START-DD     PIC 9(2).
+       01  WS-PERIOD-END       PIC 9(8).
+       01  WS-PERIOD-DAYS      PIC S9(5).
+       01  WS-EMP-HIRE-DATE-N  PIC 9(8).
+       01  WS-EMP-TERM-DATE-N  PIC 9(8).
+       01  WS-EFFECTIVE-START  PIC 9(8).
+       01  WS-EFFECTIVE-END    PIC 9(8).
+       01  WS-WORKED-DAYS      PIC S9(5).
+       01  WS-PRORATED-GROSS-BASE PIC 9(6)V99.
+
+      * validacao de calendario partilhada (req 030):
+       COPY "DATEVAL.cpy".
+
+      * checkpoint/restart partilhado (req 033):
+       COPY "CKPTWS.cpy".
+
+      * estado do ficheiro de excecoes partilhado (req 032):
+       COPY "EXCEPTWS.cpy".
+
+      * ficheiro mestre de funcionarios (req 037):
+       COPY "EMPLMWS.cpy".
+
+      * master de acumulados ano-a-data (req 046):
+       COPY "YTDMWS.cpy".
+
+      * data de nascimento reconstituida a partir do master (DDMMAAAA,
+      * mesmo layout que o antigo IBIRTHDATE/WBIRTHDATE):
+       01  WBIRTHDATE PIC 9(8).
+
+       01  M-MONEY       PIC Z(4)9.99.
+       01  M-HOURS       PIC ZZ9.99.
+       01  M-OVERTIME-HOURS PIC ZZ9.99.
+
+      * BATCH-DRIVER (req 031) CALLs PRODUCAO1-REMUNERACAO-SUB to chain
+      * this job with the others in the same run unit -- STOP RUN here
+      * would end BATCH-DRIVER's own run unit too, so a call through
+      * that entry point returns with GOBACK instead:
+       01  WS-CALLED-AS-SUB PIC X VALUE "N".
+       01  WS-MONEY-IN-STATUS PIC XX.
+
 
       *----------------------------------------------------------------*
        SCREEN                                  SECTION.
@@ -125,8 +261,63 @@
        PROCEDURE                                       DIVISION.
       *================================================================*
        MAIN-PROCEDURE.
+           MOVE "N" TO WS-CALLED-AS-SUB.
+           GO TO MAIN-BODY.
+
+           ENTRY "PRODUCAO1-REMUNERACAO-SUB".
+           MOVE "Y" TO WS-CALLED-AS-SUB.
+
+       MAIN-BODY.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           PERFORM INIT-FILE-PATHS-PROCEDURE.
+           PERFORM INIT-EMPLOYEE-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-EMPLOYEE-MASTER-PROCEDURE.
+           PERFORM INIT-YTD-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-YTD-MASTER-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PROCEDURE.
+
+      *    limites do periodo de pagamento, para o calculo proporcional
+      *    de quem entra/sai a meio do periodo (req 045). Quando chamado
+      *    via ENTRY "PRODUCAO1-REMUNERACAO-SUB" (BATCH-DRIVER, req 031)
+      *    nao ha consola disponivel a meio do lote, por isso o periodo
+      *    vem do ambiente em vez de ACCEPT -- mesmo padrao do req 035:
+           IF WS-CALLED-AS-SUB = "Y"
+               PERFORM INIT-PERIOD-FROM-ENVIRONMENT-PROCEDURE
+           ELSE
+               DISPLAY "Periodo - inicio (AAAAMMDD): " WITH NO ADVANCING
+               ACCEPT WS-PERIOD-START
+               DISPLAY "Periodo - fim (AAAAMMDD): " WITH NO ADVANCING
+               ACCEPT WS-PERIOD-END
+           END-IF.
+           COMPUTE WS-PERIOD-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-PERIOD-END)
+               - FUNCTION INTEGER-OF-DATE(WS-PERIOD-START) + 1.
+
            OPEN INPUT MONEY-IN.
-           OPEN OUTPUT MONEY-OUT.
+           IF WS-MONEY-IN-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir " WS-MONEY-IN-PATH
+                   " (file status " WS-MONEY-IN-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               IF WS-CALLED-AS-SUB = "Y"
+                   GOBACK
+               ELSE
+                   STOP RUN
+               END-IF
+           END-IF.
+           PERFORM OPEN-SHARED-EXCEPTIONS-PROCEDURE.
+
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ.
+           MOVE WS-CHECKPOINT-WRITTEN TO WS-RECORDS-WRITTEN.
+           MOVE WS-CHECKPOINT-TOTAL TO WS-MONEY-TOTAL.
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND MONEY-OUT
+               OPEN EXTEND PAYSLIP-FILE
+               PERFORM SKIP-CHECKPOINT-RECORDS-PROCEDURE
+           ELSE
+               OPEN OUTPUT MONEY-OUT
+               OPEN OUTPUT PAYSLIP-FILE
+           END-IF.
 
            PERFORM UNTIL WS-EOF='Y'
                READ MONEY-IN INTO WS-MONEY
@@ -135,31 +326,322 @@
                END-READ
            END-PERFORM.
 
+           MOVE WS-RECORDS-WRITTEN TO TR-COUNT.
+           MOVE WS-MONEY-TOTAL TO TR-TOTAL.
+           WRITE MONEY-OUT-FILE FROM MONEY-OUT-TRAILER
+               AFTER ADVANCING 1 LINE.
+
            CLOSE MONEY-IN.
            CLOSE MONEY-OUT.
+           CLOSE PAYSLIP-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE.
+           PERFORM SAVE-YTD-MASTER-PROCEDURE.
 
-           STOP RUN.
-
-
-       WRITE-PROCEDURE.
-           MOVE WNOME TO ONOME.
-           MOVE WAPELIDO TO OAPELIDO.
-           MOVE WCATEGORIA TO OCATEGORIA.
-
-           MOVE WBIRTHDATE TO OBIRTHDATE.
+           IF WS-CALLED-AS-SUB = "Y"
+               GOBACK
+           ELSE
+               STOP RUN
+           END-IF.
 
-           MOVE WHH-ENTRADA TO OHH-ENTRADA.
-           MOVE ":" TO DOISPONTOS1.
-           MOVE WMM-ENTRADA TO OMM-ENTRADA.
 
-           MOVE WHH-SAIDA TO OHH-SAIDA.
-           MOVE ":" TO DOISPONTOS2.
-           MOVE WMM-SAIDA TO OMM-SAIDA.
-
-           MOVE IHORAS-SEMANAIS TO OHORAS-SEMANAIS.
-           MOVE IREMUNERATION TO OREMUNERATION.
+       SKIP-CHECKPOINT-RECORDS-PROCEDURE.
+           PERFORM WS-CHECKPOINT-COUNT TIMES
+               READ MONEY-IN INTO WS-MONEY
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
 
-           WRITE MONEY-OUT-FILE AFTER ADVANCING 1 LINE.
 
+       WRITE-PROCEDURE.
+           MOVE WEMPNO TO WS-EMP-LOOKUP-NUMERO.
+           PERFORM LOOKUP-EMPLOYEE-PROCEDURE.
+           IF WS-EMP-FOUND = "N"
+               DISPLAY "AVISO: funcionario nao encontrado no master - "
+                   WEMPNO
+               MOVE "PRODUCAO1-REMUNERACAO" TO EX-PROGRAM
+               MOVE "Numero de funcionario desconhecido" TO EX-REASON
+               MOVE WEMPNO TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           ELSE
+               MOVE WS-EMP-NOME(EMP-IDX) TO ONOME
+               MOVE WS-EMP-APELIDO(EMP-IDX) TO OAPELIDO
+               MOVE WS-EMP-CATEGORIA(EMP-IDX) TO OCATEGORIA
+
+               COMPUTE WBIRTHDATE = WS-EMP-BD-DAY(EMP-IDX) * 1000000
+                   + WS-EMP-BD-MONTH(EMP-IDX) * 10000
+                   + WS-EMP-BD-YEAR(EMP-IDX)
+               MOVE WBIRTHDATE TO OBIRTHDATE
+
+               MOVE WHH-ENTRADA TO OHH-ENTRADA
+               MOVE ":" TO DOISPONTOS1
+               MOVE WMM-ENTRADA TO OMM-ENTRADA
+
+               MOVE WHH-SAIDA TO OHH-SAIDA
+               MOVE ":" TO DOISPONTOS2
+               MOVE WMM-SAIDA TO OMM-SAIDA
+
+               MOVE IHORAS-SEMANAIS TO OHORAS-SEMANAIS
+
+               PERFORM COMPUTE-WORKED-HOURS-PROCEDURE
+               PERFORM COMPUTE-SENIORITY-BONUS-PROCEDURE
+               PERFORM COMPUTE-NET-PAY-PROCEDURE
+
+               MOVE WS-NET-PAY TO OREMUNERATION
+               ADD WS-NET-PAY TO WS-MONEY-TOTAL
+
+               MOVE WEMPNO TO WS-YTD-LOOKUP-NUMERO
+               COMPUTE WS-YTD-LOOKUP-YEAR = WS-PERIOD-END / 10000
+               MOVE WS-PRORATED-GROSS-BASE TO WS-YTD-ADD-GROSS
+               MOVE WS-TAX-AMOUNT TO WS-YTD-ADD-TAX
+               MOVE WS-SS-AMOUNT TO WS-YTD-ADD-SS
+               MOVE WS-NET-PAY TO WS-YTD-ADD-NET
+               PERFORM ACCUMULATE-YTD-PROCEDURE
+
+               WRITE MONEY-OUT-FILE AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-RECORDS-WRITTEN
+
+               PERFORM WRITE-PAYSLIP-PROCEDURE
+           END-IF.
+
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO WS-CHECKPOINT-WRITTEN.
+           MOVE WS-MONEY-TOTAL TO WS-CHECKPOINT-TOTAL.
+           PERFORM WRITE-CHECKPOINT-PROCEDURE.
+
+
+       COMPUTE-WORKED-HOURS-PROCEDURE.
+           MOVE WHORAS-SEMANAIS TO WS-CONTRACTED-HOURS.
+           MOVE IREMUNERATION TO WS-GROSS-BASE.
+
+           COMPUTE WS-ENTRADA-MIN = (WHH-ENTRADA * 60) + WMM-ENTRADA.
+           COMPUTE WS-SAIDA-MIN   = (WHH-SAIDA * 60) + WMM-SAIDA.
+           COMPUTE WS-INTERVALO-INICIO-MIN =
+               (WHH-INTERVALO-INICIO * 60) + WMM-INTERVALO-INICIO.
+           COMPUTE WS-INTERVALO-FIM-MIN =
+               (WHH-INTERVALO-FIM * 60) + WMM-INTERVALO-FIM.
+           COMPUTE WS-INTERVALO-MIN =
+               WS-INTERVALO-FIM-MIN - WS-INTERVALO-INICIO-MIN.
+
+           COMPUTE WS-WORKED-MIN =
+               (WS-SAIDA-MIN - WS-ENTRADA-MIN) - WS-INTERVALO-MIN.
+           COMPUTE WS-WORKED-HOURS = WS-WORKED-MIN / 60.
+
+           IF WS-WORKED-HOURS > WS-CONTRACTED-HOURS
+               COMPUTE WS-OVERTIME-HOURS =
+                   WS-WORKED-HOURS - WS-CONTRACTED-HOURS
+               IF WS-CONTRACTED-HOURS > 0
+                   COMPUTE WS-HOURLY-RATE =
+                       WS-GROSS-BASE / WS-CONTRACTED-HOURS
+               ELSE
+                   MOVE ZERO TO WS-HOURLY-RATE
+               END-IF
+               COMPUTE WS-OVERTIME-PAY =
+                   WS-OVERTIME-HOURS * WS-HOURLY-RATE * WS-OVERTIME-MULT
+           ELSE
+               MOVE ZERO TO WS-OVERTIME-HOURS
+               MOVE ZERO TO WS-OVERTIME-PAY
+           END-IF.
+
+
+       COMPUTE-SENIORITY-BONUS-PROCEDURE.
+           MOVE WS-EMP-BD-DAY(EMP-IDX) TO WS-BIRTH-DAY.
+           MOVE WS-EMP-BD-MONTH(EMP-IDX) TO WS-BIRTH-MONTH.
+           MOVE WS-EMP-BD-YEAR(EMP-IDX) TO WS-BIRTH-YEAR.
+
+           MOVE WS-BIRTH-DAY TO DV-DAY.
+           MOVE WS-BIRTH-MONTH TO DV-MONTH.
+           MOVE WS-BIRTH-YEAR TO DV-YEAR.
+           PERFORM VALIDATE-DATE-PROCEDURE.
+           IF DV-VALID = "N"
+               DISPLAY "AVISO: data de nascimento invalida - "
+                   WS-EMP-NOME(EMP-IDX)
+               MOVE "PRODUCAO1-REMUNERACAO" TO EX-PROGRAM
+               MOVE "Data de nascimento invalida" TO EX-REASON
+               MOVE WS-EMP-NOME(EMP-IDX) TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+           COMPUTE WS-AGE = WS-TD-YEAR - WS-BIRTH-YEAR.
+           IF (WS-TD-MONTH < WS-BIRTH-MONTH)
+               OR (WS-TD-MONTH = WS-BIRTH-MONTH
+                   AND WS-TD-DAY < WS-BIRTH-DAY)
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-AGE >= 50
+                   MOVE 10.00 TO WS-SENIORITY-PCT
+               WHEN WS-AGE >= 40
+                   MOVE 5.00 TO WS-SENIORITY-PCT
+               WHEN OTHER
+                   MOVE ZERO TO WS-SENIORITY-PCT
+           END-EVALUATE.
+
+           COMPUTE WS-SENIORITY-BONUS =
+               WS-GROSS-BASE * WS-SENIORITY-PCT / 100.
+
+
+      *    Compensa o periodo efetivamente trabalhado quando a
+      *    admissao e posterior ao inicio do periodo ou a cessacao e
+      *    anterior ao fim do periodo (req 045). EM-TERM-YEAR = ZERO
+      *    (funcionario ainda ativo) trata a cessacao como o proprio
+      *    fim do periodo. As horas extra ja refletem apenas o tempo
+      *    efetivamente trabalhado, por isso so o vencimento base e
+      *    proporcionalizado.
+       PRORATE-PAY-PROCEDURE.
+           COMPUTE WS-EMP-HIRE-DATE-N =
+               WS-EMP-HIRE-YEAR(EMP-IDX) * 10000
+               + WS-EMP-HIRE-MONTH(EMP-IDX) * 100
+               + WS-EMP-HIRE-DAY(EMP-IDX).
+
+           IF WS-EMP-TERM-YEAR(EMP-IDX) = ZERO
+               MOVE WS-PERIOD-END TO WS-EMP-TERM-DATE-N
+           ELSE
+               COMPUTE WS-EMP-TERM-DATE-N =
+                   WS-EMP-TERM-YEAR(EMP-IDX) * 10000
+                   + WS-EMP-TERM-MONTH(EMP-IDX) * 100
+                   + WS-EMP-TERM-DAY(EMP-IDX)
+           END-IF.
+
+           IF WS-EMP-HIRE-DATE-N > WS-PERIOD-START
+               MOVE WS-EMP-HIRE-DATE-N TO WS-EFFECTIVE-START
+           ELSE
+               MOVE WS-PERIOD-START TO WS-EFFECTIVE-START
+           END-IF.
+
+           IF WS-EMP-TERM-DATE-N < WS-PERIOD-END
+               MOVE WS-EMP-TERM-DATE-N TO WS-EFFECTIVE-END
+           ELSE
+               MOVE WS-PERIOD-END TO WS-EFFECTIVE-END
+           END-IF.
+
+           IF WS-EFFECTIVE-START > WS-EFFECTIVE-END
+               MOVE ZERO TO WS-WORKED-DAYS
+           ELSE
+               COMPUTE WS-WORKED-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-END)
+                   - FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-START) + 1
+           END-IF.
+
+           IF WS-WORKED-DAYS >= WS-PERIOD-DAYS
+               MOVE WS-GROSS-BASE TO WS-PRORATED-GROSS-BASE
+           ELSE
+               COMPUTE WS-PRORATED-GROSS-BASE ROUNDED =
+                   WS-GROSS-BASE * WS-WORKED-DAYS / WS-PERIOD-DAYS
+           END-IF.
+
+
+       COMPUTE-NET-PAY-PROCEDURE.
+           PERFORM PRORATE-PAY-PROCEDURE.
+           COMPUTE WS-GROSS-PAY =
+               WS-PRORATED-GROSS-BASE + WS-OVERTIME-PAY
+               + WS-SENIORITY-BONUS.
+           COMPUTE WS-TAX-AMOUNT = WS-GROSS-PAY * WS-TAX-PCT / 100.
+           COMPUTE WS-SS-AMOUNT  = WS-GROSS-PAY * WS-SS-PCT / 100.
+           COMPUTE WS-NET-PAY =
+               WS-GROSS-PAY - WS-TAX-AMOUNT - WS-SS-AMOUNT.
+
+
+       WRITE-PAYSLIP-PROCEDURE.
+           MOVE SPACES TO PAYSLIP-LINE.
+           STRING "RECIBO DE VENCIMENTO - " WS-EMP-NOME(EMP-IDX) " "
+               WS-EMP-APELIDO(EMP-IDX)
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 2 LINE.
+
+           MOVE WS-EMP-CATEGORIA(EMP-IDX) TO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE IHORAS-SEMANAIS TO M-HOURS.
+           MOVE WS-OVERTIME-HOURS TO M-OVERTIME-HOURS.
+           STRING "Horas trabalhadas: " M-HOURS
+               "   Horas extra: " M-OVERTIME-HOURS
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE WS-GROSS-PAY TO M-MONEY.
+           STRING "Vencimento bruto: " M-MONEY
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE WS-OVERTIME-PAY TO M-MONEY.
+           STRING "  (inclui horas extra: " M-MONEY ")"
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE WS-SENIORITY-BONUS TO M-MONEY.
+           STRING "  (inclui bonus de antiguidade: " M-MONEY ")"
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE WS-TAX-AMOUNT TO M-MONEY.
+           STRING "Retencao na fonte: -" M-MONEY
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE WS-SS-AMOUNT TO M-MONEY.
+           STRING "Seguranca social: -" M-MONEY
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           MOVE WS-NET-PAY TO M-MONEY.
+           STRING "VENCIMENTO LIQUIDO: " M-MONEY
+               DELIMITED BY SIZE INTO PAYSLIP-LINE.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+           IF WS-YTD-TABLE-FULL = "N"
+               MOVE WS-YTD-NET(YTD-IDX) TO M-MONEY
+               STRING "Acumulado ano (YTD): " M-MONEY
+                   DELIMITED BY SIZE INTO PAYSLIP-LINE
+           ELSE
+               STRING "Acumulado ano (YTD): N/D"
+                   DELIMITED BY SIZE INTO PAYSLIP-LINE
+           END-IF.
+           WRITE PAYSLIP-LINE AFTER ADVANCING 1 LINE.
+
+
+       COPY "DATEVALP.cpy".
+
+       COPY "EXCEPTWR.cpy".
+
+       COPY "CKPTP.cpy".
+
+       COPY "EMPLMP.cpy".
+
+       COPY "YTDMP.cpy".
+
+
+       INIT-PERIOD-FROM-ENVIRONMENT-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REMUN_PERIOD_START".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE(1:8) TO WS-PERIOD-START
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:6) TO WS-PERIOD-START-YYYYMM
+               MOVE 1 TO WS-PERIOD-START-DD
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REMUN_PERIOD_END".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE(1:8) TO WS-PERIOD-END
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PERIOD-END
+           END-IF.
+
+       INIT-FILE-PATHS-PROCEDURE.
+      *    nomes proprios (nao MONEY_IN_FILE/MONEY_OUT_FILE) para nao
+      *    colidir com o par de nomes usado por 19_file_io_remun.cbl,
+      *    um programa distinto com os seus proprios ficheiros:
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REMUN_BATCH_IN_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-MONEY-IN-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REMUN_BATCH_OUT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-MONEY-OUT-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PAYSLIP_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-PAYSLIP-PATH
+           END-IF.
 
        END PROGRAM PRODUCAO1-REMUNERACAO.
