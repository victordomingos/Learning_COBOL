@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-SUMMARY.
+      *=================================================================
+      * Purpose: Cross-program end-of-day operations summary (req 049).
+      *          Reads the trailer control total already written at
+      *          the end of the PRODUCT-PRICES, BOOKSTORE, PRODUCAO1-
+      *          REMUNERACAO and PRODUCAO1-ALUGUER output files (see
+      *          req 034) and prints one consolidated shop-wide
+      *          summary, instead of tailing four separate files by
+      *          hand. Mirrors the job list/order already established
+      *          by BATCH-DRIVER (req 031).
+      * Author:  Victor Domingos
+      * Date:    2026-08-08
+      * License: MIT
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAS-INVOICE-FILE
+               ASSIGN TO DYNAMIC WS-GAS-INVOICE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAS-INVOICE-STATUS.
+           SELECT SALES-REPORT-FILE
+               ASSIGN TO DYNAMIC WS-SALES-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-REPORT-STATUS.
+           SELECT MONEY-OUT-FILE
+               ASSIGN TO DYNAMIC WS-MONEY-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONEY-OUT-STATUS.
+           SELECT CAR-OUT-FILE
+               ASSIGN TO DYNAMIC WS-CAR-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAR-OUT-STATUS.
+           COPY "EXCEPTSEL.cpy".
+
+      *=================================================================
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      * cada FD abaixo esta desenhada com o mesmo layout do trailer
+      * (req 034) que o respetivo programa produtor escreve como
+      * ultima linha do ficheiro -- basta ler ate AT END e o ultimo
+      * registo lido com sucesso fica com o trailer:
+       FD  GAS-INVOICE-FILE.
+       01  GAS-INVOICE-TRAILER-IN.
+           05 GI-TAG      PIC X(9).
+           05 GI-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3).
+           05 GI-TOTAL    PIC Z(7)9.99-.
+
+       FD  SALES-REPORT-FILE.
+       01  SALES-REPORT-TRAILER-IN.
+           05 SR-TAG      PIC X(9).
+           05 SR-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3).
+           05 SR-TOTAL    PIC Z(8)9.99-.
+
+       FD  MONEY-OUT-FILE.
+       01  MONEY-OUT-TRAILER-IN.
+           05 MO-TAG      PIC X(9).
+           05 MO-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3).
+           05 MO-TOTAL    PIC Z(6)9.99.
+
+       FD  CAR-OUT-FILE.
+       01  CAR-OUT-TRAILER-IN.
+           05 CO-TAG      PIC X(9).
+           05 CO-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3).
+           05 CO-TOTAL    PIC Z(5)9.99-.
+
+       COPY "EXCEPTFD.cpy".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      * caminhos de ficheiro parametrizaveis por variavel de ambiente,
+      * iguais aos usados pelos proprios programas produtores (req 035),
+      * para que um override do caminho de saida de um produtor seja
+      * automaticamente seguido por este resumo:
+       01  WS-GAS-INVOICE-PATH  PIC X(60)
+           VALUE "..\gas-sales-invoice.txt".
+       01  WS-SALES-REPORT-PATH PIC X(60)
+           VALUE "..\book-sales-report.txt".
+       01  WS-MONEY-OUT-PATH    PIC X(60)
+           VALUE "..\REMUNERACAO-OUT.txt".
+       01  WS-CAR-OUT-PATH      PIC X(60)
+           VALUE "..\RENTACAR-OUT.txt".
+       01  WS-ENV-VALUE         PIC X(60).
+
+      * estado do ficheiro de excecoes partilhado (req 032):
+       COPY "EXCEPTWS.cpy".
+
+      * um produtor que ainda nao correu hoje deixa o seu ficheiro de
+      * saida por criar -- sem FILE STATUS aqui, OPEN INPUT abortaria a
+      * execucao inteira do resumo em vez de reportar esse total como
+      * N/D (mesmo tratamento de "status 35" ja usado nos LOAD-*-
+      * PROCEDURE dos ficheiros mestre partilhados):
+       01  WS-GAS-INVOICE-STATUS  PIC XX.
+       01  WS-SALES-REPORT-STATUS PIC XX.
+       01  WS-MONEY-OUT-STATUS    PIC XX.
+       01  WS-CAR-OUT-STATUS      PIC XX.
+
+       01  WS-EOF               PIC X VALUE "N".
+
+       01  WS-GAS-FOUND         PIC X VALUE "N".
+       01  WS-BOOK-FOUND        PIC X VALUE "N".
+       01  WS-REMUN-FOUND       PIC X VALUE "N".
+       01  WS-CAR-FOUND         PIC X VALUE "N".
+
+       01  WS-GAS-TOTAL         PIC S9(8)V99 VALUE ZERO.
+       01  WS-BOOK-TOTAL        PIC S9(9)V99 VALUE ZERO.
+       01  WS-REMUN-TOTAL       PIC S9(7)V99 VALUE ZERO.
+       01  WS-CAR-TOTAL         PIC S9(6)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL       PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-GAS-TOTAL-ED      PIC Z(7)9.99-.
+       01  WS-BOOK-TOTAL-ED     PIC Z(8)9.99-.
+       01  WS-REMUN-TOTAL-ED    PIC Z(6)9.99-.
+       01  WS-CAR-TOTAL-ED      PIC Z(5)9.99-.
+       01  WS-GRAND-TOTAL-ED    PIC Z(8)9.99-.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INIT-FILE-PATHS-PROCEDURE.
+           PERFORM OPEN-SHARED-EXCEPTIONS-PROCEDURE.
+
+           PERFORM READ-GAS-INVOICE-PROCEDURE.
+           PERFORM READ-SALES-REPORT-PROCEDURE.
+           PERFORM READ-MONEY-OUT-PROCEDURE.
+           PERFORM READ-CAR-OUT-PROCEDURE.
+
+           COMPUTE WS-GRAND-TOTAL = WS-GAS-TOTAL + WS-BOOK-TOTAL
+               + WS-REMUN-TOTAL + WS-CAR-TOTAL.
+
+           CLOSE EXCEPTIONS-FILE.
+
+           PERFORM PRINT-SUMMARY-PROCEDURE.
+
+           STOP RUN.
+
+
+       READ-GAS-INVOICE-PROCEDURE.
+           MOVE "N" TO WS-EOF.
+           MOVE SPACES TO GAS-INVOICE-TRAILER-IN.
+           OPEN INPUT GAS-INVOICE-FILE.
+           IF WS-GAS-INVOICE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ GAS-INVOICE-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE GAS-INVOICE-FILE
+           END-IF.
+
+           IF GI-TAG = "TRAILER: "
+               MOVE "Y" TO WS-GAS-FOUND
+               MOVE GI-TOTAL TO WS-GAS-TOTAL
+           ELSE
+               MOVE "PRODUCT-PRICES" TO EX-PROGRAM
+               MOVE "TRAILER GAS-INVOICE NAO ENCONTRADO"
+                   TO EX-REASON
+               MOVE WS-GAS-INVOICE-PATH(1:40) TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+
+       READ-SALES-REPORT-PROCEDURE.
+           MOVE "N" TO WS-EOF.
+           MOVE SPACES TO SALES-REPORT-TRAILER-IN.
+           OPEN INPUT SALES-REPORT-FILE.
+           IF WS-SALES-REPORT-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ SALES-REPORT-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-REPORT-FILE
+           END-IF.
+
+           IF SR-TAG = "TRAILER: "
+               MOVE "Y" TO WS-BOOK-FOUND
+               MOVE SR-TOTAL TO WS-BOOK-TOTAL
+           ELSE
+               MOVE "BOOKSTORE" TO EX-PROGRAM
+               MOVE "TRAILER SALES-REPORT NAO ENCONTRADO"
+                   TO EX-REASON
+               MOVE WS-SALES-REPORT-PATH(1:40) TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+
+       READ-MONEY-OUT-PROCEDURE.
+           MOVE "N" TO WS-EOF.
+           MOVE SPACES TO MONEY-OUT-TRAILER-IN.
+           OPEN INPUT MONEY-OUT-FILE.
+           IF WS-MONEY-OUT-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ MONEY-OUT-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE MONEY-OUT-FILE
+           END-IF.
+
+           IF MO-TAG = "TRAILER: "
+               MOVE "Y" TO WS-REMUN-FOUND
+               MOVE MO-TOTAL TO WS-REMUN-TOTAL
+           ELSE
+               MOVE "PRODUCAO1-REMUNERACAO" TO EX-PROGRAM
+               MOVE "TRAILER MONEY-OUT NAO ENCONTRADO"
+                   TO EX-REASON
+               MOVE WS-MONEY-OUT-PATH(1:40) TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+
+       READ-CAR-OUT-PROCEDURE.
+           MOVE "N" TO WS-EOF.
+           MOVE SPACES TO CAR-OUT-TRAILER-IN.
+           OPEN INPUT CAR-OUT-FILE.
+           IF WS-CAR-OUT-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ CAR-OUT-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE CAR-OUT-FILE
+           END-IF.
+
+           IF CO-TAG = "TRAILER: "
+               MOVE "Y" TO WS-CAR-FOUND
+               MOVE CO-TOTAL TO WS-CAR-TOTAL
+           ELSE
+               MOVE "PRODUCAO1-ALUGUER" TO EX-PROGRAM
+               MOVE "TRAILER CAR-OUT NAO ENCONTRADO" TO EX-REASON
+               MOVE WS-CAR-OUT-PATH(1:40) TO EX-DETAIL
+               PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+           END-IF.
+
+
+       PRINT-SUMMARY-PROCEDURE.
+           MOVE WS-GAS-TOTAL   TO WS-GAS-TOTAL-ED.
+           MOVE WS-BOOK-TOTAL  TO WS-BOOK-TOTAL-ED.
+           MOVE WS-REMUN-TOTAL TO WS-REMUN-TOTAL-ED.
+           MOVE WS-CAR-TOTAL   TO WS-CAR-TOTAL-ED.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.
+
+           DISPLAY "----- RESUMO DIARIO DA LOJA (EOD-SUMMARY) -----".
+
+           IF WS-GAS-FOUND = "Y"
+               DISPLAY "PRODUCT-PRICES (gas invoices) ....: "
+                   WS-GAS-TOTAL-ED
+           ELSE
+               DISPLAY "PRODUCT-PRICES (gas invoices) ....: N/D"
+           END-IF.
+
+           IF WS-BOOK-FOUND = "Y"
+               DISPLAY "BOOKSTORE (vendas de livros) .....: "
+                   WS-BOOK-TOTAL-ED
+           ELSE
+               DISPLAY "BOOKSTORE (vendas de livros) .....: N/D"
+           END-IF.
+
+           IF WS-REMUN-FOUND = "Y"
+               DISPLAY "PRODUCAO1-REMUNERACAO (salarios) .: "
+                   WS-REMUN-TOTAL-ED
+           ELSE
+               DISPLAY "PRODUCAO1-REMUNERACAO (salarios) .: N/D"
+           END-IF.
+
+           IF WS-CAR-FOUND = "Y"
+               DISPLAY "PRODUCAO1-ALUGUER (alugueres) ....: "
+                   WS-CAR-TOTAL-ED
+           ELSE
+               DISPLAY "PRODUCAO1-ALUGUER (alugueres) ....: N/D"
+           END-IF.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "TOTAL GERAL DO DIA ...............: "
+               WS-GRAND-TOTAL-ED.
+           DISPLAY "-------------------------------------------------".
+
+
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "GAS_INVOICE_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-GAS-INVOICE-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SALES_REPORT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-SALES-REPORT-PATH
+           END-IF.
+      *    le o trailer do lote de remuneracoes (EXE1, chamado pelo
+      *    BATCH-DRIVER), por isso acompanha o nome de variavel de
+      *    ambiente proprio desse programa, nao o de 19_file_io_remun.cbl:
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REMUN_BATCH_OUT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-MONEY-OUT-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "RENTACAR_OUT_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CAR-OUT-PATH
+           END-IF.
+
+       COPY "EXCEPTWR.cpy".
+
+       END PROGRAM EOD-SUMMARY.
