@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOTAS.
       *=================================================================
-      * Purpose:
+      * Purpose: Grade a whole class (roster file) in one run.
       * Author:  Victor Domingos
       * Date:
       * License: MIT
@@ -13,15 +13,31 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "..\notas-roster.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "STUDMSEL.cpy".
 
       *=================================================================
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
+       FD ROSTER-FILE.
+       01 ROSTER-RECORD.
+           05 RNUMERO   PIC 9(5).
+           05 RNOME     PIC A(20).
+           05 RNOTA1    PIC 99.
+           05 RNOTA2    PIC 99.
+           05 RNOTA3    PIC 99.
+           05 RNOTA4    PIC 99.
+           05 RFALTAS   PIC 99.
+
+       COPY "STUDMFD.cpy".
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77  NOME    PIC A(20)   VALUE SPACES.
+       77  NUMERO  PIC 9(5)    VALUE ZERO.
+       77  WS-RESULTADO PIC X(20) VALUE SPACES.
 
        77  NOTA1   PIC 99      VALUE 21.
        77  NOTA2   PIC 99      VALUE 21.
@@ -29,6 +45,7 @@
        77  NOTA4   PIC 99      VALUE 21.
        77  NFALTAS PIC S99     VALUE -1.
        77  EXAME   PIC 99      VALUE 21.
+       77  EXAME2  PIC 99      VALUE 21.
        77  IN-NOTA PIC Z9.
 
        77  MEDIA   PIC 99V99   VALUE ZERO.
@@ -44,56 +61,70 @@
            02  DIA PIC 99      VALUE ZERO.
 
        77  SP    PIC A(1)      VALUE SPACE.
+       77  WS-EOF PIC A(1)     VALUE "N".
+
+      * contadores do lote (turma inteira nesta execucao):
+       77  WS-N-ALUNOS  PIC 999  VALUE ZERO.
+
+      * distribuicao das notas finais por banda, para o relatorio ao
+      * conselho pedagogico (req 048):
+       77  WS-FINAL-GRADE PIC 99V99 VALUE ZERO.
+       77  WS-BAND-0-9    PIC 999   VALUE ZERO.
+       77  WS-BAND-10-13  PIC 999   VALUE ZERO.
+       77  WS-BAND-14-16  PIC 999   VALUE ZERO.
+       77  WS-BAND-17-20  PIC 999   VALUE ZERO.
+
+      * validacao de calendario partilhada (req 030):
+       COPY "DATEVAL.cpy".
+
+      * historico de STUDENT-MASTER, para nao ter de reintroduzir o
+      * nome do aluno todas as sessoes (req 040):
+       COPY "STUDMWS.cpy".
       *=================================================================
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           PERFORM INPUT-PROCEDURE.
-           PERFORM CALC-AVG-PROCEDURE.
-           PERFORM REPORT-PROCEDURE.
+           DISPLAY SPACE ERASE EOS.
+           PERFORM INIT-STUDENT-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-STUDENT-MASTER-PROCEDURE.
+           OPEN INPUT ROSTER-FILE
+           OPEN EXTEND STUDENT-MASTER-FILE
+           READ ROSTER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ
+
+           PERFORM UNTIL WS-EOF = "Y"
+               ADD 1 TO WS-N-ALUNOS
+               PERFORM STUDENT-PROCEDURE
+               READ ROSTER-FILE
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+           END-PERFORM
 
-           666.
-           ACCEPT SP AT 2001
+           CLOSE ROSTER-FILE.
+           CLOSE STUDENT-MASTER-FILE.
+
+           DISPLAY "Alunos processados: " WS-N-ALUNOS AT 1901.
+           PERFORM HISTOGRAM-PROCEDURE.
+           ACCEPT SP AT 2601
            STOP RUN.
 
 
+       STUDENT-PROCEDURE.
+           MOVE RNUMERO TO NUMERO.
+           MOVE RNOME   TO NOME.
+           MOVE RNOTA1  TO NOTA1.
+           MOVE RNOTA2  TO NOTA2.
+           MOVE RNOTA3  TO NOTA3.
+           MOVE RNOTA4  TO NOTA4.
+           MOVE RFALTAS TO NFALTAS.
+           MOVE 21 TO EXAME.
+           MOVE 21 TO EXAME2.
+           MOVE ZERO TO NOTA-F.
+           MOVE SPACES TO WS-RESULTADO.
 
-       INPUT-PROCEDURE.
-           DISPLAY SPACE ERASE EOS.
-           PERFORM UNTIL (NOME ALPHABETIC) AND (NOME NOT = SPACES)
-               DISPLAY "Por favor, introduza o nome:" AT 1101
-               ACCEPT NOME AT 1130
-           END-PERFORM.
-
-           PERFORM UNTIL (NOTA1 >= 0) AND (NOTA1 <= 20)
-               DISPLAY "Por favor, introduza a nota 1:" AT 1301
-               ACCEPT IN-NOTA AT 1332
-               MOVE IN-NOTA TO NOTA1
-           END-PERFORM.
-
-           PERFORM UNTIL (NOTA2 >= 0) AND (NOTA2 <= 20)
-               DISPLAY "Por favor, introduza a nota 2:" AT 1401
-               ACCEPT IN-NOTA AT 1432
-               MOVE IN-NOTA TO NOTA2
-           END-PERFORM.
-
-           PERFORM UNTIL (NOTA3 >= 0) AND (NOTA3 <= 20)
-               DISPLAY "Por favor, introduza a nota 3:" AT 1501
-               ACCEPT IN-NOTA AT 1532
-               MOVE IN-NOTA TO NOTA3
-           END-PERFORM.
-
-           PERFORM UNTIL (NOTA4 >= 0) AND (NOTA4 <= 20)
-               DISPLAY "Por favor, introduza a nota 4:" AT 1601
-               ACCEPT IN-NOTA AT 1632
-               MOVE IN-NOTA TO NOTA4
-           END-PERFORM.
-
-           PERFORM UNTIL (NFALTAS >= 0)
-               DISPLAY "Qual o numero de faltas?" AT 1701
-               ACCEPT IN-NOTA AT 1725
-               MOVE IN-NOTA TO NFALTAS
-           END-PERFORM.
+           PERFORM CALC-AVG-PROCEDURE.
+           PERFORM REPORT-PROCEDURE.
 
 
        CALC-AVG-PROCEDURE.
@@ -104,6 +135,15 @@
        REPORT-PROCEDURE.
            DISPLAY SPACE ERASE EOS.
            ACCEPT HOJE FROM DATE.
+
+           MOVE DIA TO DV-DAY.
+           MOVE MES TO DV-MONTH.
+           COMPUTE DV-YEAR = 2000 + ANO.
+           PERFORM VALIDATE-DATE-PROCEDURE.
+           IF DV-VALID = "N"
+               DISPLAY "AVISO: data de hoje invalida (HOJE)." AT 0130
+           END-IF.
+
            DISPLAY DIA AT 0101
            DISPLAY "/" AT 0103
            DISPLAY MES AT 0104
@@ -134,15 +174,11 @@
            DISPLAY NOTA-M AT 0808
 
 
-           IF MEDIA < 10
-               DISPLAY "Media inferior a 10 (REPROVADO)." AT 0901
-               GO TO 666
-           END-IF.
-
            IF NFALTAS > (MEDIA * 2)
                DISPLAY "REPROVADO POR FALTAS, COM NOTA DE " AT 0901
                DISPLAY M-FALTAS AT 1001
-               GO TO 666
+               MOVE "REPROVADO-FALTAS" TO WS-RESULTADO
+               GO TO REPORT-EXIT
            END-IF.
 
            IF NFALTAS > 25
@@ -150,14 +186,16 @@
                DISPLAY M-FALTAS AT 1001
                DISPLAY "Numero de faltas: " AT 1101
                DISPLAY NFALTAS AT 1201
-               GO TO 666
+               MOVE "REPROVADO-FALTAS" TO WS-RESULTADO
+               GO TO REPORT-EXIT
            END-IF.
 
 
            IF MEDIA >= 10
                DISPLAY NFALTAS AT 0901
                DISPLAY "FALTAS" AT 0904
-               GO TO 666
+               MOVE "APROVADO" TO WS-RESULTADO
+               GO TO REPORT-EXIT
            END-IF.
 
 
@@ -178,15 +216,86 @@
 
 
 
+           IF NOTA-F >= 10
+               DISPLAY "== APROVADO ==" AT 1301
+               MOVE "APROVADO-EXAME" TO WS-RESULTADO
+               GO TO REPORT-EXIT
+           END-IF.
+
+      * ---- segunda chamada: uma segunda oportunidade de exame ----
+           DISPLAY "REPROVADO NA 1a CHAMADA. Segunda chamada:" AT 1401
+           PERFORM UNTIL (EXAME2 >= 0) AND (EXAME2 <= 20)
+               DISPLAY "Introduza a nota da 2a chamada:" AT 1501
+               ACCEPT IN-NOTA AT 1539
+               MOVE IN-NOTA TO EXAME2
+           END-PERFORM
+
+           COMPUTE NOTA-F = (MEDIA + EXAME2)/2
+           MOVE NOTA-F TO NOTA-M
+
+           DISPLAY "Nota final (2a chamada): " AT 1601
+           DISPLAY NOTA-M AT 1626
+
            IF NOTA-F < 10
-               DISPLAY "== REPROVADO ==" AT 1301
+               DISPLAY "== REPROVADO ==" AT 1701
+               MOVE "REPROVADO" TO WS-RESULTADO
            ELSE
-               DISPLAY "== APROVADO ==" AT 1301
+               DISPLAY "== APROVADO ==" AT 1701
+               MOVE "APROVADO-2A-CHAM" TO WS-RESULTADO
            END-IF.
 
+       REPORT-EXIT.
+           MOVE NUMERO  TO ST-NUMERO.
+           MOVE NOME    TO ST-NOME.
+           MOVE DIA     TO ST-DIA.
+           MOVE MES     TO ST-MES.
+           COMPUTE ST-ANO = 2000 + ANO.
+           MOVE MEDIA   TO ST-MEDIA.
+           MOVE NOTA-F  TO ST-NOTA-F.
+           MOVE WS-RESULTADO TO ST-RESULTADO.
+           PERFORM WRITE-STUDENT-HISTORY-PROCEDURE.
+           PERFORM ACCUMULATE-GRADE-BAND-PROCEDURE.
+
            ACCEPT SP AT 2001.
 
 
+      * a nota final e o NOTA-F apos exame, ou a MEDIA quando o aluno
+      * passa ou chumba sem ir a exame (EXAME fica no valor sentinela
+      * 21 nesse caso) -- req 048:
+       ACCUMULATE-GRADE-BAND-PROCEDURE.
+           IF EXAME <= 20
+               MOVE NOTA-F TO WS-FINAL-GRADE
+           ELSE
+               MOVE MEDIA TO WS-FINAL-GRADE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-FINAL-GRADE < 10
+                   ADD 1 TO WS-BAND-0-9
+               WHEN WS-FINAL-GRADE < 14
+                   ADD 1 TO WS-BAND-10-13
+               WHEN WS-FINAL-GRADE < 17
+                   ADD 1 TO WS-BAND-14-16
+               WHEN OTHER
+                   ADD 1 TO WS-BAND-17-20
+           END-EVALUATE.
+
+
+       HISTOGRAM-PROCEDURE.
+           DISPLAY "Distribuicao de notas:" AT 2001
+           DISPLAY "  0-9 :" AT 2101
+           DISPLAY WS-BAND-0-9   AT 2109
+           DISPLAY " 10-13:" AT 2201
+           DISPLAY WS-BAND-10-13 AT 2209
+           DISPLAY " 14-16:" AT 2301
+           DISPLAY WS-BAND-14-16 AT 2309
+           DISPLAY " 17-20:" AT 2401
+           DISPLAY WS-BAND-17-20 AT 2409.
+
+
+       COPY "DATEVALP.cpy".
+
+       COPY "STUDMP.cpy".
 
 
        END PROGRAM NOTAS.
