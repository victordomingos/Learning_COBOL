@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MASTER-MAINT.
+      *=================================================================
+      * Purpose: Maintain the EMPLOYEE-MASTER file (req 037) -- add,
+      *          edit and retire employees so MONEY and PRODUCAO1-
+      *          REMUNERACAO can merge punched hours against a
+      *          persistent record instead of retyping fixed employee
+      *          data on every payroll run.
+      *          This GnuCOBOL build has no SCREEN SECTION runtime
+      *          support (cobc --info reports extended screen I/O
+      *          disabled), so the maintenance menu uses the repo's
+      *          usual line-mode ACCEPT/DISPLAY style instead.
+      * Author:  Victor Domingos
+      * Date:    2026-08-08
+      * License: MIT
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "EMPLMSEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "EMPLMFD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "EMPLMWS.cpy".
+
+       01  WS-OPTION     PIC X.
+       01  WS-SEL-NUMERO PIC 9(5).
+       01  WS-DIRTY      PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-EMPLOYEE-MASTER-PATH-PROCEDURE.
+           PERFORM LOAD-EMPLOYEE-MASTER-PROCEDURE.
+
+           PERFORM UNTIL WS-OPTION = "5"
+               PERFORM SHOW-MENU-PROCEDURE
+               EVALUATE WS-OPTION
+                   WHEN "1" PERFORM LIST-EMPLOYEES-PROCEDURE
+                   WHEN "2" PERFORM ADD-EMPLOYEE-PROCEDURE
+                   WHEN "3" PERFORM EDIT-EMPLOYEE-PROCEDURE
+                   WHEN "4" PERFORM RETIRE-EMPLOYEE-PROCEDURE
+                   WHEN "5" CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida."
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WS-DIRTY = "Y"
+               PERFORM SAVE-EMPLOYEE-MASTER-PROCEDURE
+               DISPLAY "Master gravado em " WS-EMPLOYEE-MASTER-PATH "."
+           END-IF.
+
+           STOP RUN.
+
+
+       SHOW-MENU-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "----- MANUTENCAO DO EMPLOYEE-MASTER -----".
+           DISPLAY "1 - Listar funcionarios".
+           DISPLAY "2 - Adicionar funcionario".
+           DISPLAY "3 - Editar funcionario".
+           DISPLAY "4 - Retirar funcionario".
+           DISPLAY "5 - Gravar e sair".
+           DISPLAY "Opcao: " WITH NO ADVANCING.
+           ACCEPT WS-OPTION.
+
+
+       LIST-EMPLOYEES-PROCEDURE.
+           IF WS-EMP-COUNT = ZERO
+               DISPLAY "Nao ha funcionarios carregados."
+           ELSE
+               PERFORM VARYING EMP-IDX FROM 1 BY 1
+                   UNTIL EMP-IDX > WS-EMP-COUNT
+                   DISPLAY WS-EMP-NUMERO(EMP-IDX) " - "
+                       WS-EMP-NOME(EMP-IDX) " "
+                       WS-EMP-APELIDO(EMP-IDX) " ("
+                       WS-EMP-CATEGORIA(EMP-IDX) " / "
+                       WS-EMP-SECCAO(EMP-IDX) ")"
+               END-PERFORM
+           END-IF.
+
+
+       ADD-EMPLOYEE-PROCEDURE.
+           IF WS-EMP-COUNT >= 50
+               DISPLAY "Tabela de funcionarios cheia (maximo de 50)."
+           ELSE
+               DISPLAY "Numero de funcionario (5 digitos): "
+                   WITH NO ADVANCING
+               ACCEPT WS-SEL-NUMERO
+               MOVE WS-SEL-NUMERO TO WS-EMP-LOOKUP-NUMERO
+               PERFORM LOOKUP-EMPLOYEE-PROCEDURE
+               IF WS-EMP-FOUND = "Y"
+                   DISPLAY "Ja existe um funcionario com esse numero "
+                       "-- use a opcao Editar."
+               ELSE
+                   ADD 1 TO WS-EMP-COUNT
+                   MOVE WS-SEL-NUMERO TO WS-EMP-NUMERO(WS-EMP-COUNT)
+                   MOVE WS-EMP-COUNT TO EMP-IDX
+                   PERFORM PROMPT-EMPLOYEE-FIELDS-PROCEDURE
+                   MOVE "Y" TO WS-DIRTY
+               END-IF
+           END-IF.
+
+
+       EDIT-EMPLOYEE-PROCEDURE.
+           DISPLAY "Numero a editar: " WITH NO ADVANCING.
+           ACCEPT WS-SEL-NUMERO.
+           MOVE WS-SEL-NUMERO TO WS-EMP-LOOKUP-NUMERO.
+           PERFORM LOOKUP-EMPLOYEE-PROCEDURE.
+           IF WS-EMP-FOUND = "N"
+               DISPLAY "Nao existe funcionario com esse numero."
+           ELSE
+               PERFORM PROMPT-EMPLOYEE-FIELDS-PROCEDURE
+               MOVE "Y" TO WS-DIRTY
+           END-IF.
+
+
+       RETIRE-EMPLOYEE-PROCEDURE.
+           DISPLAY "Numero a retirar: " WITH NO ADVANCING.
+           ACCEPT WS-SEL-NUMERO.
+           MOVE WS-SEL-NUMERO TO WS-EMP-LOOKUP-NUMERO.
+           PERFORM LOOKUP-EMPLOYEE-PROCEDURE.
+           IF WS-EMP-FOUND = "N"
+               DISPLAY "Nao existe funcionario com esse numero."
+           ELSE
+               PERFORM VARYING EMP-IDX FROM EMP-IDX BY 1
+                   UNTIL EMP-IDX >= WS-EMP-COUNT
+                   MOVE WS-EMP-ENTRY(EMP-IDX + 1) TO
+                       WS-EMP-ENTRY(EMP-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-EMP-COUNT
+               MOVE "Y" TO WS-DIRTY
+               DISPLAY "Funcionario retirado."
+           END-IF.
+
+
+       PROMPT-EMPLOYEE-FIELDS-PROCEDURE.
+           DISPLAY "Nome (ate 15 caracteres): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-NOME(EMP-IDX).
+           DISPLAY "Apelido (ate 15 caracteres): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-APELIDO(EMP-IDX).
+           DISPLAY "Dia de nascimento (DD): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-BD-DAY(EMP-IDX).
+           DISPLAY "Mes de nascimento (MM): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-BD-MONTH(EMP-IDX).
+           DISPLAY "Ano de nascimento (AAAA): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-BD-YEAR(EMP-IDX).
+           DISPLAY "Categoria (ate 20 caracteres): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-CATEGORIA(EMP-IDX).
+           DISPLAY "Seccao (ate 20 caracteres): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-SECCAO(EMP-IDX).
+           DISPLAY "Dia de admissao (DD): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-HIRE-DAY(EMP-IDX).
+           DISPLAY "Mes de admissao (MM): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-HIRE-MONTH(EMP-IDX).
+           DISPLAY "Ano de admissao (AAAA): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-HIRE-YEAR(EMP-IDX).
+           DISPLAY "Ano de cessacao (AAAA, 0 se ainda ativo): "
+               WITH NO ADVANCING.
+           ACCEPT WS-EMP-TERM-YEAR(EMP-IDX).
+           IF WS-EMP-TERM-YEAR(EMP-IDX) = ZERO
+               MOVE ZERO TO WS-EMP-TERM-DAY(EMP-IDX)
+               MOVE ZERO TO WS-EMP-TERM-MONTH(EMP-IDX)
+           ELSE
+               DISPLAY "Dia de cessacao (DD): " WITH NO ADVANCING
+               ACCEPT WS-EMP-TERM-DAY(EMP-IDX)
+               DISPLAY "Mes de cessacao (MM): " WITH NO ADVANCING
+               ACCEPT WS-EMP-TERM-MONTH(EMP-IDX)
+           END-IF.
+
+
+       SAVE-EMPLOYEE-MASTER-PROCEDURE.
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE.
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > WS-EMP-COUNT
+               MOVE WS-EMP-NUMERO(EMP-IDX) TO EM-NUMERO
+               MOVE WS-EMP-NOME(EMP-IDX) TO EM-NOME
+               MOVE WS-EMP-APELIDO(EMP-IDX) TO EM-APELIDO
+               MOVE WS-EMP-BIRTHDAY(EMP-IDX) TO EM-BIRTHDAY
+               MOVE WS-EMP-CATEGORIA(EMP-IDX) TO EM-CATEGORIA
+               MOVE WS-EMP-SECCAO(EMP-IDX) TO EM-SECCAO
+               MOVE WS-EMP-HIRE-DATE(EMP-IDX) TO EM-HIRE-DATE
+               MOVE WS-EMP-TERM-DATE(EMP-IDX) TO EM-TERM-DATE
+               WRITE EMPLOYEE-MASTER-RECORD
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+
+           COPY "EMPLMP.cpy".
+
+       END PROGRAM EMPLOYEE-MASTER-MAINT.
