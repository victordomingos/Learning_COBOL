@@ -13,10 +13,27 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT GAS-SALES-FILE ASSIGN TO "..\gas-sales.txt"
-           ORGANIZATION IS SEQUENTIAL.
-           SELECT GAS-INVOICE-FILE ASSIGN TO "..\gas-sales-invoice.txt"
+           SELECT GAS-SALES-FILE ASSIGN TO DYNAMIC WS-GAS-SALES-PATH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-GAS-SALES-STATUS.
+           SELECT GAS-INVOICE-FILE ASSIGN TO DYNAMIC WS-GAS-INVOICE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAS-EXCEPTIONS-FILE
+           ASSIGN TO DYNAMIC WS-GAS-EXCEPTIONS-PATH
            ORGANIZATION IS SEQUENTIAL.
+           SELECT INVOICE-COUNTER-FILE
+           ASSIGN TO DYNAMIC WS-INVOICE-CTR-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INVOICE-CTR-STATUS.
+           SELECT METER-READINGS-FILE
+           ASSIGN TO DYNAMIC WS-GAS-METERS-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METER-STATUS.
+           COPY "EXCEPTSEL.cpy".
+           COPY "PRODMSEL.cpy".
+           SELECT CHECKPOINT-FILE ASSIGN TO "..\gas-sales.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
 
       *=================================================================
        DATA DIVISION.
@@ -28,13 +45,51 @@
            05 FQTY       PIC 999.
            05 FPRICE     PIC 9(5)V99.
            05 FTAX       PIC 99.
+           05 FTTYPE     PIC X.
+      *    turno/caixa que registou a venda, para o cash-up de cada
+      *    operador poder ser reconciliado a parte (req 043):
+           05 FSHIFT     PIC 99.
 
        FD GAS-INVOICE-FILE.
        01 GAS-INVOICE.
-           05 INAME      PIC X(20).
-           05 IQTY       PIC 999.
-           05 IPRICE     PIC 9(5)V99.
-           05 ITAX       PIC 99.
+           05 INAME       PIC X(20).
+           05 IQTY        PIC 999.
+           05 IPRICE      PIC 9(5)V99.
+           05 ITAX        PIC 99.
+           05 ITTYPE      PIC X.
+           05 I-INVOICE-NO PIC 9(6).
+           05 ISHIFT      PIC 99.
+
+      * trailer de controlo (req 034), gravado uma vez ao fechar o
+      * ficheiro:
+       01 GAS-INVOICE-TRAILER.
+           05 FILLER      PIC X(9) VALUE "TRAILER: ".
+           05 TR-COUNT    PIC Z(5)9.
+           05 FILLER      PIC X(3) VALUE " / ".
+           05 TR-TOTAL    PIC Z(7)9.99-.
+
+       FD GAS-EXCEPTIONS-FILE.
+       01 GAS-EXCEPTION-RECORD.
+           05 EX-NAME    PIC X(20).
+           05 EX-QTY     PIC 999.
+           05 EX-PRICE   PIC 9(5)V99.
+           05 EX-TAX     PIC 99.
+           05 EX-REASON  PIC X(40).
+
+       FD INVOICE-COUNTER-FILE.
+       01 INVOICE-COUNTER-RECORD PIC 9(6).
+
+       COPY "EXCEPTFD.cpy".
+
+       COPY "PRODMFD.cpy".
+
+       FD METER-READINGS-FILE.
+       01 METER-RECORD.
+           05 MPUMP-ID   PIC X(10).
+           05 MSTART     PIC 9(6).
+           05 MEND       PIC 9(6).
+
+       COPY "CKPTFD.cpy".
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -45,6 +100,8 @@
            05 SQTY       PIC 999.
            05 SPRICE     PIC 9(5)V99.
            05 STAX       PIC 99.
+           05 STTYPE     PIC X.
+           05 SSHIFT     PIC 99.
 
 
        01  C-LINE         PIC S9(8)V99.
@@ -56,14 +113,120 @@
        01  M-TOTAL        PIC Z(8)9.99.
 
        01  WS-EOF         PIC X(12).
+       01  WS-METER-EOF   PIC X(12).
+       01  WS-METER-STATUS PIC XX.
+       01  WS-INVOICE-CTR-STATUS PIC XX.
+       01  WS-GAS-SALES-STATUS PIC XX.
+
+      * caminhos de ficheiro parametrizaveis por variavel de ambiente,
+      * em vez de literais fixos (req 035):
+       01  WS-GAS-SALES-PATH      PIC X(60)
+           VALUE "..\gas-sales.txt".
+       01  WS-GAS-INVOICE-PATH    PIC X(60)
+           VALUE "..\gas-sales-invoice.txt".
+       01  WS-GAS-EXCEPTIONS-PATH PIC X(60)
+           VALUE "..\gas-exceptions.txt".
+       01  WS-INVOICE-CTR-PATH    PIC X(60)
+           VALUE "..\gas-invoice.ctr".
+       01  WS-GAS-METERS-PATH     PIC X(60)
+           VALUE "..\gas-meters.txt".
+       01  WS-ENV-VALUE           PIC X(60).
+
+      * validacao de FQTY/FPRICE/FTAX antes de entrar no calculo:
+       01  WS-VALID       PIC X VALUE "Y".
+       01  WS-REASON      PIC X(40).
+
+      * numero de fatura auto-incrementado (persistido entre execucoes):
+       01  WS-INVOICE-NO  PIC 9(6).
+
+      * contagem de linhas gravadas em GAS-INVOICE-FILE nesta execucao,
+      * para o trailer de controlo (req 034):
+       01  WS-INVOICE-COUNT PIC 9(6) VALUE ZERO.
+
+      * checkpoint/restart partilhado (req 033):
+       COPY "CKPTWS.cpy".
+
+      * estado do ficheiro de excecoes partilhado (req 032):
+       COPY "EXCEPTWS.cpy".
+
+      * PRODUCT-MASTER partilhado (req 038) - preco e taxa autoritativos
+      * por nome de produto, em vez de confiar em FPRICE/FTAX de cada
+      * transacao:
+       COPY "PRODMWS.cpy".
+
+      * subtotais de imposto acumulado por taxa distinta (req 011):
+       01  WS-TAX-COUNT   PIC 99 VALUE ZERO.
+       01  WS-TAX-TABLE.
+           05 WS-TAX-ENTRY OCCURS 10 TIMES INDEXED BY TX-IDX.
+               10 WS-TAX-RATE     PIC 99 VALUE ZERO.
+               10 WS-TAX-SUBTOTAL PIC S9(8)V99 VALUE ZERO.
+       01  WS-TAX-FOUND   PIC X.
+       01  M-TAX-SUBTOTAL PIC Z(8)9.99.
+
+      * subtotais por turno/caixa, para cash-up individual (req 043):
+       01  WS-SHIFT-COUNT PIC 99 VALUE ZERO.
+       01  WS-SHIFT-TABLE.
+           05 WS-SHIFT-ENTRY OCCURS 20 TIMES INDEXED BY SH-IDX.
+               10 WS-SHIFT-NO      PIC 99 VALUE ZERO.
+               10 WS-SHIFT-TOTAL   PIC S9(8)V99 VALUE ZERO.
+       01  WS-SHIFT-FOUND  PIC X.
+       01  M-SHIFT-TOTAL   PIC Z(8)9.99.
+
+      * reconciliacao com as leituras dos contadores das bombas (req 015):
+       01  WS-NET-QTY       PIC S9(6) VALUE ZERO.
+       01  WS-METER-TOTAL   PIC S9(7) VALUE ZERO.
+       01  WS-DISCREPANCY   PIC S9(7).
+       01  M-NET-QTY        PIC -Z(5)9.
+       01  M-METER-TOTAL    PIC -Z(6)9.
+       01  M-DISCREPANCY    PIC -Z(6)9.
+
+      * BATCH-DRIVER (req 031) CALLs PRODUCT-PRICES-SUB to chain this
+      * job with the others in the same run unit -- STOP RUN here would
+      * end BATCH-DRIVER's own run unit too, so a call through that
+      * entry point returns with GOBACK instead:
+       01  WS-CALLED-AS-SUB PIC X VALUE "N".
 
 
       *=================================================================
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE "N" TO WS-CALLED-AS-SUB.
+           GO TO MAIN-BODY.
+
+           ENTRY "PRODUCT-PRICES-SUB".
+           MOVE "Y" TO WS-CALLED-AS-SUB.
+
+       MAIN-BODY.
+           PERFORM INIT-FILE-PATHS-PROCEDURE
+           PERFORM INIT-PRODUCT-MASTER-PATH-PROCEDURE
+           PERFORM LOAD-PRODUCT-MASTER-PROCEDURE
            PERFORM SHOW-HEAD
+           PERFORM READ-INVOICE-COUNTER-PROCEDURE
+           PERFORM READ-CHECKPOINT-PROCEDURE
            OPEN INPUT  GAS-SALES-FILE
-           OPEN OUTPUT GAS-INVOICE-FILE
+           IF WS-GAS-SALES-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir " WS-GAS-SALES-PATH
+                   " (file status " WS-GAS-SALES-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               IF WS-CALLED-AS-SUB = "Y"
+                   GOBACK
+               ELSE
+                   STOP RUN
+               END-IF
+           END-IF
+           PERFORM OPEN-SHARED-EXCEPTIONS-PROCEDURE
+
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ
+           MOVE WS-CHECKPOINT-COUNT TO WS-INVOICE-COUNT
+           MOVE WS-CHECKPOINT-TOTAL TO C-TOTAL
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND GAS-INVOICE-FILE
+               OPEN EXTEND GAS-EXCEPTIONS-FILE
+               PERFORM SKIP-CHECKPOINT-RECORDS-PROCEDURE
+           ELSE
+               OPEN OUTPUT GAS-INVOICE-FILE
+               OPEN OUTPUT GAS-EXCEPTIONS-FILE
+           END-IF
 
            READ GAS-SALES-FILE
                AT END MOVE "NO-MORE-DATA" TO WS-EOF
@@ -73,14 +236,32 @@
            UNTIL WS-EOF="NO-MORE-DATA"
 
 
+           MOVE WS-INVOICE-COUNT TO TR-COUNT.
+           MOVE C-TOTAL TO TR-TOTAL.
+           WRITE GAS-INVOICE FROM GAS-INVOICE-TRAILER
+               AFTER ADVANCING 1 LINE.
+
            CLOSE GAS-SALES-FILE
            CLOSE GAS-INVOICE-FILE
+           CLOSE GAS-EXCEPTIONS-FILE
+           CLOSE EXCEPTIONS-FILE
+
+           PERFORM WRITE-INVOICE-COUNTER-PROCEDURE
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE
 
 
        DISPLAY "--------------------+-----+-----------+--------+------"
        DISPLAY "                                  TOTAL: " M-TOTAL
        DISPLAY "------------------------------------------------------"
-       STOP RUN.
+
+       PERFORM TAX-SUMMARY-PROCEDURE.
+       PERFORM SHIFT-SUMMARY-PROCEDURE.
+       PERFORM METER-RECONCILE-PROCEDURE.
+       IF WS-CALLED-AS-SUB = "Y"
+           GOBACK
+       ELSE
+           STOP RUN
+       END-IF.
 
 
        PROCESS-RECORD.
@@ -89,36 +270,229 @@
            MOVE FQTY   TO SQTY.
            MOVE FPRICE TO SPRICE.
            MOVE FTAX   TO STAX.
-
-           COMPUTE C-LINE = FQTY * FPRICE * (1 + FTAX/100)
-           MOVE C-LINE TO M-LINE
-
-           ADD C-LINE TO C-TOTAL
-           MOVE C-TOTAL TO M-TOTAL
-
-           MOVE SPRICE TO M-PRICE
-           MOVE SQTY   TO M-QTY.
-           MOVE SPRICE TO M-PRICE.
-
-
-           DISPLAY SNAME " | " M-QTY " |  "
-      -        M-PRICE " | "  STAX " | " M-LINE.
-
-
-
-
-           MOVE SNAME  TO INAME.
-           MOVE SQTY   TO IQTY.
-           MOVE SPRICE TO IPRICE.
-           MOVE STAX   TO ITAX.
-
-           WRITE GAS-INVOICE AFTER ADVANCING 1 LINE.
+           MOVE FTTYPE TO STTYPE.
+           MOVE FSHIFT TO SSHIFT.
+
+           MOVE FNAME TO WS-PROD-LOOKUP-NOME.
+           PERFORM LOOKUP-PRODUCT-PROCEDURE.
+
+           PERFORM VALIDATE-RECORD-PROCEDURE.
+
+           IF WS-VALID = "Y"
+               MOVE WS-PROD-PRECO(PM-IDX) TO SPRICE
+               MOVE WS-PROD-TAXA(PM-IDX)  TO STAX
+               COMPUTE C-LINE = SQTY * SPRICE * (1 + STAX/100)
+               IF STTYPE = "R" OR STTYPE = "r"
+                   OR STTYPE = "V" OR STTYPE = "v"
+                   COMPUTE C-LINE = C-LINE * -1
+               END-IF
+               MOVE C-LINE TO M-LINE
+
+               ADD C-LINE TO C-TOTAL
+               MOVE C-TOTAL TO M-TOTAL
+               PERFORM ACCUMULATE-TAX-PROCEDURE
+               PERFORM ACCUMULATE-SHIFT-PROCEDURE
+
+               IF STTYPE = "R" OR STTYPE = "r"
+                   OR STTYPE = "V" OR STTYPE = "v"
+                   SUBTRACT SQTY FROM WS-NET-QTY
+               ELSE
+                   ADD SQTY TO WS-NET-QTY
+               END-IF
+
+               MOVE SPRICE TO M-PRICE
+               MOVE SQTY   TO M-QTY
+
+               DISPLAY SNAME " | " M-QTY " |  "
+      -            M-PRICE " | "  STAX " | " M-LINE
+
+               MOVE SNAME  TO INAME
+               MOVE SQTY   TO IQTY
+               MOVE SPRICE TO IPRICE
+               MOVE STAX   TO ITAX
+               MOVE STTYPE TO ITTYPE
+               MOVE SSHIFT TO ISHIFT
+               ADD 1 TO WS-INVOICE-NO
+               MOVE WS-INVOICE-NO TO I-INVOICE-NO
+
+               WRITE GAS-INVOICE AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-INVOICE-COUNT
+
+      *        estorno/correcao de uma venda do proprio dia (req 047):
+      *        fica registada no ficheiro de excecoes partilhado para
+      *        auditoria, sem bloquear o processamento normal:
+               IF STTYPE = "V" OR STTYPE = "v"
+                   MOVE "PRODUCT-PRICES" TO EX-PROGRAM
+                       OF EXCEPTIONS-RECORD
+                   MOVE "ESTORNO VENDA DO PROPRIO DIA"
+                       TO EX-REASON OF EXCEPTIONS-RECORD
+                   STRING FNAME DELIMITED BY SIZE
+                       INTO EX-DETAIL OF EXCEPTIONS-RECORD
+                   PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE
+               END-IF
+           ELSE
+               PERFORM WRITE-EXCEPTION-PROCEDURE
+           END-IF.
+
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE C-TOTAL TO WS-CHECKPOINT-TOTAL.
+           PERFORM WRITE-CHECKPOINT-PROCEDURE.
 
            READ GAS-SALES-FILE
                AT END MOVE "NO-MORE-DATA" TO WS-EOF
            END-READ.
 
 
+       SKIP-CHECKPOINT-RECORDS-PROCEDURE.
+           PERFORM WS-CHECKPOINT-COUNT TIMES
+               READ GAS-SALES-FILE
+                   AT END MOVE "NO-MORE-DATA" TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+
+       VALIDATE-RECORD-PROCEDURE.
+           MOVE "Y" TO WS-VALID.
+           MOVE SPACES TO WS-REASON.
+           IF FQTY NOT NUMERIC OR FQTY = ZERO
+               MOVE "N" TO WS-VALID
+               MOVE "FQTY invalida" TO WS-REASON
+           ELSE IF FPRICE NOT NUMERIC OR FPRICE = ZERO
+               MOVE "N" TO WS-VALID
+               MOVE "FPRICE invalida" TO WS-REASON
+           ELSE IF FTAX NOT NUMERIC OR FTAX > 50
+               MOVE "N" TO WS-VALID
+               MOVE "FTAX fora do intervalo aceitavel" TO WS-REASON
+           ELSE IF WS-PROD-FOUND = "N"
+               MOVE "N" TO WS-VALID
+               MOVE "Produto nao encontrado no PRODUCT-MASTER"
+                   TO WS-REASON
+           END-IF.
+
+
+       WRITE-EXCEPTION-PROCEDURE.
+           MOVE FNAME  TO EX-NAME.
+           MOVE FQTY   TO EX-QTY.
+           MOVE FPRICE TO EX-PRICE.
+           MOVE FTAX   TO EX-TAX.
+           MOVE WS-REASON TO EX-REASON OF GAS-EXCEPTION-RECORD.
+           WRITE GAS-EXCEPTION-RECORD AFTER ADVANCING 1 LINE.
+           DISPLAY "*** REGISTO REJEITADO: " FNAME " - " WS-REASON.
+
+           MOVE "PRODUCT-PRICES" TO EX-PROGRAM OF EXCEPTIONS-RECORD.
+           MOVE WS-REASON TO EX-REASON OF EXCEPTIONS-RECORD.
+           STRING FNAME DELIMITED BY SIZE
+               INTO EX-DETAIL OF EXCEPTIONS-RECORD.
+           PERFORM WRITE-SHARED-EXCEPTION-PROCEDURE.
+
+
+       ACCUMULATE-TAX-PROCEDURE.
+           MOVE "N" TO WS-TAX-FOUND.
+           PERFORM VARYING TX-IDX FROM 1 BY 1
+               UNTIL TX-IDX > WS-TAX-COUNT
+               IF WS-TAX-RATE(TX-IDX) = STAX
+                   ADD C-LINE TO WS-TAX-SUBTOTAL(TX-IDX)
+                   MOVE "Y" TO WS-TAX-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-TAX-FOUND = "N" AND WS-TAX-COUNT < 10
+               ADD 1 TO WS-TAX-COUNT
+               MOVE STAX TO WS-TAX-RATE(WS-TAX-COUNT)
+               MOVE C-LINE TO WS-TAX-SUBTOTAL(WS-TAX-COUNT)
+           END-IF.
+
+
+       TAX-SUMMARY-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "----- IVA COBRADO POR TAXA -----"
+           PERFORM VARYING TX-IDX FROM 1 BY 1
+               UNTIL TX-IDX > WS-TAX-COUNT
+               MOVE WS-TAX-SUBTOTAL(TX-IDX) TO M-TAX-SUBTOTAL
+               DISPLAY "Taxa " WS-TAX-RATE(TX-IDX) "% : "
+                   M-TAX-SUBTOTAL
+           END-PERFORM.
+
+
+       ACCUMULATE-SHIFT-PROCEDURE.
+           MOVE "N" TO WS-SHIFT-FOUND.
+           PERFORM VARYING SH-IDX FROM 1 BY 1
+               UNTIL SH-IDX > WS-SHIFT-COUNT
+               IF WS-SHIFT-NO(SH-IDX) = SSHIFT
+                   ADD C-LINE TO WS-SHIFT-TOTAL(SH-IDX)
+                   MOVE "Y" TO WS-SHIFT-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-SHIFT-FOUND = "N" AND WS-SHIFT-COUNT < 20
+               ADD 1 TO WS-SHIFT-COUNT
+               MOVE SSHIFT TO WS-SHIFT-NO(WS-SHIFT-COUNT)
+               MOVE C-LINE TO WS-SHIFT-TOTAL(WS-SHIFT-COUNT)
+           END-IF.
+
+
+       SHIFT-SUMMARY-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "----- TOTAIS POR TURNO/CAIXA -----"
+           PERFORM VARYING SH-IDX FROM 1 BY 1
+               UNTIL SH-IDX > WS-SHIFT-COUNT
+               MOVE WS-SHIFT-TOTAL(SH-IDX) TO M-SHIFT-TOTAL
+               DISPLAY "Turno " WS-SHIFT-NO(SH-IDX) " : "
+                   M-SHIFT-TOTAL
+           END-PERFORM.
+
+
+       READ-INVOICE-COUNTER-PROCEDURE.
+           MOVE 1 TO WS-INVOICE-NO.
+           OPEN INPUT INVOICE-COUNTER-FILE.
+           IF WS-INVOICE-CTR-STATUS = "00"
+               READ INVOICE-COUNTER-FILE
+                   NOT AT END MOVE INVOICE-COUNTER-RECORD
+                       TO WS-INVOICE-NO
+               END-READ
+           END-IF.
+           CLOSE INVOICE-COUNTER-FILE.
+
+
+       WRITE-INVOICE-COUNTER-PROCEDURE.
+           OPEN OUTPUT INVOICE-COUNTER-FILE.
+           MOVE WS-INVOICE-NO TO INVOICE-COUNTER-RECORD.
+           WRITE INVOICE-COUNTER-RECORD.
+           CLOSE INVOICE-COUNTER-FILE.
+
+
+       METER-RECONCILE-PROCEDURE.
+           MOVE SPACES TO WS-METER-EOF.
+           OPEN INPUT METER-READINGS-FILE.
+           IF WS-METER-STATUS = "35"
+               DISPLAY " "
+               DISPLAY "Sem leituras de contador para reconciliar."
+           ELSE
+               READ METER-READINGS-FILE
+                   AT END MOVE "NO-MORE-DATA" TO WS-METER-EOF
+               END-READ
+               PERFORM UNTIL WS-METER-EOF = "NO-MORE-DATA"
+                   ADD MEND TO WS-METER-TOTAL
+                   SUBTRACT MSTART FROM WS-METER-TOTAL
+                   READ METER-READINGS-FILE
+                       AT END MOVE "NO-MORE-DATA" TO WS-METER-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE METER-READINGS-FILE
+
+               COMPUTE WS-DISCREPANCY = WS-METER-TOTAL - WS-NET-QTY
+               MOVE WS-NET-QTY TO M-NET-QTY
+               MOVE WS-METER-TOTAL TO M-METER-TOTAL
+               MOVE WS-DISCREPANCY TO M-DISCREPANCY
+
+               DISPLAY " "
+               DISPLAY "----- RECONCILIACAO COM CONTADORES -----"
+               DISPLAY "Quantidade vendida (liquida): " M-NET-QTY
+               DISPLAY "Quantidade dispensada (contadores): "
+                   M-METER-TOTAL
+               DISPLAY "Diferenca: " M-DISCREPANCY
+               IF WS-DISCREPANCY NOT = ZERO
+                   DISPLAY "*** DISCREPANCIA DETETADA ***"
+               END-IF
+           END-IF.
 
 
        SHOW-HEAD.
@@ -129,4 +503,33 @@
        DISPLAY " ".
 
 
+       COPY "EXCEPTWR.cpy".
+
+       COPY "CKPTP.cpy".
+
+       COPY "PRODMP.cpy".
+
+
+       INIT-FILE-PATHS-PROCEDURE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "GAS_SALES_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-GAS-SALES-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "GAS_INVOICE_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-GAS-INVOICE-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "GAS_EXCEPTIONS_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-GAS-EXCEPTIONS-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "GAS_INVOICE_CTR_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-INVOICE-CTR-PATH
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "GAS_METERS_FILE".
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-GAS-METERS-PATH
+           END-IF.
+
        END PROGRAM PRODUCT-PRICES.
