@@ -4,8 +4,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "..\calc-ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05 L-OPERADOR PIC X(1).
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 L-N1       PIC -Z(18)9.99.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 L-N2       PIC -Z(18)9.99.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 L-NT       PIC -Z(18)9.99.
+
        WORKING-STORAGE SECTION.
 
        77  menu-input pic x(1) value space.
@@ -14,10 +30,12 @@
        77  NT PIC S9(22)V99.
        77  MASK PIC -Z(18)9.99.
        77  ESTADO  PIC 9.
+       77  WS-MEMORY PIC S9(22)V99 VALUE ZERO.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN EXTEND LEDGER-FILE.
 
            INICIO.
            MOVE 0 TO ESTADO.
@@ -55,6 +73,24 @@
                    PERFORM CLEAR-SCREEN-PROCEDURE
                WHEN "c"
                    PERFORM CLEAR-SCREEN-PROCEDURE
+               WHEN "M"
+                   PERFORM MEMORY-STORE-PROCEDURE
+                   GO TO OPCAO
+               WHEN "m"
+                   PERFORM MEMORY-STORE-PROCEDURE
+                   GO TO OPCAO
+               WHEN "R"
+                   PERFORM MEMORY-RECALL-PROCEDURE
+                   GO TO OPCAO
+               WHEN "r"
+                   PERFORM MEMORY-RECALL-PROCEDURE
+                   GO TO OPCAO
+               WHEN "Q"
+                   PERFORM SQRT-PROCEDURE
+                   GO TO OPCAO
+               WHEN "q"
+                   PERFORM SQRT-PROCEDURE
+                   GO TO OPCAO
            END-EVALUATE.
 
 
@@ -90,6 +126,8 @@
                    PERFORM COMPUTE-PROCEDURE
                WHEN "*"
                    PERFORM COMPUTE-PROCEDURE
+               WHEN "%"
+                   PERFORM COMPUTE-PROCEDURE
                WHEN OTHER
                    go to OPCAO
            END-EVALUATE.
@@ -97,6 +135,7 @@
 
 
            SAIDA.
+           CLOSE LEDGER-FILE.
            DISPLAY SPACE ERASE EOS.
            DISPLAY "Bye!" AT 1108
            ACCEPT menu-input AT 1208
@@ -123,17 +162,52 @@
                    MULTIPLY N1 BY N2 GIVING NT
                    MOVE NT TO MASK
                    DISPLAY MASK AT 0928
+               WHEN "%"
+                   COMPUTE NT = (N1 * N2) / 100
+                   MOVE NT TO MASK
+                   DISPLAY MASK AT 0928
            END-EVALUATE.
 
+           PERFORM WRITE-LEDGER-PROCEDURE.
+
            GO TO OPCAO.
            STOP RUN.
 
 
 
+       WRITE-LEDGER-PROCEDURE.
+           MOVE menu-input TO L-OPERADOR.
+           MOVE N1 TO L-N1.
+           MOVE N2 TO L-N2.
+           MOVE NT TO L-NT.
+           WRITE LEDGER-RECORD.
+
+
+
        CLEAR-SCREEN-PROCEDURE.
            GO TO INICIO.
 
 
+       SQRT-PROCEDURE.
+           MOVE 1 TO ESTADO.
+           COMPUTE NT = FUNCTION SQRT(N1).
+           MOVE NT TO MASK.
+           DISPLAY MASK AT 0928.
+           MOVE ZERO TO N2.
+           PERFORM WRITE-LEDGER-PROCEDURE.
+
+
+       MEMORY-STORE-PROCEDURE.
+           MOVE N1 TO WS-MEMORY.
+           DISPLAY "M" AT 0625.
+
+
+       MEMORY-RECALL-PROCEDURE.
+           MOVE WS-MEMORY TO N1.
+           MOVE N1 TO MASK.
+           DISPLAY MASK AT 0728.
+
+
        MOVEUP-PROCEDURE.
            DISPLAY "                          " AT 0728.
            DISPLAY "                          " AT 0828.
@@ -167,7 +241,11 @@
            DISPLAY "/ ---> DIVIDIR" AT 1430.
            DISPLAY "* ---> MULTIPLICAR" AT 1530.
            DISPLAY "C ---> LIMPAR" AT 1630.
+           DISPLAY "M ---> GUARDAR NA MEMORIA (M+)" AT 1830.
+           DISPLAY "R ---> RECUPERAR DA MEMORIA (MR)" AT 1930.
            DISPLAY "S ---> SAIR" AT 1730.
+           DISPLAY "% ---> PERCENTAGEM" AT 2030.
+           DISPLAY "Q ---> RAIZ QUADRADA" AT 2130.
 
        CLEAR-MENU-PROCEDURE.
            DISPLAY "                    " AT 1227.
@@ -176,5 +254,9 @@
            DISPLAY "                    " AT 1430.
            DISPLAY "                    " AT 1530.
            DISPLAY "                    " AT 1630.
+           DISPLAY "                                  " AT 1830.
+           DISPLAY "                                  " AT 1930.
            DISPLAY "                    " AT 1730.
+           DISPLAY "                    " AT 2030.
+           DISPLAY "                    " AT 2130.
        END PROGRAM CALCULATOR.
